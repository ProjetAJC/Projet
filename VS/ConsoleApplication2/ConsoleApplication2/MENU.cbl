@@ -0,0 +1,272 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+
+      * Role-based entry point: asks for an operator id and
+      * a profile (S=Staff / P=Pilote), then offers only the F0-F10
+      * functions that profile is allowed to reach before CALLing the
+      * chosen one. Staff gets the full list; a self-service pilote
+      * only gets F0 (fleet/pilot status board) and F1 (flight plan
+      * submission/reservation), the two day-to-day screens a pilot
+      * would use unsupervised - pilot records (F3), aircraft records
+      * (F4), flight closeout/payment (F2) and every report/billing
+      * batch (F5-F10) stay staff-only. F0-F4 already take LS_QUIT/
+      * LS_OPERATEUR in their own LINKAGE SECTION for exactly this
+      * kind of caller; F5-F10 take no parameters, same as when run
+      * standalone.
+       AUTHOR. SERVICE INFORMATIQUE AEROCLUB.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "DATAFILES.cpy" IN TEMPLATE.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "DATAFILES-FD.cpy" IN TEMPLATE.
+
+       WORKING-STORAGE SECTION.
+           COPY "WS-TEMPLATE.cpy" IN TEMPLATE.
+           COPY "DATAFILES-WS.cpy" IN TEMPLATE.
+
+           77 WS-APP    PIC X(20) VALUE "MENU".
+           77 WS-FUNC   PIC X(20) VALUE "CONNEXION".
+           77 WS-MSG    PIC X(60).
+           77 WS-INVITE PIC X(60).
+
+           01 WS-MENU-OPERATEUR PIC X(10) VALUE SPACES.
+
+           01 WS-MENU-ROLE PIC X VALUE SPACES.
+               88 WS-ROLE-STAFF  VALUE "S", "s".
+               88 WS-ROLE-PILOTE VALUE "P", "p".
+
+           01 WS-CHOIX PIC X VALUE SPACES.
+               88 WS-QUITTER VALUE "Q", "q".
+
+      * LS_QUIT is reset to 1 before every CALL since the
+      * called screen only ever clears it to 0 (its own "Q" option) -
+      * leaving it alone means "return to this menu".
+           77 WS-MENU-QUIT PIC 9 VALUE 1.
+           77 WS-LANCE-PROG PIC X(4) VALUE SPACES.
+
+       SCREEN SECTION.
+           COPY "SCREEN-TEMPLATE.cpy" IN TEMPLATE.
+
+           01 DS-LOGIN.
+               02 LINE 9  COL 5 VALUE "Identifiant operateur : ".
+               02 LINE 10 COL 5 VALUE "Profil (S=Staff / P=Pilote) : ".
+
+           01 AS-LOGIN REQUIRED UNDERLINE.
+               02 LINE 9  COL 30 PIC X(10) TO WS-MENU-OPERATEUR.
+               02 LINE 10 COL 36 PIC X     TO WS-MENU-ROLE.
+
+           01 DS-MENU-STAFF.
+               02 LINE 9  COL 5 VALUE "0. Etat flotte et pilotes (F0)".
+               02 LINE 10 COL 5 VALUE "1. Depot plan de vol (F1)".
+               02 LINE 11 COL 5 VALUE "2. Enregistrement vol (F2)".
+               02 LINE 12 COL 5 VALUE "3. Gestion des pilotes (F3)".
+               02 LINE 13 COL 5 VALUE "4. Gestion des avions (F4)".
+               02 LINE 14 COL 5 VALUE "5. Recapitulatif pilotes (F5)".
+               02 LINE 15 COL 5 VALUE "6. Recapitulatif avions (F6)".
+               02 LINE 16 COL 5 VALUE "7. Facturation (F7)".
+               02 LINE 17 COL 5 VALUE "8. Alertes licence/medical (F8)".
+               02 LINE 18 COL 5 VALUE "9. Facturation mensuelle (F9)".
+               02 LINE 19 COL 5 VALUE "A. Reconciliation (F10)".
+               02 LINE 20 COL 5 VALUE "Q. Quitter".
+               02 LINE 22 COL 5 PIC X TO WS-CHOIX.
+
+           01 DS-MENU-PILOTE.
+               02 LINE 9  COL 5 VALUE "0. Etat flotte et pilotes (F0)".
+               02 LINE 10 COL 5 VALUE "1. Depot plan de vol (F1)".
+               02 LINE 11 COL 5 VALUE "Q. Quitter".
+               02 LINE 22 COL 5 PIC X TO WS-CHOIX.
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE-FIELDS.
+           PERFORM SAISIE-LOGIN.
+           IF WS-ROLE-STAFF
+               PERFORM MENU-STAFF
+           ELSE
+               IF WS-ROLE-PILOTE
+                   PERFORM MENU-PILOTE
+               ELSE
+                   MOVE "Profil inconnu - session terminee." TO WS-MSG
+                   MOVE "Profil inconnu." TO WS-ERR-TEXT
+                   MOVE "MENU" TO WS-AUDIT-PROGRAMME
+                   PERFORM LOG-ERREUR
+      * PERFORM REFRESH, not NEW-SCREEN - NEW-SCREEN's CLEAR-MSGS
+      * would blank WS-MSG before the operator ever saw it.
+                   PERFORM REFRESH
+               END-IF
+           END-IF.
+           STOP RUN.
+
+      * Operator id is free text (no login table exists yet
+      * in this system); the profile letter alone decides what the
+      * rest of this program lets them reach. WS-OPERATEUR is set here
+      * once, same as every CALLed screen does from its own
+      * LS_OPERATEUR, so MENU's own audit/error log entries carry the
+      * right name too.
+       SAISIE-LOGIN.
+           MOVE "CONNEXION" TO WS-FUNC.
+           PERFORM NEW-SCREEN.
+           DISPLAY DS-LOGIN.
+           ACCEPT AS-LOGIN.
+           IF WS-MENU-OPERATEUR = SPACES
+               MOVE "INCONNU" TO WS-OPERATEUR
+           ELSE
+               MOVE WS-MENU-OPERATEUR TO WS-OPERATEUR
+           END-IF.
+           MOVE "MENU"            TO WS-AUDIT-PROGRAMME.
+           MOVE "SAISIE-LOGIN"    TO WS-AUDIT-PARAGRAPHE.
+           MOVE "LOGIN"           TO WS-AUDIT-ACTION.
+           STRING "Connexion profil " WS-MENU-ROLE
+               DELIMITED BY SIZE INTO WS-AUDIT-RESUME.
+           PERFORM LOG-AUDIT.
+
+       MENU-STAFF.
+           PERFORM UNTIL WS-QUITTER
+               MOVE "MENU PRINCIPAL" TO WS-FUNC
+               PERFORM NEW-SCREEN
+               DISPLAY DS-MENU-STAFF
+               ACCEPT DS-MENU-STAFF
+               EVALUATE WS-CHOIX
+                   WHEN "0" PERFORM LANCE-F0
+                   WHEN "1" PERFORM LANCE-F1
+                   WHEN "2" PERFORM LANCE-F2
+                   WHEN "3" PERFORM LANCE-F3
+                   WHEN "4" PERFORM LANCE-F4
+                   WHEN "5" PERFORM LANCE-F5
+                   WHEN "6" PERFORM LANCE-F6
+                   WHEN "7" PERFORM LANCE-F7
+                   WHEN "8" PERFORM LANCE-F8
+                   WHEN "9" PERFORM LANCE-F9
+                   WHEN "A" PERFORM LANCE-F10
+                   WHEN "a" PERFORM LANCE-F10
+                   WHEN "Q" CONTINUE
+                   WHEN "q" CONTINUE
+                   WHEN OTHER
+                       MOVE "Option invalide." TO WS-MSG
+                       MOVE "Option invalide." TO WS-ERR-TEXT
+                       MOVE "MENU" TO WS-AUDIT-PROGRAMME
+                       PERFORM LOG-ERREUR
+               END-EVALUATE
+           END-PERFORM.
+
+       MENU-PILOTE.
+           PERFORM UNTIL WS-QUITTER
+               MOVE "MENU PILOTE" TO WS-FUNC
+               PERFORM NEW-SCREEN
+               DISPLAY DS-MENU-PILOTE
+               ACCEPT DS-MENU-PILOTE
+               EVALUATE WS-CHOIX
+                   WHEN "0" PERFORM LANCE-F0
+                   WHEN "1" PERFORM LANCE-F1
+                   WHEN "Q" CONTINUE
+                   WHEN "q" CONTINUE
+                   WHEN OTHER
+                       MOVE "Option invalide." TO WS-MSG
+                       MOVE "Option invalide." TO WS-ERR-TEXT
+                       MOVE "MENU" TO WS-AUDIT-PROGRAMME
+                       PERFORM LOG-ERREUR
+               END-EVALUATE
+           END-PERFORM.
+
+      * One LANCE- paragraph per function, each resetting
+      * WS-MENU-QUIT to 1 before the CALL (the screen only ever clears
+      * it, on its own "Q") and logging which function the operator
+      * reached, same level of detail F8/F9/F10's ENREGISTRE-AUDIT
+      * already logs for their own runs. If the called screen comes
+      * back with WS-MENU-QUIT still cleared, it asked to quit the
+      * whole application rather than just return here, so feed a "Q"
+      * back into WS-CHOIX and let the caller's own PERFORM UNTIL
+      * WS-QUITTER unwind normally.
+       LANCE-F0.
+           MOVE "F0" TO WS-LANCE-PROG.
+           MOVE 1 TO WS-MENU-QUIT.
+           CALL "F0" USING WS-MENU-QUIT WS-MENU-OPERATEUR.
+           IF WS-MENU-QUIT = 0
+               MOVE "Q" TO WS-CHOIX
+           END-IF.
+           PERFORM AUDIT-LANCEMENT.
+
+       LANCE-F1.
+           MOVE "F1" TO WS-LANCE-PROG.
+           MOVE 1 TO WS-MENU-QUIT.
+           CALL "F1" USING WS-MENU-QUIT WS-MENU-OPERATEUR.
+           IF WS-MENU-QUIT = 0
+               MOVE "Q" TO WS-CHOIX
+           END-IF.
+           PERFORM AUDIT-LANCEMENT.
+
+       LANCE-F2.
+           MOVE "F2" TO WS-LANCE-PROG.
+           MOVE 1 TO WS-MENU-QUIT.
+           CALL "F2" USING WS-MENU-QUIT WS-MENU-OPERATEUR.
+           IF WS-MENU-QUIT = 0
+               MOVE "Q" TO WS-CHOIX
+           END-IF.
+           PERFORM AUDIT-LANCEMENT.
+
+       LANCE-F3.
+           MOVE "F3" TO WS-LANCE-PROG.
+           MOVE 1 TO WS-MENU-QUIT.
+           CALL "F3" USING WS-MENU-QUIT WS-MENU-OPERATEUR.
+           IF WS-MENU-QUIT = 0
+               MOVE "Q" TO WS-CHOIX
+           END-IF.
+           PERFORM AUDIT-LANCEMENT.
+
+       LANCE-F4.
+           MOVE "F4" TO WS-LANCE-PROG.
+           MOVE 1 TO WS-MENU-QUIT.
+           CALL "F4" USING WS-MENU-QUIT WS-MENU-OPERATEUR.
+           IF WS-MENU-QUIT = 0
+               MOVE "Q" TO WS-CHOIX
+           END-IF.
+           PERFORM AUDIT-LANCEMENT.
+
+       LANCE-F5.
+           MOVE "F5" TO WS-LANCE-PROG.
+           CALL "F5".
+           PERFORM AUDIT-LANCEMENT.
+
+       LANCE-F6.
+           MOVE "F6" TO WS-LANCE-PROG.
+           CALL "F6".
+           PERFORM AUDIT-LANCEMENT.
+
+       LANCE-F7.
+           MOVE "F7" TO WS-LANCE-PROG.
+           CALL "F7".
+           PERFORM AUDIT-LANCEMENT.
+
+       LANCE-F8.
+           MOVE "F8" TO WS-LANCE-PROG.
+           CALL "F8".
+           PERFORM AUDIT-LANCEMENT.
+
+       LANCE-F9.
+           MOVE "F9" TO WS-LANCE-PROG.
+           CALL "F9".
+           PERFORM AUDIT-LANCEMENT.
+
+       LANCE-F10.
+           MOVE "F10" TO WS-LANCE-PROG.
+           CALL "F10".
+           PERFORM AUDIT-LANCEMENT.
+
+       AUDIT-LANCEMENT.
+           MOVE "MENU"            TO WS-AUDIT-PROGRAMME.
+           MOVE "MENU-STAFF"      TO WS-AUDIT-PARAGRAPHE.
+           MOVE "LANCE"           TO WS-AUDIT-ACTION.
+           STRING "Lancement de " WS-LANCE-PROG
+               DELIMITED BY SIZE INTO WS-AUDIT-RESUME.
+           PERFORM LOG-AUDIT.
+
+       COPY "PROC-TEMPLATE.cpy" IN TEMPLATE.
+
+       COPY "AUDIT-PROC.cpy" IN TEMPLATE.
+
+       END PROGRAM MENU.
