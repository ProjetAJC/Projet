@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. F10.
+
+      * Nightly/on-demand integrity check: AV-CPTHORAV
+      * (aircraft) and PI-NBHVOL (pilot) are both running totals
+      * maintained field-by-field as flights close out across F1-F7;
+      * this batch independently re-derives what each total should be
+      * by summing VL-NBHVOL over every VL-TERMINE flight in VOL-FILE,
+      * and reports any aircraft or pilot whose stored total disagrees
+      * with the re-derived one, so drift from a missed update gets
+      * caught instead of silently compounding. Batch only, no
+      * LINKAGE/operator prompt, same as F5/F6/F7/F8/F9.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "DATAFILES.cpy" IN TEMPLATE.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "DATAFILES-FD.cpy" IN TEMPLATE.
+
+       WORKING-STORAGE SECTION.
+           COPY "WS-TEMPLATE.cpy" IN TEMPLATE.
+           COPY "DATAFILES-WS.cpy" IN TEMPLATE.
+           COPY "PRINT-TEMPLATE.cpy" IN TEMPLATE.
+
+      * F5/F6's FAVION-RECAP/FPILOTE tables both cap the
+      * roster at 100 entries - kept the same here.
+           01  FAVION-CHK.
+               02  AVION-CHK OCCURS 100.
+                   03  CHK-CODAV           PIC 9(3).
+                   03  CHK-CPTHORAV-DECL   PIC 9(6).
+                   03  CHK-HEURES-AVION    PIC 9(8) VALUE 0.
+
+           01  FPILOTE-CHK.
+               02  PILOTE-CHK OCCURS 100.
+                   03  CHK-NUMPIL          PIC 9(6).
+                   03  CHK-NBHVOL-DECL     PIC 9(6).
+                   03  CHK-HEURES-PILOTE   PIC 9(8) VALUE 0.
+
+           77  NB-AVION-CHK        PIC 9(3) VALUE 0.
+           77  NB-PILOTE-CHK       PIC 9(3) VALUE 0.
+           77  WS-IDX              PIC 9(3).
+           77  WS-TROUVE           PIC X VALUE "N".
+               88  WS-CHK-TROUVE       VALUE "O".
+           77  WS-NB-ECARTS        PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE-FIELDS.
+           PERFORM OUVRE-RAPPORT.
+           PERFORM CHARGE-AVIONS.
+           PERFORM CHARGE-PILOTES.
+           PERFORM BALAYE-VOLS.
+           PERFORM COMPARE-AVIONS.
+           PERFORM COMPARE-PILOTES.
+           PERFORM FERME-RAPPORT.
+           PERFORM ENREGISTRE-AUDIT.
+           STOP RUN.
+
+       OUVRE-RAPPORT.
+           OPEN OUTPUT RECONCIL-FILE.
+           MOVE 0 TO WS-PRT-PAGE-NUM.
+           PERFORM ECRIT-ENTETE-PAGE.
+
+      * Header repeats on every page, same idiom as F8.
+       ECRIT-ENTETE-PAGE.
+           ADD 1 TO WS-PRT-PAGE-NUM.
+           MOVE 0 TO WS-PRT-LIGNE-CPT.
+           MOVE SPACES TO RC-LIGNE.
+           STRING "Rapport de reconciliation - edite le "
+               WS-CURR-DAY "/" WS-CURR-MONTH "/" WS-CURR-YEAR
+               " - page " WS-PRT-PAGE-NUM
+               DELIMITED BY SIZE INTO RC-LIGNE.
+           WRITE RECONCIL-REC.
+           ADD 1 TO WS-PRT-LIGNE-CPT.
+           MOVE SPACES TO RC-LIGNE.
+           WRITE RECONCIL-REC.
+           ADD 1 TO WS-PRT-LIGNE-CPT.
+
+       SAUT-PAGE-SI-PLEINE.
+           IF WS-PRT-LIGNE-CPT >= WS-PRT-PAGE-LEN
+               MOVE WS-PRT-FF TO RC-LIGNE
+               WRITE RECONCIL-REC
+               PERFORM ECRIT-ENTETE-PAGE
+           END-IF.
+
+      * One roster slot per AVION-FILE record, carrying the
+      * stored AV-CPTHORAV forward as CHK-CPTHORAV-DECL; the
+      * re-derived total starts at zero and is filled in by
+      * BALAYE-VOLS.
+       CHARGE-AVIONS.
+           MOVE 0 TO NB-AVION-CHK.
+           OPEN INPUT AVION-FILE.
+           IF WS-FS-AVION = "00"
+               MOVE LOW-VALUES TO AV-CODAV
+               START AVION-FILE KEY IS NOT LESS THAN AV-CODAV
+                   INVALID KEY MOVE "10" TO WS-FS-AVION
+               END-START
+               PERFORM UNTIL WS-FS-AVION = "10" OR NB-AVION-CHK = 100
+                   READ AVION-FILE NEXT RECORD
+                       AT END MOVE "10" TO WS-FS-AVION
+                       NOT AT END
+                           ADD 1 TO NB-AVION-CHK
+                           MOVE AV-CODAV TO CHK-CODAV(NB-AVION-CHK)
+                           MOVE AV-CPTHORAV
+                               TO CHK-CPTHORAV-DECL(NB-AVION-CHK)
+                           MOVE 0 TO CHK-HEURES-AVION(NB-AVION-CHK)
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE AVION-FILE.
+
+       CHARGE-PILOTES.
+           MOVE 0 TO NB-PILOTE-CHK.
+           OPEN INPUT PILOTE-FILE.
+           IF WS-FS-PILOTE = "00"
+               MOVE LOW-VALUES TO PI-NUMPIL
+               START PILOTE-FILE KEY IS NOT LESS THAN PI-NUMPIL
+                   INVALID KEY MOVE "10" TO WS-FS-PILOTE
+               END-START
+               PERFORM UNTIL WS-FS-PILOTE = "10" OR NB-PILOTE-CHK = 100
+                   READ PILOTE-FILE NEXT RECORD
+                       AT END MOVE "10" TO WS-FS-PILOTE
+                       NOT AT END
+                           ADD 1 TO NB-PILOTE-CHK
+                           MOVE PI-NUMPIL TO CHK-NUMPIL(NB-PILOTE-CHK)
+                           MOVE PI-NBHVOL
+                               TO CHK-NBHVOL-DECL(NB-PILOTE-CHK)
+                           MOVE 0 TO CHK-HEURES-PILOTE(NB-PILOTE-CHK)
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE PILOTE-FILE.
+
+      * Single full VOL-FILE scan re-derives both totals at
+      * once: every VL-TERMINE flight's VL-NBHVOL is added onto its
+      * aircraft's and its pilot's roster slot (found by linear search
+      * over the small in-memory roster, same idiom CHARGE-RECAP-AVION
+      * in F5/F6 already uses).
+       BALAYE-VOLS.
+           OPEN INPUT VOL-FILE.
+           IF WS-FS-VOL = "00"
+               MOVE LOW-VALUES TO VL-NUMVOL
+               START VOL-FILE KEY IS NOT LESS THAN VL-NUMVOL
+                   INVALID KEY MOVE "10" TO WS-FS-VOL
+               END-START
+               PERFORM UNTIL WS-FS-VOL = "10"
+                   READ VOL-FILE NEXT RECORD
+                       AT END MOVE "10" TO WS-FS-VOL
+                       NOT AT END
+                           IF VL-TERMINE
+                               PERFORM CUMULE-AVION
+                               PERFORM CUMULE-PILOTE
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE VOL-FILE.
+
+       CUMULE-AVION.
+           MOVE "N" TO WS-TROUVE.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > NB-AVION-CHK OR WS-CHK-TROUVE
+               IF CHK-CODAV(WS-IDX) = VL-CODAV
+                   ADD VL-NBHVOL TO CHK-HEURES-AVION(WS-IDX)
+                   MOVE "O" TO WS-TROUVE
+               END-IF
+           END-PERFORM.
+
+       CUMULE-PILOTE.
+           MOVE "N" TO WS-TROUVE.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > NB-PILOTE-CHK OR WS-CHK-TROUVE
+               IF CHK-NUMPIL(WS-IDX) = VL-NUMPIL
+                   ADD VL-NBHVOL TO CHK-HEURES-PILOTE(WS-IDX)
+                   MOVE "O" TO WS-TROUVE
+               END-IF
+           END-PERFORM.
+
+       COMPARE-AVIONS.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > NB-AVION-CHK
+               IF CHK-HEURES-AVION(WS-IDX)
+                       NOT = CHK-CPTHORAV-DECL(WS-IDX)
+                   PERFORM SAUT-PAGE-SI-PLEINE
+                   MOVE SPACES TO RC-LIGNE
+                   STRING "Avion " CHK-CODAV(WS-IDX)
+                       " - compteur stocke " CHK-CPTHORAV-DECL(WS-IDX)
+                       " - recalcule " CHK-HEURES-AVION(WS-IDX)
+                       DELIMITED BY SIZE INTO RC-LIGNE
+                   WRITE RECONCIL-REC
+                   ADD 1 TO WS-PRT-LIGNE-CPT
+                   ADD 1 TO WS-NB-ECARTS
+               END-IF
+           END-PERFORM.
+
+       COMPARE-PILOTES.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > NB-PILOTE-CHK
+               IF CHK-HEURES-PILOTE(WS-IDX)
+                       NOT = CHK-NBHVOL-DECL(WS-IDX)
+                   PERFORM SAUT-PAGE-SI-PLEINE
+                   MOVE SPACES TO RC-LIGNE
+                   STRING "Pilote " CHK-NUMPIL(WS-IDX)
+                       " - compteur stocke " CHK-NBHVOL-DECL(WS-IDX)
+                       " - recalcule " CHK-HEURES-PILOTE(WS-IDX)
+                       DELIMITED BY SIZE INTO RC-LIGNE
+                   WRITE RECONCIL-REC
+                   ADD 1 TO WS-PRT-LIGNE-CPT
+                   ADD 1 TO WS-NB-ECARTS
+               END-IF
+           END-PERFORM.
+
+       FERME-RAPPORT.
+           MOVE SPACES TO RC-LIGNE.
+           WRITE RECONCIL-REC.
+           MOVE SPACES TO RC-LIGNE.
+           STRING WS-NB-ECARTS " ecart(s) detecte(s) sur " NB-AVION-CHK
+               " avion(s) et " NB-PILOTE-CHK " pilote(s)."
+               DELIMITED BY SIZE INTO RC-LIGNE.
+           WRITE RECONCIL-REC.
+           CLOSE RECONCIL-FILE.
+
+       ENREGISTRE-AUDIT.
+           MOVE "BATCH"          TO WS-OPERATEUR.
+           MOVE "F10"             TO WS-AUDIT-PROGRAMME.
+           MOVE "BALAYE-VOLS"     TO WS-AUDIT-PARAGRAPHE.
+           MOVE "RECONCIL"        TO WS-AUDIT-ACTION.
+           STRING WS-NB-ECARTS " ecart(s) detecte(s)"
+               DELIMITED BY SIZE INTO WS-AUDIT-RESUME.
+           PERFORM LOG-AUDIT.
+
+           COPY "AUDIT-PROC.cpy" IN TEMPLATE.
+
+       END PROGRAM F10.
