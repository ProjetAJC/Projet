@@ -1,33 +1,38 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. F5.
 
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            COPY "DATAFILES.cpy" IN TEMPLATE.
+
         DATA DIVISION.
+        FILE SECTION.
+            COPY "DATAFILES-FD.cpy" IN TEMPLATE.
+
            WORKING-STORAGE SECTION.
           COPY "WS-TEMPLATE.cpy" IN TEMPLATE.
-	        01 FVOL.
-	          02 VOL OCCURS 0 TO 99 TIMES DEPENDING ON NB-VOL.
-		        03 NUMVOL PIC 9(6).
-		        03 DATEDEB PIC X(10).
-		        03 DATEFIN PIC X(10).
-		        03 CPTDEP PIC 9(6) VALUE ZEROES.
-		        03 CPTARR PIC 9(6) VALUE ZEROES.
-		        03 DESTIN PIC X(25) VALUE SPACES.
-		        03 ATATVOL PIC A.
-		        03 NUMAV PIC 9(3).
-		        03 NUMPIL PIC 9(3).
-		        03 NBHVOL PIC 9(6) VALUE ZEROES.
-		        03 COUTVOL PIC 9(6).
-            
-            01 FPILOTE.
-               02 PILOTE OCCURS 2.
-                   03 NUMPIL PIC 9(3).
-                   03 NOM PIC X(20).
-                   03 PRENOM PIC X(10).
-                   03 ADRESSE PIC X(50).
-                   03 NBHVOL-PILOTE PIC 9(6).
-                   03 ETATPIL PIC AAA.
-               
-            
+          COPY "DATAFILES-WS.cpy" IN TEMPLATE.
+          COPY "FVOL-RECORD.cpy" IN TEMPLATE.
+          COPY "FPILOTE-RECORD.cpy" IN TEMPLATE.
+
+      * Per-aircraft hours/revenue totals, alongside the
+      * existing per-pilot recap. Loaded once per report run by
+      * CHARGE-RECAP-AVION from the full AVION-FILE roster.
+            01 FAVION-RECAP.
+                02 AVION-R OCCURS 100.
+                    03 NUMAV-R PIC 9(3).
+                    03 NBVOL-AVION PIC 9(3).
+                    03 NBHVOL-AVION PIC 9(8).
+                    03 COUTVOL-AVION PIC 9(8)V99.
+
+            01 CUR-AVION-RECAP.
+                02 CUR-NUMAV-R PIC 9(3).
+                02 CUR-NBVOL-AVION PIC 9(3).
+                02 CUR-NBHVOL-AVION PIC 9(8).
+                02 CUR-COUTVOL-AVION PIC 9(8)V99.
+
             01 CUR-VOL.
                 02 CUR-NUMVOL PIC 9(6).
 		        02 CUR-DATEDEB PIC X(10).
@@ -37,7 +42,7 @@
 		        02 CUR-DESTIN PIC X(25).
 		        02 CUR-ATATVOL PIC A.
 		        02 CUR-NUMAV PIC 9(3).
-		        02 CUR-NUMPIL PIC 9(3).
+		        02 CUR-NUMPIL PIC 9(6).
 		        02 CUR-NBHVOL PIC 9(6).
 		        02 CUR-COUTVOL PIC 9(6).
             
@@ -45,14 +50,14 @@
                02 CUR-NOM-PILOTE PIC X(20).
                02 CUR-PRENOM-PILOTE PIC X(10).
 
-            77 NUM-CUR-PILOTE PIC 99 VALUE 1.
-            77 WS-APP PIC X(20) VALUE "F7".
-            77 WS-FUNC PIC X(20) VALUE "F7".
+            77 NUM-CUR-PILOTE PIC 9(3) VALUE 1.
+            77 WS-APP PIC X(20) VALUE "F5".
+            77 WS-FUNC PIC X(20) VALUE "F5".
             77 WS-MSG PIC X(60).
             77 WS-INVITE PIC X(60).
             77 WS-CHOIX PIC X(20).
-	        77 NB-DE-PILOTE PIC 99.
-            77 NB-VOL PIC 99.
+	        77 NB-DE-PILOTE PIC 999.
+            77 NB-VOL PIC 9(3).
             77 NB-PAGE PIC 99.
             77 I PIC 99 VALUE 1.
             77 J PIC 99 VALUE 1.
@@ -61,8 +66,24 @@
             77 QUIT PIC 9 VALUE 0.
             77 USER-VAL PIC X.
             77 K PIC 9(3).
-            77 TARIF PIC 9(3) VALUE 15.
+            77 TARIF-DEFAUT PIC 9(3) VALUE 15.
             77 N-AVION PIC 9.
+
+            77 WS-SAISIE-IDX PIC 999 VALUE 1.
+            77 WS-SAISIE-PILOTE PIC 9(6).
+            77 WS-PILOTE-OK PIC X VALUE "N".
+                88 WS-PILOTE-FOUND VALUE "O".
+            77 WS-DATE-IN PIC 9(8).
+            77 WS-DATE-OUT PIC X(10).
+            77 WS-TAUX-HORAIRE PIC 9(3).
+            77 WS-MONTANT-PAYE PIC S9(6)V99.
+            77 WS-MODE-RECAP PIC X VALUE "P".
+                88 WS-MODE-AVION VALUE "A" "a".
+            77 NB-AVION-REC PIC 999.
+            77 WS-AVION-MATCH PIC X VALUE "N".
+                88 WS-AVION-MATCHED VALUE "O".
+            77 WS-JUMP-PAGE PIC 99.
+            77 WS-JUMP-PILOTE PIC 999.
 	
 	
            SCREEN SECTION.
@@ -78,164 +99,517 @@
 
 	        01 SS-LINE-TABLE.
                 02 LINE K COL 30 PIC 9(6) FROM CUR-NUMVOL.
-                02 LINE K COL 45 PIC 9(6) FROM CUR-DATEDEB.
+                02 LINE K COL 45 PIC X(10) FROM CUR-DATEDEB.
                 02 LINE K COL 60 PIC 9(6) FROM CUR-NBHVOL.
             01 SS-INFOS-PILOTES.
                 02 LINE K COL 5 FROM CUR-NOM-PILOTE.
                 02 LINE K COL 15 FROM CUR-PRENOM-PILOTE.
+
+            01 SS-LINE-AVION.
+                02 LINE K COL 5 PIC 9(3) FROM CUR-NUMAV-R.
+                02 LINE K COL 20 PIC 9(3) FROM CUR-NBVOL-AVION.
+                02 LINE K COL 35 PIC 9(8) FROM CUR-NBHVOL-AVION.
+                02 LINE K COL 55 PIC 9(8).99 FROM CUR-COUTVOL-AVION.
         
        PROCEDURE DIVISION.
        DEBUT.
            MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE-FIELDS.
-           AFFICHE-FACTURE.
-       
+           PERFORM SAISIE-MODE-RECAP.
+           IF WS-MODE-AVION
+               PERFORM CHARGE-RECAP-AVION
+               PERFORM AFFICHE-RECAP-AVION
+           ELSE
+               PERFORM SAISIE-PILOTES
+               PERFORM AFFICHE-FACTURE
+           END-IF.
+           STOP RUN.
+
        COPY "PROC-TEMPLATE.cpy" IN TEMPLATE.
-        
+
+      * Lets the operator pick the per-pilot invoice recap
+      * (existing behaviour) or the new per-aircraft hours/revenue
+      * recap, instead of always starting the per-pilot flow.
+       SAISIE-MODE-RECAP.
+           DISPLAY CLRSCREEN.
+           DISPLAY "Recapitulatif : P(ilotes) ou A(vions) ?"
+               LINE 2 COL 3.
+           ACCEPT WS-MODE-RECAP LINE 2 COL 45.
+           IF NOT WS-MODE-AVION
+               MOVE "P" TO WS-MODE-RECAP
+           END-IF.
+
+      * Ask which pilot(s) (up to the FPILOTE/OCCURS 100
+      * roster cap) the recap is being run for, and load their real
+      * PILOTE-FILE data, instead of the "pagnac"/"nom2" test names.
+      * One code is asked for at a time (reusing the same screen
+      * line) since the roster cap is now well past a single screen.
+       SAISIE-PILOTES.
+           DISPLAY CLRSCREEN.
+           DISPLAY "Recapitulatif pilotes" LINE 2 COL 3.
+           DISPLAY "Nombre de pilotes a facturer (max 100):"
+               LINE 4 COL 3.
+           ACCEPT NB-DE-PILOTE LINE 4 COL 45.
+           IF NB-DE-PILOTE < 1 OR NB-DE-PILOTE > 100
+               MOVE 1 TO NB-DE-PILOTE
+           END-IF.
+
+           PERFORM VARYING WS-SAISIE-IDX FROM 1 BY 1
+                   UNTIL WS-SAISIE-IDX > NB-DE-PILOTE
+               DISPLAY SPACES LINE 6 COL 1
+               DISPLAY "Code pilote " WS-SAISIE-IDX ":" LINE 6 COL 3
+               ACCEPT WS-SAISIE-PILOTE LINE 6 COL 30
+               PERFORM CHARGE-PILOTE
+               IF NOT WS-PILOTE-FOUND
+                   DISPLAY "Pilote introuvable." LINE 17 COL 3
+               END-IF
+           END-PERFORM.
+
+      * Loads PILOTE(WS-SAISIE-IDX) from PILOTE-FILE using
+      * WS-SAISIE-PILOTE as the key. Unused fields (ADRESSE, ETATPIL)
+      * are left blank, same as they were for the old test data.
+       CHARGE-PILOTE.
+           MOVE "N" TO WS-PILOTE-OK.
+           OPEN INPUT PILOTE-FILE.
+           IF WS-FS-PILOTE = "00"
+               MOVE WS-SAISIE-PILOTE TO PI-NUMPIL
+               READ PILOTE-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE "O" TO WS-PILOTE-OK
+                       MOVE PI-NUMPIL
+                           TO NUMPIL OF PILOTE(WS-SAISIE-IDX)
+                       MOVE PI-NOM      TO NOM(WS-SAISIE-IDX)
+                       MOVE PI-PRENOM   TO PRENOM(WS-SAISIE-IDX)
+                       MOVE PI-NBHVOL   TO NBHVOL-PILOTE(WS-SAISIE-IDX)
+                       MOVE SPACES      TO ADRESSE(WS-SAISIE-IDX)
+                       MOVE SPACES      TO ETATPIL(WS-SAISIE-IDX)
+               END-READ
+           END-IF.
+           CLOSE PILOTE-FILE.
+
+      * Rebuilds FVOL from VOL-FILE for whichever pilot is
+      * currently on screen (NUM-CUR-PILOTE), instead of always
+      * showing the same 8 fixed flights for every pilot. VOL-FILE
+      * has no alternate key on VL-NUMPIL, so this is a full scan,
+      * same idiom as F3's CHECK-VOL-PILOTE/F4's CHECK-VOL-AVION.
+      * LOAD-CHECKPOINT/SAVE-CHECKPOINT (CHECKPOINT-PROC.cpy)
+      * let this scan resume from the last flight key checkpointed
+      * every 50 records instead of always restarting from LOW-VALUES,
+      * if a prior run of this same job was interrupted partway
+      * through. CLEAR-CHECKPOINT resets the restart point once the
+      * scan reaches its normal end, so the next run starts fresh.
+      * The job key carries NUM-CUR-PILOTE's pilot number as well as
+      * "F5", since this paragraph runs once per pilot selected and a
+      * checkpoint left over from a different pilot's interrupted scan
+      * must never be picked up here.
+       CHARGE-VOLS-PILOTE.
+           MOVE 0 TO NB-VOL.
+           MOVE 0 TO WS-CKPT-CTR.
+           MOVE SPACES TO WS-CKPT-JOB.
+           MOVE "F5" TO WS-CKPT-JOB(1:2).
+           MOVE NUMPIL OF PILOTE(NUM-CUR-PILOTE) TO WS-CKPT-JOB(3:6).
+           PERFORM LOAD-CHECKPOINT.
+           OPEN INPUT VOL-FILE.
+           OPEN INPUT AVION-FILE.
+           OPEN INPUT TARIF-FILE.
+           IF WS-FS-VOL = "00"
+               IF WS-CKPT-CLE NOT = LOW-VALUES
+                   MOVE WS-CKPT-CLE(1:6) TO VL-NUMVOL
+               ELSE
+                   MOVE LOW-VALUES TO VL-NUMVOL
+               END-IF
+               START VOL-FILE KEY IS NOT LESS THAN VL-NUMVOL
+                   INVALID KEY MOVE "10" TO WS-FS-VOL
+               END-START
+               PERFORM UNTIL WS-FS-VOL = "10" OR NB-VOL = 500
+                   READ VOL-FILE NEXT RECORD
+                       AT END MOVE "10" TO WS-FS-VOL
+                       NOT AT END
+                           IF VL-NUMPIL =
+                                   NUMPIL OF PILOTE(NUM-CUR-PILOTE)
+                               ADD 1 TO NB-VOL
+                               MOVE VL-NUMVOL  TO NUMVOL(NB-VOL)
+                               MOVE VL-CPTDEP  TO CPTDEP(NB-VOL)
+                               MOVE VL-CPTARR  TO CPTARR(NB-VOL)
+                               MOVE VL-DEST    TO DESTIN(NB-VOL)
+                               MOVE VL-ETATVOL TO ATATVOL(NB-VOL)
+                               MOVE VL-CODAV   TO NUMAV(NB-VOL)
+                               MOVE VL-NUMPIL  TO NUMPIL OF VOL(NB-VOL)
+                               MOVE VL-NBHVOL  TO NBHVOL(NB-VOL)
+                               PERFORM CHARGE-TARIF-VOL
+                               MULTIPLY NBHVOL(NB-VOL)
+                                   BY WS-TAUX-HORAIRE
+                                   GIVING COUTVOL(NB-VOL)
+                               MOVE VL-DATEDEP TO WS-DATE-IN
+                               PERFORM FORMAT-DATE
+                               MOVE WS-DATE-OUT TO DATEDEB(NB-VOL)
+                               MOVE VL-DATEARR TO WS-DATE-IN
+                               PERFORM FORMAT-DATE
+                               MOVE WS-DATE-OUT TO DATEFIN(NB-VOL)
+                           END-IF
+                           IF WS-FS-VOL NOT = "10"
+                               ADD 1 TO WS-CKPT-CTR
+                               IF WS-CKPT-CTR >= 50
+                                   MOVE 0 TO WS-CKPT-CTR
+                                   MOVE VL-NUMVOL TO WS-CKPT-CLE
+                                   PERFORM SAVE-CHECKPOINT
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE VOL-FILE.
+           CLOSE AVION-FILE.
+           CLOSE TARIF-FILE.
+           PERFORM CLEAR-CHECKPOINT.
+
+      * Number of 6-flight pages for the current pilot, so
+      * SAISIE-PAGE can validate a direct page jump.
+           DIVIDE NB-VOL BY 6 GIVING NB-PAGE.
+           ADD 1 TO NB-PAGE.
+
+      * Looks up the hourly rate for the flight just loaded
+      * (VL-CODAV) via AVION-FILE's CODTYP and TARIF-FILE's per-type
+      * rate, picking the instruction rate when VL-INSTRUCTION is set,
+      * instead of the single flat TARIF-DEFAUT constant. Falls back
+      * to TARIF-DEFAUT if the aircraft or its type has no tariff row.
+       CHARGE-TARIF-VOL.
+           MOVE TARIF-DEFAUT TO WS-TAUX-HORAIRE.
+           IF WS-FS-AVION = "00" AND WS-FS-TARIF = "00"
+               MOVE VL-CODAV TO AV-CODAV
+               READ AVION-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE AV-CODTYP TO TR-CODTYP
+                       READ TARIF-FILE
+                           INVALID KEY
+                               CONTINUE
+                           NOT INVALID KEY
+                               IF VL-VOL-INSTRUCTION
+                                   MOVE TR-TAUX-INSTR TO WS-TAUX-HORAIRE
+                               ELSE
+                                   MOVE TR-TAUX-SOLO TO WS-TAUX-HORAIRE
+                               END-IF
+                       END-READ
+               END-READ
+           END-IF.
+
+      * Reformats a YYYYMMDD date (WS-DATE-IN) into the
+      * DD/MM/YYYY text FVOL expects (WS-DATE-OUT).
+       FORMAT-DATE.
+           STRING WS-DATE-IN(7:2) "/" WS-DATE-IN(5:2) "/"
+               WS-DATE-IN(1:4) DELIMITED BY SIZE INTO WS-DATE-OUT.
+
+      * Totals NBHVOL/COUTVOL per aircraft across every
+      * VOL-FILE record, for maintenance/ops fleet-utilization
+      * reporting. The aircraft roster (up to FAVION-RECAP/OCCURS 100)
+      * is loaded from AVION-FILE first so every tail number appears
+      * even with zero flights, then VOL-FILE is scanned once (same
+      * full-scan idiom as CHARGE-VOLS-PILOTE) matching each flight's
+      * VL-CODAV back to its roster slot.
+       CHARGE-RECAP-AVION.
+           MOVE 0 TO NB-AVION-REC.
+           OPEN INPUT AVION-FILE.
+           IF WS-FS-AVION = "00"
+               MOVE LOW-VALUES TO AV-CODAV
+               START AVION-FILE KEY IS NOT LESS THAN AV-CODAV
+                   INVALID KEY MOVE "10" TO WS-FS-AVION
+               END-START
+               PERFORM UNTIL WS-FS-AVION = "10" OR NB-AVION-REC = 100
+                   READ AVION-FILE NEXT RECORD
+                       AT END MOVE "10" TO WS-FS-AVION
+                       NOT AT END
+                           ADD 1 TO NB-AVION-REC
+                           MOVE AV-CODAV TO NUMAV-R(NB-AVION-REC)
+                           MOVE 0 TO NBVOL-AVION(NB-AVION-REC)
+                           MOVE 0 TO NBHVOL-AVION(NB-AVION-REC)
+                           MOVE 0 TO COUTVOL-AVION(NB-AVION-REC)
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE AVION-FILE.
+
+           OPEN INPUT VOL-FILE.
+           OPEN INPUT AVION-FILE.
+           OPEN INPUT TARIF-FILE.
+           IF WS-FS-VOL = "00"
+               MOVE LOW-VALUES TO VL-NUMVOL
+               START VOL-FILE KEY IS NOT LESS THAN VL-NUMVOL
+                   INVALID KEY MOVE "10" TO WS-FS-VOL
+               END-START
+               PERFORM UNTIL WS-FS-VOL = "10"
+                   READ VOL-FILE NEXT RECORD
+                       AT END MOVE "10" TO WS-FS-VOL
+                       NOT AT END
+                           MOVE "N" TO WS-AVION-MATCH
+                           PERFORM VARYING I FROM 1 BY 1
+                                   UNTIL I > NB-AVION-REC
+                                      OR WS-AVION-MATCHED
+                               IF VL-CODAV = NUMAV-R(I)
+                                   MOVE "O" TO WS-AVION-MATCH
+                                   PERFORM CHARGE-TARIF-VOL
+                                   ADD 1 TO NBVOL-AVION(I)
+                                   ADD VL-NBHVOL TO NBHVOL-AVION(I)
+                                   COMPUTE COUTVOL-AVION(I) =
+                                       COUTVOL-AVION(I)
+                                       + VL-NBHVOL * WS-TAUX-HORAIRE
+                               END-IF
+                           END-PERFORM
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE VOL-FILE.
+           CLOSE AVION-FILE.
+           CLOSE TARIF-FILE.
+
+      * Paginated (6 per screen) display of the per-aircraft
+      * totals built by CHARGE-RECAP-AVION, same n/p browsing idiom as
+      * AFFICHE-FACTURE.
+       AFFICHE-RECAP-AVION.
+           MOVE "Recapitulatif par avion" TO WS-FUNC.
+           MOVE "n(page suivante), p(page precedente), 1(quitter)"
+               TO WS-INVITE.
+           MOVE 1 TO VSTART.
+           MOVE 6 TO VSTOP.
+           MOVE 0 TO QUIT.
+
+           PERFORM UNTIL QUIT = 1
+               MOVE 10 TO K
+               DISPLAY "Avion" LINE 8 COL 5
+               DISPLAY "Nb vols" LINE 8 COL 20
+               DISPLAY "Heures vol" LINE 8 COL 35
+               DISPLAY "Cout total" LINE 8 COL 55
+               PERFORM VARYING J FROM VSTART BY 1 UNTIL J > VSTOP
+                   ADD 1 TO K
+                   IF NB-AVION-REC >= J
+                       MOVE NUMAV-R(J)      TO CUR-NUMAV-R
+                       MOVE NBVOL-AVION(J)  TO CUR-NBVOL-AVION
+                       MOVE NBHVOL-AVION(J) TO CUR-NBHVOL-AVION
+                       MOVE COUTVOL-AVION(J) TO CUR-COUTVOL-AVION
+                       DISPLAY SS-LINE-AVION
+                   END-IF
+               END-PERFORM
+               ACCEPT USER-VAL LINE 22 COL 10
+               IF USER-VAL = 1
+                   MOVE 1 TO QUIT
+               END-IF
+               MOVE SPACES TO WS-MSG
+               IF USER-VAL = 'n'
+                   IF NB-AVION-REC > VSTOP
+                       ADD 6 TO VSTART
+                       ADD 6 TO VSTOP
+                   ELSE
+                       MOVE "Derniere page atteinte" TO WS-MSG
+                   END-IF
+               END-IF
+               IF USER-VAL = 'p'
+                   IF VSTART > 1
+                       SUBTRACT 6 FROM VSTART
+                       SUBTRACT 6 FROM VSTOP
+                   ELSE
+                       MOVE "Première page atteinte" TO WS-MSG
+                   END-IF
+               END-IF
+               DISPLAY CLRSCREEN
+           END-PERFORM.
+
+      * Jumps straight to a given flight page for the
+      * current pilot (1..NB-PAGE), instead of stepping one page at a
+      * time with 'n'/'p'.
+       SAISIE-PAGE.
+           DISPLAY SPACES LINE 20 COL 1.
+           DISPLAY "Aller a la page (1-" NB-PAGE "):" LINE 20 COL 3.
+           ACCEPT WS-JUMP-PAGE LINE 20 COL 40.
+           IF WS-JUMP-PAGE >= 1 AND WS-JUMP-PAGE <= NB-PAGE
+               COMPUTE VSTART = (WS-JUMP-PAGE - 1) * 6 + 1
+               COMPUTE VSTOP = VSTART + 5
+           ELSE
+               MOVE "Page invalide." TO WS-MSG
+           END-IF.
+
+      * Jumps straight to a given pilot's position in the
+      * roster (1..NB-DE-PILOTE), instead of stepping one pilot at a
+      * time with 'n'/'p' across page boundaries.
+       ALLER-PILOTE.
+           DISPLAY SPACES LINE 20 COL 1.
+           DISPLAY "Aller au pilote no (1-" NB-DE-PILOTE "):"
+               LINE 20 COL 3.
+           ACCEPT WS-JUMP-PILOTE LINE 20 COL 45.
+           IF WS-JUMP-PILOTE >= 1 AND WS-JUMP-PILOTE <= NB-DE-PILOTE
+               MOVE WS-JUMP-PILOTE TO NUM-CUR-PILOTE
+               MOVE 1 TO VSTART
+               MOVE 6 TO VSTOP
+               PERFORM CHARGE-VOLS-PILOTE
+           ELSE
+               MOVE "Pilote invalide." TO WS-MSG
+           END-IF.
+
+      * Marks every VOL-FILE flight for the current pilot
+      * that is finished but not yet paid (VL-TERMINE and not
+      * VL-EST-PAYE) as paid, totals the amount via CHARGE-TARIF-VOL
+      * and credits it to PI-SOLDE on PILOTE-FILE. EP-FINANCES on
+      * ETATPIL-FILE is then set AJOUR/IMPAYE from the resulting
+      * balance, so F1's CHECK_PILOTE_F1 eligibility check picks up
+      * the payment automatically. FVOL is reloaded afterwards so the
+      * screen reflects the new PAYE state.
+       APPLIQUE-PAIEMENT.
+           MOVE 0 TO WS-MONTANT-PAYE.
+           OPEN INPUT AVION-FILE.
+           OPEN INPUT TARIF-FILE.
+           OPEN I-O VOL-FILE.
+           IF WS-FS-VOL = "00"
+               MOVE LOW-VALUES TO VL-NUMVOL
+               START VOL-FILE KEY IS NOT LESS THAN VL-NUMVOL
+                   INVALID KEY MOVE "10" TO WS-FS-VOL
+               END-START
+               PERFORM UNTIL WS-FS-VOL = "10"
+                   READ VOL-FILE NEXT RECORD
+                       AT END MOVE "10" TO WS-FS-VOL
+                       NOT AT END
+                           IF VL-NUMPIL =
+                                   NUMPIL OF PILOTE(NUM-CUR-PILOTE)
+                               AND VL-TERMINE
+                               AND NOT VL-EST-PAYE
+                               PERFORM CHARGE-TARIF-VOL
+                               COMPUTE WS-MONTANT-PAYE =
+                                   WS-MONTANT-PAYE
+                                   + VL-NBHVOL * WS-TAUX-HORAIRE
+                               MOVE "O" TO VL-PAYE
+                               REWRITE VOL-REC
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE VOL-FILE.
+           CLOSE AVION-FILE.
+           CLOSE TARIF-FILE.
+
+           IF WS-MONTANT-PAYE = 0
+               MOVE "Aucun vol a payer." TO WS-MSG
+           ELSE
+               OPEN I-O PILOTE-FILE
+               IF WS-FS-PILOTE = "00"
+                   MOVE NUMPIL OF PILOTE(NUM-CUR-PILOTE) TO PI-NUMPIL
+                   READ PILOTE-FILE
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           ADD WS-MONTANT-PAYE TO PI-SOLDE
+                           REWRITE PILOTE-REC
+                           OPEN I-O ETATPIL-FILE
+                           IF WS-FS-ETATPIL = "00"
+                               MOVE PI-ID-ETATPILOTE TO EP-ID
+                               READ ETATPIL-FILE
+                                   INVALID KEY
+                                       CONTINUE
+                                   NOT INVALID KEY
+                                       IF PI-SOLDE >= 0
+                                           MOVE "A" TO EP-FINANCES
+                                       ELSE
+                                           MOVE "I" TO EP-FINANCES
+                                       END-IF
+                                       REWRITE ETATPIL-REC
+                               END-READ
+                               CLOSE ETATPIL-FILE
+                           END-IF
+                   END-READ
+               END-IF
+               CLOSE PILOTE-FILE
+               STRING "Paiement enregistre: " DELIMITED BY SIZE
+                   WS-MONTANT-PAYE DELIMITED BY SIZE
+                   INTO WS-MSG
+           END-IF.
+           PERFORM CHARGE-VOLS-PILOTE.
+
        AFFICHE-FACTURE.
-            MOVE "n(page suivante), p(page précédente), v(payer)" 
-            TO WS-INVITE.
-	        MOVE 8 TO NB-VOL.
-            move 2 to NB-DE-PILOTE.
-
-            move "pagnac" to NOM(1).
-            move "nom2" to NOM(2).
-            move "jeremie" to PRENOM(1).
-            move "prenom2" to PRENOM(2).
-
-	        MOVE 1 TO NUMVOL(1).
-	        MOVE 2 TO NUMVOL(2).
-	        MOVE 3 TO NUMVOL(3).
-	        MOVE 4 TO NUMVOL(4).
-	        MOVE 5 TO NUMVOL(5).
-	        MOVE 6 TO NUMVOL(6).
-	        MOVE 7 TO NUMVOL(7).
-	        MOVE 8 TO NUMVOL(8).
-
-	        MOVE "dest1" TO DESTIN(1).
-	        MOVE "dest2" TO DESTIN(2).
-	        MOVE "dest3" TO DESTIN(3).
-	        MOVE "dest4" TO DESTIN(4).
-	        MOVE "dest5" TO DESTIN(5).
-	        MOVE "dest6" TO DESTIN(6).
-	        MOVE "dest7" TO DESTIN(7).
-	        MOVE "dest8" TO DESTIN(8).
-
-	        MOVE 1 TO COUTVOL(1).
-	        MOVE 2 TO COUTVOL(2).
-	        MOVE 3 TO COUTVOL(3).
-	        MOVE 4 TO COUTVOL(4).
-	        MOVE 5 TO COUTVOL(5).
-	        MOVE 6 TO COUTVOL(6).
-	        MOVE 7 TO COUTVOL(7).
-	        MOVE 8 TO COUTVOL(8).
-
-	        MOVE 1 TO CPTDEP(1).
-	        MOVE 2 TO CPTDEP(2).
-	        MOVE 3 TO CPTDEP(3).
-	        MOVE 4 TO CPTDEP(4).
-	        MOVE 5 TO CPTDEP(5).
-	        MOVE 6 TO CPTDEP(6).
-	        MOVE 7 TO CPTDEP(7).
-	        MOVE 8 TO CPTDEP(8).
-
-	        MOVE 10 TO CPTARR(1).
-	        MOVE 20 TO CPTARR(2).
-	        MOVE 30 TO CPTARR(3).
-	        MOVE 40 TO CPTARR(4).
-	        MOVE 50 TO CPTARR(5).
-	        MOVE 60 TO CPTARR(6).
-	        MOVE 70 TO CPTARR(7).
-	        MOVE 80 TO CPTARR(8).
-
-	        SUBTRACT CPTDEP(1) FROM CPTARR(1) GIVING NBHVOL(1).
-	        SUBTRACT CPTDEP(2) FROM CPTARR(2) GIVING NBHVOL(2).
-	        SUBTRACT CPTDEP(3) FROM CPTARR(3) GIVING NBHVOL(3).
-	        SUBTRACT CPTDEP(4) FROM CPTARR(4) GIVING NBHVOL(4).
-	        SUBTRACT CPTDEP(5) FROM CPTARR(5) GIVING NBHVOL(5).
-	        SUBTRACT CPTDEP(6) FROM CPTARR(6) GIVING NBHVOL(6).
-	        SUBTRACT CPTDEP(7) FROM CPTARR(7) GIVING NBHVOL(7).
-
-	        MULTIPLY NBHVOL(1) BY TARIF GIVING COUTVOL(1).
-	        MULTIPLY NBHVOL(2) BY TARIF GIVING COUTVOL(2).
-	        MULTIPLY NBHVOL(3) BY TARIF GIVING COUTVOL(3).
-	        MULTIPLY NBHVOL(4) BY TARIF GIVING COUTVOL(4).
-	        MULTIPLY NBHVOL(5) BY TARIF GIVING COUTVOL(5).
-	        MULTIPLY NBHVOL(6) BY TARIF GIVING COUTVOL(6).
-	        MULTIPLY NBHVOL(7) BY TARIF GIVING COUTVOL(7).
-
-	        DIVIDE NB-VOL BY 6 GIVING NB-PAGE.
-	        ADD 1 TO NB-PAGE.
+           STRING "n(suivant), p(precedent), v(payer), "
+               "g(aller page), a(aller pilote)"
+               DELIMITED BY SIZE INTO WS-INVITE.
+           MOVE 1 TO NUM-CUR-PILOTE.
+           PERFORM CHARGE-VOLS-PILOTE.
+
+           MOVE 1 TO VSTART.
+           MOVE 6 TO VSTOP.
+
+           PERFORM UNTIL QUIT=1
+               MOVE 10 TO K
+               MOVE NOM(NUM-CUR-PILOTE) TO CUR-NOM-PILOTE
+               MOVE PRENOM(NUM-CUR-PILOTE) TO CUR-PRENOM-PILOTE
+               DISPLAY "N avion" LINE 7 COL 3
+               DISPLAY "Nom" LINE 8 COL 3
+               DISPLAY "Prenom" LINE 8 COL 10
+               DISPLAY "N vol" LINE 8 COL 30
+               DISPLAY "Depart" LINE 8 COL 45
+               DISPLAY "Temps vol" LINE 8 COL 60
+               DISPLAY "Total vols avion:" LINE 18 COL 57
+               DISPLAY "" NB-VOL ""
+               DISPLAY SS-INFOS-PILOTES
+               PERFORM VARYING J FROM VSTART BY 1 UNTIL J > VSTOP
+                   ADD 1 TO K
+                   IF NB-VOL >= J
+                       MOVE NUMVOL(J) TO CUR-NUMVOL
+                       MOVE DATEDEB(J) TO CUR-DATEDEB
+                       MOVE CPTDEP(J) TO CUR-CPTDEP
+                       MOVE CPTARR(J) TO CUR-CPTARR
+                       MOVE NBHVOL(J) TO CUR-NBHVOL
+                       MOVE COUTVOL(J) TO CUR-COUTVOL
+                       DISPLAY SS-LINE-TABLE
+                   END-IF
+               END-PERFORM
+               ACCEPT USER-VAL LINE 22 COL 10
+               IF USER-VAL = 1
+                   MOVE 1 TO QUIT
+               END-IF
+               MOVE SPACES TO WS-MSG
+
+               IF USER-VAL = 'n'
+                   IF NB-VOL > VSTOP
+                       ADD 6 TO VSTART
+                       ADD 6 TO VSTOP
+                   ELSE
+                       IF NB-DE-PILOTE <= NUM-CUR-PILOTE
+                           MOVE "Derniere page atteinte" TO WS-MSG
+                       ELSE
+                           MOVE "pilote suivant" TO WS-MSG
+                           MOVE 1 TO VSTART
+                           MOVE 6 TO VSTOP
+                           ADD 1 TO NUM-CUR-PILOTE
+                           PERFORM CHARGE-VOLS-PILOTE
+                       END-IF
+                   END-IF
+               END-IF
+               IF USER-VAL = 'p'
+                   IF VSTART > 1
+                       SUBTRACT 6 FROM VSTART
+                       SUBTRACT 6 FROM VSTOP
+                   ELSE
+                       IF NUM-CUR-PILOTE = 1
+                           MOVE "Première page atteinte" TO WS-MSG
+                       ELSE
+                           MOVE 1 TO VSTART
+                           MOVE 6 TO VSTOP
+                           SUBTRACT 1 FROM NUM-CUR-PILOTE
+                           MOVE "pilote precedent" TO WS-MSG
+                           PERFORM CHARGE-VOLS-PILOTE
+                       END-IF
+                   END-IF
+               END-IF
+               IF USER-VAL = 'v'
+                   PERFORM APPLIQUE-PAIEMENT
+               END-IF
+               IF USER-VAL = 'g'
+                   PERFORM SAISIE-PAGE
+               END-IF
+               IF USER-VAL = 'a'
+                   PERFORM ALLER-PILOTE
+               END-IF
+               DISPLAY CLRSCREEN
+           END-PERFORM.
 
-            
-	        DIVIDE NB-VOL BY 6 GIVING NB-PAGE.
-	        ADD 1 TO NB-PAGE.
-
-	        MOVE 1 TO VSTART.
-	        MOVE 6 TO VSTOP.
-
-	        PERFORM UNTIL QUIT=1
-		        MOVE 10 TO K
-                move NOM(NUM-CUR-PILOTE) to CUR-NOM-PILOTE
-                move PRENOM(NUM-CUR-PILOTE) to CUR-PRENOM-PILOTE
-		        DISPLAY "N avion" LINE 7 COL 3
-                DISPLAY "Nom" LINE 8 COL 3
-                DISPLAY "Prenom" LINE 8 COL 10
-		        DISPLAY "N vol" LINE 8 COL 30
-		        DISPLAY "Depart" LINE 8 COL 45
-		        DISPLAY "Temps vol" LINE 8 COL 60
-		        DISPLAY "Total vols avion:" LINE 18 COL 57
-		        DISPLAY "" NB-VOL ""
-                display SS-INFOS-PILOTES
-		        PERFORM VARYING J FROM VSTART BY 1 UNTIL J>VSTOP
-			        ADD 1 TO K
-			        IF NB-VOL>=J
-                        MOVE NUMVOL(J) to CUR-NUMVOL
-	                    MOVE CPTDEP(J) TO CUR-CPTDEP
-	                    MOVE CPTARR(J) TO CUR-CPTARR
-			            MOVE NBHVOL(J) TO CUR-NBHVOL
-		                MOVE COUTVOL(J) TO CUR-COUTVOL
-				        DISPLAY SS-LINE-TABLE
-			        END-IF
-		        END-PERFORM
-		        ACCEPT USER-VAL line 22 col 10
-		        IF USER-VAL=1
-			        MOVE 1 TO QUIT
-		        END-IF
-		        MOVE SPACES TO WS-MSG
-                
-		        IF USER-VAL='n'
-			        IF NB-VOL > VSTOP
-				        ADD 1 TO VSTART
-				        ADD 1 TO VSTOP
-			        ELSE
-                        if NB-DE-PILOTE <= NUM-CUR-PILOTE
-			                MOVE "Derniere page atteinte" TO WS-MSG
-                        else
-                            MOVE "pilote suivant" TO WS-MSG
-                            MOVE 1 TO VSTART
-	                        MOVE 6 TO VSTOP
-                            add 1 to NUM-CUR-PILOTE
-                        end-if
-                        
-			        END-IF
-		        END-IF
-		        IF USER-VAL='p'
-			        IF VSTART > 1
-				        SUBTRACT 1 FROM VSTART
-				        SUBTRACT 1 FROM VSTOP
-			        ELSE
-                       if NUM-CUR-PILOTE = 1
-                       		MOVE "Première page atteinte" TO WS-MSG
-                       else
-                            MOVE 1 TO VSTART
-	                        MOVE 6 TO VSTOP
-                            subtract 1 FROM NUM-CUR-PILOTE
-                            move "pilote precedent" to WS-MSG
-			        END-IF
-		        END-IF
-		        DISPLAY CLRSCREEN
-		        
-	        END-PERFORM.
-	
         STOP RUN.
+
+        COPY "CHECKPOINT-PROC.cpy" IN TEMPLATE.
+
         END PROGRAM F5.
