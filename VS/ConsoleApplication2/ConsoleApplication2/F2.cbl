@@ -5,10 +5,14 @@
         ENVIRONMENT DIVISION.
             CONFIGURATION SECTION.
             INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                COPY "DATAFILES.cpy" IN TEMPLATE.
 
         DATA DIVISION.
             FILE SECTION.
+                COPY "DATAFILES-FD.cpy" IN TEMPLATE.
             WORKING-STORAGE SECTION.
+                COPY "DATAFILES-WS.cpy" IN TEMPLATE.
             01  WS_CURR_DATE_FIELDS.
                 05  WS_CURR_DATE.
                     10  WS_CURR_YEAR    PIC  9(4).
@@ -41,7 +45,48 @@
             77  WS_QUERY        PIC 9(3).
             77  WS_VALID        PIC X.
             77  WS_QUIT         PIC 9.
-    
+
+      * The open flight located for WS_QUERY's aircraft, and
+      * the fields needed to roll hour counters forward on arrival.
+            77  WS_VOL_OK       PIC X VALUE "N".
+                88  WS_VOL_FOUND    VALUE "O".
+            77  WS_CUR_NUMVOL   PIC 9(6).
+            77  WS_CUR_NUMPIL   PIC 9(6).
+            77  WS_CUR_CPTDEP   PIC 9(6).
+            77  WS_CUR_ETATPIL  PIC 9(2).
+            77  WS_CPTARR       PIC 9(6) VALUE 0.
+            77  WS_TPSVOL       PIC 9(6) VALUE 0.
+            77  WS_LCPTARR      PIC X(40).
+
+      * Sanity check on the arrival counter before it is
+      * persisted, to catch a dropped-digit typo on the compteur
+      * horaire.
+            77  WS_MAX_TPSVOL   PIC 9(3) VALUE 010.
+            77  WS_CPT_OK       PIC X VALUE "O".
+                88  WS_CPT_VALIDE   VALUE "O".
+            77  WS_CPT_MSG      PIC X(50).
+
+      * Flag the aircraft as due for maintenance once its
+      * updated CPTHORAV/CPTINTER gets within this many hours/cycles
+      * of its own AV-SEUIL-CPTHORAV/AV-SEUIL-CPTINTER. Same margin
+      * values as F1/F4.
+            77  WS_SEUIL_MARGE_H PIC 9(3)  VALUE 25.
+            77  WS_SEUIL_MARGE_I PIC 9(2)  VALUE 5.
+            77  WS_MAINT_OK     PIC X VALUE "N".
+                88  WS_MAINT_DUE    VALUE "O".
+
+      * Grounded aircraft (maintenance/hors service/archive)
+      * rejected at F2's return stage, same 88-levels F1 checks.
+            77  WS_AVION_SOL    PIC X VALUE "N".
+                88  WS_AVION_GROUNDED VALUE "O".
+
+      * Fuel/oil topped up on return, carried into
+      * VL-FUEL-AJOUTE/VL-OIL-AJOUTE for F4's maintenance tracking.
+            77  WS_LFUEL        PIC X(30).
+            77  WS_LOIL         PIC X(30).
+            77  WS_FUEL         PIC 9(3)V9 VALUE 0.
+            77  WS_OIL          PIC 9(2)V9 VALUE 0.
+
       *     EXEC SQL
       *         INCLUDE SQLCA
       *     END-EXEC.
@@ -74,7 +119,8 @@
 
             LINKAGE SECTION.
             77  LS_QUIT         PIC 9.
-    
+            77  LS_OPERATEUR    PIC X(10).
+
             SCREEN SECTION.
             01  CLRSCREEN BLANK SCREEN. 
 
@@ -115,18 +161,34 @@
                 02  LINE 13 COL 2 PIC X(80) FROM WS_NAVION.
                 02  LINE 13 COL 22 PIC 9(3) FROM WS_QUERY.
                 02  LINE 14 COL 2 PIC X(80) FROM WS_CIVPILOTE.
-                02  LINE 16 COL 2 PIC X(80) FROM WS_WARNING.
+                02  LINE 15 COL 2 PIC X(40) FROM WS_LCPTARR.
+                02  LINE 15 COL 42 PIC 9(6) USING WS_CPTARR.
+                02  LINE 16 COL 2 PIC X(30) FROM WS_LFUEL.
+                02  LINE 16 COL 32 PIC 9(3).9 USING WS_FUEL.
+                02  LINE 17 COL 2 PIC X(30) FROM WS_LOIL.
+                02  LINE 17 COL 32 PIC 9(2).9 USING WS_OIL.
+                02  LINE 18 COL 2 PIC X(80) FROM WS_WARNING.
                 02  LINE 19 COL 1 PIC X(80) FROM WS_LINE.
                 02  LINE 20 COL 2 PIC X(50) FROM WS_MSG.
                 02  LINE 21 COL 2 PIC X(50) FROM WS_INVITE.
                 02  LINE 22 COL 2 PIC X USING WS_VALID.
 
-        PROCEDURE DIVISION USING LS_QUIT.
+        PROCEDURE DIVISION USING LS_QUIT LS_OPERATEUR.
         PRINCIPAL SECTION.
             PERFORM INIT_VALUES_F2.
 
             PERFORM UNTIL WS_QUIT = 0
                 PERFORM REFRESH_SCREEN_F2
+      * WS_QUERY is a numeric PIC but ACCEPT never actually
+      * validates what ends up in it; treat anything non-numeric the
+      * same way NAV_TREATMENT_F2 treats an unknown nav letter.
+                IF WS_QUERY NOT NUMERIC
+                    MOVE ZEROES TO WS_QUERY
+                    MOVE "Saisie non numerique ignoree." TO WS_MSG
+                    MOVE WS_MSG TO WS-ERR-TEXT
+                    MOVE "F2" TO WS-AUDIT-PROGRAMME
+                    PERFORM LOG-ERREUR
+                END-IF
                 IF WS_QUERY <> 0 THEN
                     PERFORM SQL_TREATMENT_F2
                 ELSE
@@ -139,8 +201,7 @@
 
         INIT_VALUES_F2.
             MOVE "ENREGISTREMENT VOL" TO WS_FUNC.
-            MOVE "------------------------------------------------------
-      ---------------------------" TO WS_LINE.
+            MOVE ALL "-" TO WS_LINE.
             MOVE "Page d'enregistrement des vols." TO WS_DESC1.
             MOVE "    1 - Saisissez le numero de l'avion rentrant." 
             TO WS_DESC2.
@@ -151,8 +212,11 @@
             MOVE "Heure d'arrivee : " TO WS_HARR.
             MOVE "Numero de l'avion : " TO WS_NAVION.
             MOVE "Pilote : " TO WS_CIVPILOTE.
-            MOVE "La validation de ces informations entrainera la mise a
-      - jour de la BDD" TO WS_WARNING.
+            MOVE "Compteur horaire a l'arrivee : " TO WS_LCPTARR.
+            MOVE "Carburant ajoute (L) : " TO WS_LFUEL.
+            MOVE "Huile ajoutee (L) : " TO WS_LOIL.
+            MOVE "La validation entrainera la mise a jour de la BDD."
+                TO WS_WARNING.
             MOVE "Options de navigation :" TO WS_OPTIONS.
             MOVE "    M - Retourner au menu principal." TO WS_OPTBACK.
             MOVE "    Q - Quitter l'application." TO WS_OPTQUIT.
@@ -162,8 +226,16 @@
             MOVE SPACES TO WS_NAV.
             MOVE ZEROES TO WS_QUERY.
             MOVE SPACES TO WS_VALID.
+            MOVE "N" TO WS_VOL_OK.
+            MOVE ZEROES TO WS_CPTARR.
+            MOVE ZEROES TO WS_FUEL, WS_OIL.
             MOVE 1 TO WS_QUIT.
             MOVE FUNCTION CURRENT-DATE TO WS_CURR_DATE_FIELDS.
+            IF LS_OPERATEUR = SPACES
+                MOVE "INCONNU" TO WS-OPERATEUR
+            ELSE
+                MOVE LS_OPERATEUR TO WS-OPERATEUR
+            END-IF.
 
         REFRESH_SCREEN_F2.
             DISPLAY CLRSCREEN.
@@ -180,95 +252,248 @@
                     MOVE ZEROES TO WS_QUIT, LS_QUIT
                 WHEN OTHER
                     MOVE "Option invalide." TO WS_MSG
+                    MOVE WS_MSG TO WS-ERR-TEXT
+                    MOVE "F2" TO WS-AUDIT-PROGRAMME
+                    PERFORM LOG-ERREUR
             END-EVALUATE.
             MOVE SPACES TO WS_NAV.
 
         SQL_TREATMENT_F2.
             PERFORM SQL_QUERY_F2.
-      *     IF SQL_CODE = 0 THEN
-      *         PERFORM SQL_RECAP_F2
-      *         EVALUATE WS_VALID
-      *             WHEN "O"
-      *                 PERFORM SQL_UPDATE_F2
-      *             WHEN "N"
-      *                 PERFORM INIT_VALUES_F2
-      *                 DISPLAY CLRSCREEN
-      *                 DISPLAY STDSCREEN
-      *         END-EVALUATE.
-      *         MOVE SPACES TO WS_VALID
-      *     ELSE
-      *         MOVE "Identifiant invalide." TO WS_MSG.
-      *     END-IF.
+      * Grounding (AV-EN-MAINTENANCE/HORS-SERVICE/ARCHIVE) blocks
+      * new departures over in F1, but must not block closing out a
+      * flight that is already open here - otherwise an aircraft
+      * grounded mid-flight could never be checked back in. The
+      * grounded status is only noted on the final confirmation
+      * message (SQL_UPDATE_F2), not treated as a rejection.
+            IF WS_VOL_FOUND
+                PERFORM CHECK_AVION_ETAT_F2
+            END-IF.
+            IF WS_VOL_FOUND
+                PERFORM SQL_RECAP_F2
+                EVALUATE WS_VALID
+                    WHEN "O"
+                        PERFORM CHECK_CPTARR_F2
+                        IF WS_CPT_VALIDE
+                            PERFORM SQL_UPDATE_F2
+                        ELSE
+                            PERFORM INIT_VALUES_F2
+                            MOVE WS_CPT_MSG TO WS_MSG
+                            DISPLAY CLRSCREEN
+                            DISPLAY STDSCREEN
+                        END-IF
+                    WHEN "N"
+                        PERFORM INIT_VALUES_F2
+                        DISPLAY CLRSCREEN
+                        DISPLAY STDSCREEN
+                END-EVALUATE
+                MOVE SPACES TO WS_VALID
+            ELSE
+                IF WS_MSG = SPACES
+                    MOVE "Aucun vol ouvert pour cet avion." TO WS_MSG
+                END-IF
+                MOVE WS_MSG TO WS-ERR-TEXT
+                MOVE "F2" TO WS-AUDIT-PROGRAMME
+                PERFORM LOG-ERREUR
+            END-IF.
+
+      * Notes whether the aircraft is grounded (maintenance/
+      * hors service/archive), same 88-levels on AV-ETATAV as F1's
+      * CHECK_AVION_F1/F4's CHECK-MAINT-DUE - informational only
+      * here, since check-in must still be allowed to close out a
+      * flight that departed before the aircraft was grounded.
+        CHECK_AVION_ETAT_F2.
+            MOVE "N" TO WS_AVION_SOL.
+            OPEN INPUT AVION-FILE.
+            MOVE WS_QUERY TO AV-CODAV.
+            IF WS-FS-AVION = "00"
+                READ AVION-FILE
+                    INVALID KEY
+                        CONTINUE
+                    NOT INVALID KEY
+                        IF AV-EN-MAINTENANCE OR AV-HORS-SERVICE
+                           OR AV-ARCHIVE
+                            MOVE "O" TO WS_AVION_SOL
+                        END-IF
+                END-READ
+            END-IF.
+            CLOSE AVION-FILE.
 
+      * Find the open ("D") flight for the aircraft keyed
+      * into WS_QUERY, the same idiom SQL_QUERY_F0 uses for VL-NUMPIL.
         SQL_QUERY_F2.
-      *     EXEC SQL
-      *         SELECT  ID_VOL, CPTDEP_VOL, CPTARR_VOL, ETAT_VOL,
-      *                 ID_AVION, CPTHOR_AVION, CPTINTER_AVION,
-      *                 ID_PILOTE, NBHVOL_PILOTE, ID_ETATP,
-      *                 SANTE_PILOTE, FINANCES_PILOTE, DISPO_PILOTE
-      *         INTO    :WS-VOL-ID, :WS-VOL-CPTDEP, WS-VOL-CPTARR, WS-VOL-ETAT,
-      *                 WS-AVION-ID, WS-AVION-CPTHORAV, WS-AVION-CPTINTER,
-      *                 WS-PILOTE-ID, WS-PILOTE-NBHVOL, WS-ETATPILOTE-ID,
-      *                 WS-SANTE-PIL, WS-FINANCES-PIL, WS-DISPO-PIL
-      *         FROM    AVIONS INNER JOIN VOLS INNER JOIN PILOTES INNER JOIN ETAT_PILOTE
-      *         ON      AVIONS.ID_AVION = VOLS.ID_AVION,
-      *                 VOLS.ID_PILOTE = PILOTES.ID_PILOTE,
-      *                 PILOTES.ID_ETATP = ETAT_PILOTE.ID_ETATP
-      *         WHERE   ID_AVION = WS_QUERY
-      *                 AND ETAT_VOL = 'D'
-      *     END-EXEC.
+            MOVE "N" TO WS_VOL_OK.
+            OPEN INPUT VOL-FILE.
+            IF WS-FS-VOL = "00"
+                MOVE LOW-VALUES TO VL-NUMVOL
+                START VOL-FILE KEY IS NOT LESS THAN VL-NUMVOL
+                    INVALID KEY MOVE "10" TO WS-FS-VOL
+                END-START
+                PERFORM UNTIL WS-FS-VOL = "10" OR WS_VOL_FOUND
+                    READ VOL-FILE NEXT RECORD
+                        AT END MOVE "10" TO WS-FS-VOL
+                        NOT AT END
+                            IF VL-CODAV = WS_QUERY AND VL-DEPOSE
+                                MOVE "O" TO WS_VOL_OK
+                                MOVE VL-NUMVOL TO WS_CUR_NUMVOL
+                                MOVE VL-NUMPIL TO WS_CUR_NUMPIL
+                                MOVE VL-CPTDEP TO WS_CUR_CPTDEP
+                                STRING "Numero de vol : " VL-NUMVOL
+                                    INTO WS_NVOL
+                                STRING "Heure de depart : " VL-HDEP
+                                    INTO WS_HDEP
+                                STRING "Heure d'arrivee : " VL-HARR
+                                    INTO WS_HARR
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE VOL-FILE
+            END-IF.
+
+            STRING "Numero de l'avion : " WS_QUERY INTO WS_NAVION.
+
+            IF WS_VOL_FOUND
+                OPEN INPUT PILOTE-FILE
+                IF WS-FS-PILOTE = "00"
+                    MOVE WS_CUR_NUMPIL TO PI-NUMPIL
+                    READ PILOTE-FILE
+                        INVALID KEY
+                            MOVE "Pilote : inconnu" TO WS_CIVPILOTE
+                        NOT INVALID KEY
+                            MOVE PI-ID-ETATPILOTE TO WS_CUR_ETATPIL
+                            STRING "Pilote : " PI-NOM " " PI-PRENOM
+                                INTO WS_CIVPILOTE
+                    END-READ
+                    CLOSE PILOTE-FILE
+                END-IF
+            END-IF.
 
         SQL_RECAP_F2.
             MOVE "Validez vous ces informations ? O/N" TO WS_INVITE.
             DISPLAY CLRSCREEN.
             DISPLAY VALSCREEN.
-            ACCEPT WS_VALID.
+            ACCEPT VALSCREEN.
             PERFORM UNTIL WS_VALID = "O" OR WS_VALID = "N"
                 MOVE "Option invalide." TO WS_MSG
+                MOVE WS_MSG TO WS-ERR-TEXT
+                MOVE "F2" TO WS-AUDIT-PROGRAMME
+                PERFORM LOG-ERREUR
                 MOVE SPACES TO WS_VALID
                 DISPLAY CLRSCREEN
                 DISPLAY VALSCREEN
-                ACCEPT WS_VALID
+                ACCEPT VALSCREEN
             END-PERFORM.
 
+      * Reject an arrival counter that is not after the
+      * departure counter, or that implies an implausible flight time.
+        CHECK_CPTARR_F2.
+            MOVE "O" TO WS_CPT_OK.
+            IF WS_CPTARR <= WS_CUR_CPTDEP
+                MOVE "N" TO WS_CPT_OK
+                MOVE "Compteur d'arrivee invalide, verifiez la saisie."
+                    TO WS_CPT_MSG
+                MOVE WS_CPT_MSG TO WS-ERR-TEXT
+                MOVE "F2" TO WS-AUDIT-PROGRAMME
+                PERFORM LOG-ERREUR
+            ELSE
+                COMPUTE WS_TPSVOL = WS_CPTARR - WS_CUR_CPTDEP
+                IF WS_TPSVOL > WS_MAX_TPSVOL
+                    MOVE "N" TO WS_CPT_OK
+                    MOVE "Duree de vol implausible." TO WS_CPT_MSG
+                    MOVE WS_CPT_MSG TO WS-ERR-TEXT
+                    MOVE "F2" TO WS-AUDIT-PROGRAMME
+                    PERFORM LOG-ERREUR
+                END-IF
+            END-IF.
+
+      * Roll the closed-out flight's hours forward into
+      * VOL-FILE/AVION-FILE/PILOTE-FILE/ETATPIL-FILE.
         SQL_UPDATE_F2.
-      *     MOVE 'T' TO WS-VOL-ETAT.
-      *     MOVE 'L' TO WS-DISPOPILOTE.
-      *     MOVE FUNCTION CURRENT-DATE (9:6) TO WS-VOL-CPTARR.
-      *     COMPUTE WS_TPSVOL = WS-VOL-CPTARR - WS-VOL-CPTDEP.
-      *     ADD WS_TPSVOL TO WS-AVION-CPTHORAV.
-      *     ADD WS_TPSVOL TO WS-AVION-CPTINTER.
-      *     ADD WS_TPSVOL TO WS-PILOTE-NBHVOL.
-      *     EXEC SQL
-      *         UPDATE  VOLS
-      *         SET     COMPTEUR_ARRIVEE = :WS-VOL-CPTARR,
-      *                 ETAT-VOL = :WS-VOL-ETAT
-      *         WHERE   N__VOL = :WS-VOL-ID
-      *     END-EXEC.
-      *     EXEC SQL
-      *         UPDATE  AVIONS
-      *         SET     COMPTEUR_HORAIRE = :WS-AVION-CPTHORAV
-      *                 COMPTEUR_INTERMEDIAIRE = :WS-AVION-CPTINTER
-      *         WHERE   N__AVION = :WS-AVION-ID
-      *     END-EXEC.
-      *     EXEC SQL
-      *         UPDATE  PILOTES
-      *         SET     NB_HEURES_VOL = :WS-PILOTE-NBHVOL
-      *         WHERE   N__PILOTE = :WS-PILOTE-ID
-      *     END-EXEC.
-      *     EXEC SQL
-      *         UPDATE  ETAT_PILOTE
-      *         SET     DISPONIBILITE_PILOTE = :WS-DISPOPILOTE
-      *         WHERE   N__ETAT_PILOTE = :WS-ETATPILOTE-ID
-      *     END-EXEC.
-      *     IF SQL_CODE = 0 THEN
-      *         MOVE "Mise-a-jour de la base de donnees realisee 
-      *         avec succes." TO WS_MSG
-      *     ELSE
-      *         MOVE "Erreur lors de la mise-a-jour de la base 
-      *         de donnees." TO WS_MSG
-      *     END-IF.
+            COMPUTE WS_TPSVOL = WS_CPTARR - WS_CUR_CPTDEP.
+
+            OPEN I-O VOL-FILE.
+            MOVE WS_CUR_NUMVOL TO VL-NUMVOL.
+            READ VOL-FILE
+                INVALID KEY
+                    CONTINUE
+                NOT INVALID KEY
+                    MOVE "T" TO VL-ETATVOL
+                    MOVE WS_CPTARR TO VL-CPTARR
+                    MOVE WS_TPSVOL TO VL-NBHVOL
+                    MOVE WS_FUEL   TO VL-FUEL-AJOUTE
+                    MOVE WS_OIL    TO VL-OIL-AJOUTE
+                    REWRITE VOL-REC
+            END-READ.
+            CLOSE VOL-FILE.
+
+            MOVE "N" TO WS_MAINT_OK.
+            OPEN I-O AVION-FILE.
+            MOVE WS_QUERY TO AV-CODAV.
+            READ AVION-FILE
+                INVALID KEY
+                    CONTINUE
+                NOT INVALID KEY
+                    ADD WS_TPSVOL TO AV-CPTHORAV
+                    ADD WS_TPSVOL TO AV-CPTINTER
+                    REWRITE AVION-REC
+                    IF AV-SEUIL-CPTHORAV > 0
+                       AND AV-CPTHORAV + WS_SEUIL_MARGE_H
+                           >= AV-SEUIL-CPTHORAV
+                        MOVE "O" TO WS_MAINT_OK
+                    END-IF
+                    IF AV-SEUIL-CPTINTER > 0
+                       AND AV-CPTINTER + WS_SEUIL_MARGE_I
+                           >= AV-SEUIL-CPTINTER
+                        MOVE "O" TO WS_MAINT_OK
+                    END-IF
+            END-READ.
+            CLOSE AVION-FILE.
+
+            OPEN I-O PILOTE-FILE.
+            MOVE WS_CUR_NUMPIL TO PI-NUMPIL.
+            READ PILOTE-FILE
+                INVALID KEY
+                    CONTINUE
+                NOT INVALID KEY
+                    ADD WS_TPSVOL TO PI-NBHVOL
+                    REWRITE PILOTE-REC
+            END-READ.
+            CLOSE PILOTE-FILE.
+
+            OPEN I-O ETATPIL-FILE.
+            MOVE WS_CUR_ETATPIL TO EP-ID.
+            READ ETATPIL-FILE
+                INVALID KEY
+                    CONTINUE
+                NOT INVALID KEY
+                    SET EP-DISPONIBLE TO TRUE
+                    REWRITE ETATPIL-REC
+            END-READ.
+            CLOSE ETATPIL-FILE.
+
+            MOVE "F2"          TO WS-AUDIT-PROGRAMME.
+            MOVE "SQL_UPDATE"  TO WS-AUDIT-PARAGRAPHE.
+            MOVE "MAJ"         TO WS-AUDIT-ACTION.
+            STRING "vol " WS_CUR_NUMVOL " cloture, " WS_TPSVOL
+                " heures ajoutees" INTO WS-AUDIT-RESUME.
+            PERFORM LOG-AUDIT.
+
+            IF WS_AVION_GROUNDED
+                MOVE "Vol cloture. Avion au sol (entretien/hors svc)."
+                    TO WS_MSG
+            ELSE
+                IF WS_MAINT_DUE
+                    MOVE "Vol cloture. Entretien avion proche."
+                        TO WS_MSG
+                ELSE
+                    MOVE "Mise a jour de la base de donnees realisee."
+                        TO WS_MSG
+                END-IF
+            END-IF.
+
             PERFORM INIT_VALUES_F2.
             DISPLAY CLRSCREEN.
             DISPLAY STDSCREEN.
+
+            COPY "AUDIT-PROC.cpy" IN TEMPLATE.
     
\ No newline at end of file
