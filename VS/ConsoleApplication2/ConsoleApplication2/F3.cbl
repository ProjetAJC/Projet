@@ -6,12 +6,15 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           COPY "DATAFILES.cpy" IN TEMPLATE.
 
        DATA DIVISION.
        FILE SECTION.
-       
+           COPY "DATAFILES-FD.cpy" IN TEMPLATE.
+
        WORKING-STORAGE SECTION.
            COPY "WS-TEMPLATE.cpy" IN TEMPLATE.
+           COPY "DATAFILES-WS.cpy" IN TEMPLATE.
            77 VALID-CRE PIC 9 VALUE 0.
            77 WS-RETRY PIC 9 VALUE 3.
            77 WS-APP PIC X(20) VALUE "F3".
@@ -21,13 +24,14 @@
       *    77 WS-CHOIX PIC X(20) VALUE SPACES.
        
            01 WS-CHOIX PIC X.
-               88 WS-CHOIX-MENU VALUE "1", "2", "3", "4", "5", "6".
+               88 WS-CHOIX-MENU VALUE "1", "2", "3", "4", "5", "6", "7".
                88 WS-QUITTER VALUE "Q", "q".
                88 WS-VALIDER VALUE "Y", "y", "O", "o".
                88 WS-ANNULER VALUE "N", "n".
 
            01 PILOTE.
 	          02 NUMPIL-PILOTE PIC 9(6).
+	          02 CIVILITE-PILOTE PIC 9(3).
 		      02 NOM-PILOTE PIC X(20).
 		      02 PRENOM-PILOTE PIC X(10).
 		      02 ADRESSE-PILOTE PIC X(50).
@@ -35,28 +39,112 @@
 		      02 VILLE-PILOTE PIC X(50).
 		      02 PAYS-PILOTE PIC X(50).
 		      02 NBHVOL-PILOTE PIC 9(6).
-              02 ETAT-PILOTE PIC AAA.
-           
+              02 CATEGORIE-PILOTE PIC X(4).
+              02 EXP-MEDICAL-PILOTE PIC 9(8).
+              02 EXP-LICENCE-PILOTE PIC 9(8).
+
            01 ADRESSE.
               02 ID-ADRESSE PIC 9(6).
               02 NUMVOIE PIC X(50).
               02 CP PIC 9(5).
               02 VILLE PIC X(20).
-              02 PAYS PIC X(20)
+              02 PAYS PIC X(20).
 
 	       77 VALIDE PIC X.
-	       77 NUM-PILOTE-MAJ PIC 9(3).
-	       77 DEL-PILOTE-MAJ PIC 9(3).
+	       77 NUM-PILOTE-MAJ PIC 9(6).
+	       77 DEL-PILOTE-MAJ PIC 9(6).
+
+           77 WS-LISTE-QUIT PIC X VALUE "N".
+               88 WS-LISTE-FIN VALUE "O".
+
+           77 WS-PILOTE-OK PIC X VALUE "N".
+               88 WS-PILOTE-FOUND VALUE "O".
+
+      * ACCEPT into a numeric PIC never actually validates
+      * what was typed; stage the raw keystrokes here and only move
+      * them on to the real numeric field once IS NUMERIC passes.
+           77 WS-NUM-STAGE PIC X(6) VALUE SPACES.
+           77 WS-SAISIE-OK PIC X VALUE "N".
+               88 WS-SAISIE-VALIDE VALUE "O".
+
+      * Civility/title is keyed against CIVILITE-FILE instead
+      * of the free-text fields around it, same lookup-and-reject idiom
+      * as CHECK-VOL-PILOTE below.
+           77 WS-CIVILITE-OK PIC X VALUE "N".
+               88 WS-CIVILITE-FOUND VALUE "O".
+           77 WS-CIVILITE-LIBELLE PIC X(10) VALUE SPACES.
+           77 WS-NEXT-NUMPIL PIC 9(6) VALUE 0.
+           77 WS-NEXT-ADID   PIC 9(6) VALUE 0.
+           77 WS-NEXT-EPID   PIC 9(2) VALUE 0.
+
+           77 WS-VOL-OK PIC X VALUE "N".
+               88 WS-VOL-FOUND VALUE "O".
+
+           77 WS-FILTRE-TYPE PIC X.
+           77 WS-FILTRE-VAL  PIC X(20).
+           77 WS-FILTRE-LEN  PIC 99 VALUE 0.
+           77 WS-SEARCH-FIELD PIC X(50).
+           77 WS-SEARCH-POS   PIC 99.
+           77 WS-SEARCH-OK    PIC X VALUE "N".
+               88 WS-SEARCH-FOUND VALUE "O".
+           77 WS-TMP-VILLE PIC X(20).
+           77 WS-TMP-ETAT  PIC X.
+
+      * Fields carried from CHARGE-PILOTE-MAJ's initial read
+      * through to APPLY-MAJ-PILOTE's rewrite, since a later full-file
+      * scan (COUNT-PILOTES-AT-ADRESSE) reuses PILOTE-REC's buffer and
+      * would otherwise clobber them.
+           77 WS-SAVE-NBHVOL   PIC 9(6) VALUE 0.
+           77 WS-SAVE-EPID     PIC 9(2) VALUE 0.
+           77 WS-SAVE-SOLDE    PIC S9(6)V99 VALUE 0.
+
+      * Address normalization: pilots sharing the same
+      * address text share one ADRESSE-REC instead of each getting
+      * their own duplicate row.
+           77 WS-ADR-MATCH-ID PIC 9(6) VALUE 0.
+           77 WS-ADRESSE-OK   PIC X VALUE "N".
+               88 WS-ADRESSE-TROUVEE VALUE "O".
+           77 WS-CHECK-ADID      PIC 9(6) VALUE 0.
+           77 WS-RESOLVED-ADID   PIC 9(6) VALUE 0.
+           77 WS-EXCLUDE-NUMPIL  PIC 9(6) VALUE 0.
+           77 WS-ADR-SHARED-COUNT PIC 9(3) VALUE 0.
+
+      * Running list of every create/modify/delete made
+      * during this terminal session, shown back to the operator at
+      * end of session instead of the ops desk having to keep a paper
+      * log of it.
+           77 WS-NB-CHANGES PIC 9(3) VALUE 0.
+           01 WS-CHANGELOG-TABLE.
+               05 WS-CHANGELOG OCCURS 50 TIMES.
+                   10 WS-CHG-ACTION PIC X(8).
+                   10 WS-CHG-RESUME PIC X(60).
+           77 WS-CHG-IDX  PIC 99.
+           77 WS-CHG-MORE PIC 9(3) VALUE 0.
 
 
 	       01 FPILOTE.
-		        02 PILOTE OCCURS 5.
-			        03 NUMPIL PIC 9(3).
+		        02 PILOTE-LISTE OCCURS 100.
+			        03 NUMPIL PIC 9(6).
 			        03 NOM PIC X(20).
 			        03 PRENOM PIC X(10).
-			        03 ADRESSE PIC X(50).
+			        03 VILLE-PIL PIC X(20).
 			        03 NBHVOL PIC 9(6).
-			        03 ETATPIL PIC AAA.
+			        03 ETATPIL PIC X.
+
+           01 CUR-PILOTE-LISTE.
+               02 CUR-NUMPIL PIC 9(6).
+               02 CUR-NOM PIC X(20).
+               02 CUR-PRENOM PIC X(10).
+               02 CUR-VILLE PIC X(20).
+               02 CUR-NBHVOL PIC 9(6).
+               02 CUR-ETATPIL PIC X.
+
+           77 NB-PILOTES PIC 9(3) VALUE 0.
+           77 VSTART PIC 99.
+           77 VSTOP PIC 99.
+           77 K PIC 99.
+           77 J PIC 99.
+           77 USER-VAL PIC X.
            
       *    EXEC SQL
       *        INCLUDE Pilote
@@ -70,7 +158,8 @@
            
        LINKAGE SECTION.
            77  LS_QUIT         PIC 9.
-        
+           77  LS_OPERATEUR    PIC X(10).
+
        SCREEN SECTION.
       *    01 CLRSCREEN BLANK SCREEN.
       *    01 STDSCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 2.
@@ -81,11 +170,13 @@
                02 LINE 10 COL 5 "2. Ajouter un pilote".
                02 LINE 11 COL 5 "3. Modifier un pilote".
                02 LINE 12 COL 5 "4. Supprimer un pilote".
-               02 LINE 13 COL 5 "5. Revenir au menu principal".
-               02 LINE 14 COL 5 "6. Quitter le programme".
-               02 LINE 16 COL 5 PIC X TO WS-CHOIX.
+               02 LINE 13 COL 5 "5. Rechercher un pilote".
+               02 LINE 14 COL 5 "6. Revenir au menu principal".
+               02 LINE 15 COL 5 "7. Quitter le programme".
+               02 LINE 17 COL 5 PIC X TO WS-CHOIX.
 
            01 SS-CRE-PILOTE.
+               02 LINE 6  COL 3 VALUE "Civilite (code): ".
                02 LINE 7  COL 3 VALUE "Nom: ".
                02 LINE 8  COL 3 VALUE "Prénom: ".
                02 LINE 9  COL 3 VALUE "Adresse: ".
@@ -93,10 +184,13 @@
                02 LINE 11 COL 3 VALUE "Ville: ".
                02 LINE 12 COL 3 VALUE "Pays: ".
                02 LINE 13 COL 3 VALUE "Compteur de vol: ".
-      *        02 LINE 14 COL 1 "Brevet: ".
-               02 LINE 16 COL 3 VALUE "Valider ? (y/n)".
-           
+               02 LINE 14 COL 3 VALUE "Categorie: ".
+               02 LINE 15 COL 3 VALUE "Exp. medicale (AAAAMMJJ): ".
+               02 LINE 16 COL 3 VALUE "Exp. licence (AAAAMMJJ): ".
+               02 LINE 18 COL 3 VALUE "Valider ? (y/n)".
+
            01 AS-CRE-PILOTE REQUIRED UNDERLINE.
+               02 LINE 6  COL 25 PIC 9(3)  TO CIVILITE-PILOTE.
                02 LINE 7  COL 20 PIC X(20) TO NOM-PILOTE.
                02 LINE 8  COL 20 PIC X(10) TO PRENOM-PILOTE.
                02 LINE 9  COL 20 PIC X(50) TO ADRESSE-PILOTE.
@@ -104,34 +198,58 @@
                02 LINE 11 COL 20 PIC X(50) TO VILLE-PILOTE.
                02 LINE 12 COL 20 PIC X(50) TO PAYS-PILOTE.
                02 LINE 13 COL 20 PIC 9(6)  TO NBHVOL-PILOTE.
-               02 LINE 16 COL 20 PIC X     TO WS-CHOIX.
-           
+               02 LINE 14 COL 30 PIC X(4)  TO CATEGORIE-PILOTE.
+               02 LINE 15 COL 30 PIC 9(8)  TO EXP-MEDICAL-PILOTE.
+               02 LINE 16 COL 30 PIC 9(8)  TO EXP-LICENCE-PILOTE.
+               02 LINE 18 COL 20 PIC X     TO WS-CHOIX.
+
            01 DS-MAJ-PILOTE.
+               02 LINE 6  COL 3 VALUE "Civilite (code): ".
                02 LINE 7  COL 3 FROM "Nom: ".
                02 LINE 8  COL 3 "Prénom: ".
                02 LINE 9  COL 3 "Adresse: ".
                02 LINE 10 COL 3 VALUE "CP: ".
                02 LINE 11 COL 3 VALUE "Ville: ".
                02 LINE 12 COL 3 VALUE "Pays: ".
-               02 LINE 16 COL 3 VALUE "Valider ? (y/n)".
+               02 LINE 14 COL 3 VALUE "Categorie: ".
+               02 LINE 15 COL 3 VALUE "Exp. medicale (AAAAMMJJ): ".
+               02 LINE 16 COL 3 VALUE "Exp. licence (AAAAMMJJ): ".
+               02 LINE 18 COL 3 VALUE "Valider ? (y/n)".
 
            01 AS-MAJ-PILOTE  REQUIRED UNDERLINE.
+               02 LINE 6  COL 25 PIC 9(3) USING CIVILITE-PILOTE.
                02 LINE 7  COL 20 USING NOM-PILOTE.
                02 LINE 8  COL 20 USING PRENOM-PILOTE.
                02 LINE 9  COL 20 USING ADRESSE-PILOTE.
                02 LINE 10 COL 20 USING CP-PILOTE.
                02 LINE 11 COL 20 USING VILLE-PILOTE.
                02 LINE 12 COL 20 USING PAYS-PILOTE.
-               02 LINE 16 COL 20 PIC X TO WS-CHOIX.
+               02 LINE 14 COL 30 USING CATEGORIE-PILOTE.
+               02 LINE 15 COL 30 USING EXP-MEDICAL-PILOTE.
+               02 LINE 16 COL 30 USING EXP-LICENCE-PILOTE.
+               02 LINE 18 COL 20 PIC X TO WS-CHOIX.
            
+           01 SS-LIGNE-PILOTE.
+               02 LINE K COL 3  PIC 9(6) FROM CUR-NUMPIL.
+               02 LINE K COL 12 PIC X(20) FROM CUR-NOM.
+               02 LINE K COL 33 PIC X(10) FROM CUR-PRENOM.
+               02 LINE K COL 47 PIC X(20) FROM CUR-VILLE.
+               02 LINE K COL 70 PIC 9(6) FROM CUR-NBHVOL.
+               02 LINE K COL 78 PIC X    FROM CUR-ETATPIL.
+
            COPY "SCREEN-TEMPLATE.cpy" IN TEMPLATE.
 		
-       PROCEDURE DIVISION USING LS_QUIT.
-       
+       PROCEDURE DIVISION USING LS_QUIT LS_OPERATEUR.
+
 
        DEBUT.
            MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE-FIELDS.
-           PERFORM MENU.
+           IF LS_OPERATEUR = SPACES
+               MOVE "INCONNU" TO WS-OPERATEUR
+           ELSE
+               MOVE LS_OPERATEUR TO WS-OPERATEUR
+           END-IF.
+           PERFORM MENU-F3.
       *    MOVE 'prenom' TO PRENOM-PILOTE.
       *    MOVE 'nom' TO NOM-PILOTE.
       *    MOVE 1 TO NUMPIL-PILOTE.
@@ -156,13 +274,15 @@
            PERFORM REFRESH.
            ACCEPT WS-CHOIX.
            IF WS-QUITTER
-               STOP RUN
-           ELSE 
-               PERFORM MENU
+               PERFORM SESSION-SUMMARY
+               MOVE ZEROES TO LS_QUIT
+               EXIT PROGRAM
+           ELSE
+               PERFORM MENU-F3
            END-IF.
            
        
-       MENU.
+       MENU-F3.
            MOVE "Menu" TO WS-FUNC.
            PERFORM NEW-SCREEN.
            DISPLAY DS-MENU.
@@ -182,11 +302,16 @@
 		              WHEN "4"
 			            PERFORM DEL-PILOTE
                       WHEN "5"
-                        EXIT PROGRAM
+                        PERFORM RECHERCHE-PILOTE
                       WHEN "6"
-                        STOP RUN
-		              WHEN OTHER 
-			            PERFORM MENU
+                        PERFORM SESSION-SUMMARY
+                        EXIT PROGRAM
+                      WHEN "7"
+                        PERFORM SESSION-SUMMARY
+                        MOVE ZEROES TO LS_QUIT
+                        EXIT PROGRAM
+		              WHEN OTHER
+			            PERFORM MENU-F3
 	               END-EVALUATE
                    MOVE "" TO WS-CHOIX
                ELSE
@@ -194,84 +319,812 @@
                    MOVE "Choix non valide !" TO WS-MSG
                END-IF
            END-PERFORM.
-	
+           IF WS-RETRY = 0
+               PERFORM LOG-RETRY-EXHAUSTED
+               PERFORM SESSION-SUMMARY
+               MOVE ZEROES TO LS_QUIT
+               EXIT PROGRAM
+           END-IF.
+
+      * The menu retry loop used to just end silently once
+      * WS-RETRY hit 0, leaving no trace of a terminal that kept
+      * rejecting input. Tell the operator and record it in the error
+      * log, same idiom as LOG-ERREUR elsewhere.
+       LOG-RETRY-EXHAUSTED.
+           MOVE "Trop de tentatives invalides. Fin de session."
+               TO WS-MSG.
+           PERFORM REFRESH.
+           DISPLAY FOOTER.
+           MOVE WS-MSG             TO WS-ERR-TEXT.
+           MOVE "F3"               TO WS-AUDIT-PROGRAMME.
+           PERFORM LOG-ERREUR.
+
        LISTE-PILOTE.
-           STOP RUN.
+           MOVE "Liste des pilotes" TO WS-FUNC.
+           STRING "n(page suivante) p(page precedente) "
+               "m(retour menu)" DELIMITED BY SIZE INTO WS-INVITE.
+           PERFORM CHARGE-PILOTES.
+           MOVE 1 TO VSTART.
+           MOVE 6 TO VSTOP.
+           MOVE "N" TO WS-LISTE-QUIT.
+           IF NB-PILOTES = 0
+               MOVE "Aucun pilote enregistre." TO WS-MSG
+           END-IF.
+           PERFORM AFFICHE-PILOTES.
+           PERFORM MENU-F3.
+
+      * Shared paginated display for both LISTE-PILOTE and
+      * RECHERCHE-PILOTE, factored out so the n/p/m navigation stays
+      * in one place.
+       AFFICHE-PILOTES.
+           PERFORM UNTIL WS-LISTE-FIN
+               PERFORM REFRESH
+               DISPLAY "Num"    LINE 7 COL 3
+               DISPLAY "Nom"    LINE 7 COL 12
+               DISPLAY "Prenom" LINE 7 COL 33
+               DISPLAY "Ville"  LINE 7 COL 47
+               DISPLAY "Heures" LINE 7 COL 70
+               DISPLAY "Etat"   LINE 7 COL 78
+               MOVE 10 TO K
+               PERFORM VARYING J FROM VSTART BY 1 UNTIL J > VSTOP
+                   IF NB-PILOTES >= J
+                       MOVE NUMPIL (J)  TO CUR-NUMPIL
+                       MOVE NOM (J)     TO CUR-NOM
+                       MOVE PRENOM (J)  TO CUR-PRENOM
+                       MOVE VILLE-PIL (J)   TO CUR-VILLE
+                       MOVE NBHVOL (J)  TO CUR-NBHVOL
+                       MOVE ETATPIL (J) TO CUR-ETATPIL
+                       DISPLAY SS-LIGNE-PILOTE
+                   END-IF
+                   ADD 1 TO K
+               END-PERFORM
+               DISPLAY WS-MSG    LINE 21 COL 2
+               DISPLAY WS-INVITE LINE 22 COL 2
+               MOVE SPACES TO WS-MSG
+               ACCEPT USER-VAL LINE 23 COL 10
+               EVALUATE USER-VAL
+                   WHEN "n" WHEN "N"
+                       IF NB-PILOTES > VSTOP
+                           ADD 6 TO VSTART
+                           ADD 6 TO VSTOP
+                       ELSE
+                           MOVE "Derniere page atteinte." TO WS-MSG
+                       END-IF
+                   WHEN "p" WHEN "P"
+                       IF VSTART > 1
+                           SUBTRACT 6 FROM VSTART
+                           SUBTRACT 6 FROM VSTOP
+                       ELSE
+                           MOVE "Premiere page atteinte." TO WS-MSG
+                       END-IF
+                   WHEN "m" WHEN "M" WHEN "q" WHEN "Q"
+                       MOVE "O" TO WS-LISTE-QUIT
+                   WHEN OTHER
+                       MOVE "Touche non reconnue." TO WS-MSG
+               END-EVALUATE
+           END-PERFORM.
+
+       RECHERCHE-PILOTE.
+           PERFORM NEW-SCREEN.
+           MOVE "Rechercher un pilote" TO WS-FUNC.
+           MOVE "Critere: n(nom) v(ville) e(etat d/l/i)" TO WS-MSG.
+           PERFORM REFRESH.
+           ACCEPT WS-FILTRE-TYPE LINE 22 COL 10.
+           MOVE "Valeur recherchee:" TO WS-MSG.
+           PERFORM REFRESH.
+           MOVE SPACES TO WS-FILTRE-VAL.
+           ACCEPT WS-FILTRE-VAL LINE 22 COL 10.
+           MOVE 0 TO WS-FILTRE-LEN.
+           INSPECT WS-FILTRE-VAL TALLYING WS-FILTRE-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+           PERFORM CHARGE-PILOTES-FILTRE.
+           MOVE 1 TO VSTART.
+           MOVE 6 TO VSTOP.
+           MOVE "N" TO WS-LISTE-QUIT.
+           IF NB-PILOTES = 0
+               MOVE "Aucun pilote trouve." TO WS-MSG
+           END-IF.
+           PERFORM AFFICHE-PILOTES.
+           PERFORM MENU-F3.
+
+      * "contains" check used by CHARGE-PILOTES-FILTRE:
+      * WS-SEARCH-FIELD holds the candidate text, WS-FILTRE-VAL/LEN
+      * the (trimmed) search term.
+       CHECK-CONTAINS.
+           MOVE "N" TO WS-SEARCH-OK.
+           IF WS-FILTRE-LEN > 0
+               PERFORM VARYING WS-SEARCH-POS FROM 1 BY 1
+                       UNTIL WS-SEARCH-POS > (51 - WS-FILTRE-LEN)
+                          OR WS-SEARCH-FOUND
+                   IF WS-SEARCH-FIELD (WS-SEARCH-POS : WS-FILTRE-LEN)
+                      = WS-FILTRE-VAL (1 : WS-FILTRE-LEN)
+                       MOVE "O" TO WS-SEARCH-OK
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       CHARGE-PILOTES.
+           MOVE 0 TO NB-PILOTES.
+           OPEN INPUT PILOTE-FILE.
+           OPEN INPUT ADRESSE-FILE.
+           OPEN INPUT ETATPIL-FILE.
+           IF WS-FS-PILOTE = "00"
+               MOVE LOW-VALUES TO PI-NUMPIL
+               START PILOTE-FILE KEY IS NOT LESS THAN PI-NUMPIL
+                   INVALID KEY MOVE "10" TO WS-FS-PILOTE
+               END-START
+               PERFORM UNTIL WS-FS-PILOTE = "10" OR NB-PILOTES >= 100
+                 READ PILOTE-FILE NEXT RECORD
+                     AT END MOVE "10" TO WS-FS-PILOTE
+                     NOT AT END
+                       ADD 1 TO NB-PILOTES
+                       MOVE PI-NUMPIL  TO NUMPIL (NB-PILOTES)
+                       MOVE PI-NOM     TO NOM (NB-PILOTES)
+                       MOVE PI-PRENOM  TO PRENOM (NB-PILOTES)
+                       MOVE PI-NBHVOL  TO NBHVOL (NB-PILOTES)
+                       MOVE PI-ID-ADRESSE TO AD-ID
+                       IF WS-FS-ADRESSE = "00"
+                           READ ADRESSE-FILE
+                               INVALID KEY
+                                 MOVE SPACES TO VILLE-PIL(NB-PILOTES)
+                               NOT INVALID KEY
+                                 MOVE AD-VILLE TO VILLE-PIL(NB-PILOTES)
+                           END-READ
+                       ELSE
+                           MOVE SPACES TO VILLE-PIL (NB-PILOTES)
+                       END-IF
+                       MOVE PI-ID-ETATPILOTE TO EP-ID
+                       IF WS-FS-ETATPIL = "00"
+                           READ ETATPIL-FILE
+                               INVALID KEY
+                                 MOVE "I" TO ETATPIL (NB-PILOTES)
+                               NOT INVALID KEY
+                               IF EP-EXP-MEDICAL < WS-CURR-DATE
+                                  OR EP-EXP-LICENCE < WS-CURR-DATE
+                                   MOVE "L" TO ETATPIL(NB-PILOTES)
+                               ELSE
+                                   MOVE EP-DISPO TO ETATPIL(NB-PILOTES)
+                               END-IF
+                           END-READ
+                       ELSE
+                           MOVE "I" TO ETATPIL (NB-PILOTES)
+                       END-IF
+                 END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE PILOTE-FILE.
+           IF WS-FS-ADRESSE = "00"
+               CLOSE ADRESSE-FILE
+           END-IF.
+           IF WS-FS-ETATPIL = "00"
+               CLOSE ETATPIL-FILE
+           END-IF.
+
+      * Same PILOTE/ADRESSE/ETATPIL join as CHARGE-PILOTES,
+      * but only keeps records matching WS-FILTRE-TYPE/WS-FILTRE-VAL
+      * (n=nom, v=ville, e=etat) instead of keeping every pilot.
+       CHARGE-PILOTES-FILTRE.
+           MOVE 0 TO NB-PILOTES.
+           OPEN INPUT PILOTE-FILE.
+           OPEN INPUT ADRESSE-FILE.
+           OPEN INPUT ETATPIL-FILE.
+           IF WS-FS-PILOTE = "00"
+               MOVE LOW-VALUES TO PI-NUMPIL
+               START PILOTE-FILE KEY IS NOT LESS THAN PI-NUMPIL
+                   INVALID KEY MOVE "10" TO WS-FS-PILOTE
+               END-START
+               PERFORM UNTIL WS-FS-PILOTE = "10" OR NB-PILOTES >= 100
+                 READ PILOTE-FILE NEXT RECORD
+                     AT END MOVE "10" TO WS-FS-PILOTE
+                     NOT AT END
+                       MOVE PI-ID-ADRESSE TO AD-ID
+                       IF WS-FS-ADRESSE = "00"
+                           READ ADRESSE-FILE
+                               INVALID KEY MOVE SPACES TO WS-TMP-VILLE
+                               NOT INVALID KEY
+                                 MOVE AD-VILLE TO WS-TMP-VILLE
+                           END-READ
+                       ELSE
+                           MOVE SPACES TO WS-TMP-VILLE
+                       END-IF
+                       MOVE PI-ID-ETATPILOTE TO EP-ID
+                       IF WS-FS-ETATPIL = "00"
+                           READ ETATPIL-FILE
+                               INVALID KEY MOVE "I" TO WS-TMP-ETAT
+                               NOT INVALID KEY
+                               IF EP-EXP-MEDICAL < WS-CURR-DATE
+                                  OR EP-EXP-LICENCE < WS-CURR-DATE
+                                   MOVE "L" TO WS-TMP-ETAT
+                               ELSE
+                                   MOVE EP-DISPO TO WS-TMP-ETAT
+                               END-IF
+                           END-READ
+                       ELSE
+                           MOVE "I" TO WS-TMP-ETAT
+                       END-IF
+
+                       MOVE "N" TO WS-SEARCH-OK
+                       EVALUATE WS-FILTRE-TYPE
+                           WHEN "n" WHEN "N"
+                               MOVE PI-NOM TO WS-SEARCH-FIELD
+                               PERFORM CHECK-CONTAINS
+                           WHEN "v" WHEN "V"
+                               MOVE WS-TMP-VILLE TO WS-SEARCH-FIELD
+                               PERFORM CHECK-CONTAINS
+                           WHEN "e" WHEN "E"
+                               IF WS-TMP-ETAT = WS-FILTRE-VAL (1:1)
+                                   MOVE "O" TO WS-SEARCH-OK
+                               END-IF
+                       END-EVALUATE
+
+                       IF WS-SEARCH-FOUND
+                           ADD 1 TO NB-PILOTES
+                           MOVE PI-NUMPIL  TO NUMPIL (NB-PILOTES)
+                           MOVE PI-NOM     TO NOM (NB-PILOTES)
+                           MOVE PI-PRENOM  TO PRENOM (NB-PILOTES)
+                           MOVE PI-NBHVOL  TO NBHVOL (NB-PILOTES)
+                           MOVE WS-TMP-VILLE TO VILLE-PIL (NB-PILOTES)
+                           MOVE WS-TMP-ETAT  TO ETATPIL (NB-PILOTES)
+                       END-IF
+                 END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE PILOTE-FILE.
+           IF WS-FS-ADRESSE = "00"
+               CLOSE ADRESSE-FILE
+           END-IF.
+           IF WS-FS-ETATPIL = "00"
+               CLOSE ETATPIL-FILE
+           END-IF.
 
 
        CRE-PILOTE.
            PERFORM NEW-SCREEN.
-	       MOVE "ARL" TO ETAT-PILOTE.
            DISPLAY SS-CRE-PILOTE.
            ACCEPT AS-CRE-PILOTE.
-           MOVE "ARL" TO ETAT-PILOTE. 
-           IF WS-CHOIX = "y"
-      *        PERFORM APPLY-CRE-PILOTE
-               MOVE "Pilote créé" to WS-MSG
+           IF WS-VALIDER
+               PERFORM CHECK-CIVILITE
+               IF WS-CIVILITE-FOUND
+                   PERFORM APPLY-CRE-PILOTE
+               ELSE
+                   MOVE "Code civilite inconnu - pilote non créé."
+                       TO WS-MSG
+                   MOVE WS-MSG           TO WS-ERR-TEXT
+                   MOVE "F3"             TO WS-AUDIT-PROGRAMME
+                   PERFORM LOG-ERREUR
+               END-IF
            ELSE
                MOVE "Pilote non créé" to WS-MSG
            END-IF.
            MOVE SPACES TO WS-CHOIX.
            PERFORM REFRESH.
            PERFORM BACK-OR-QUIT.
-           PERFORM MENU.
-	
-	
+           PERFORM MENU-F3.
+
+
        MAJ-PILOTE.
            PERFORM NEW-SCREEN.
            MOVE "Modifier un pilote" TO WS-FUNC.
            MOVE "Numero du pilote à modifier" TO WS-MSG.
            PERFORM REFRESH.
-           
-           ACCEPT NUM-PILOTE-MAJ LINE 22 COL 10.
-           
-      *    Recuperer les infos du pilote
-           
-           DISPLAY DS-MAJ-PILOTE.
-           ACCEPT AS-MAJ-PILOTE.
 
-           IF WS-CHOIX = "y"
-      *        PERFORM APPLY-MAJ-PILOTE
-               MOVE "Pilote modifié" to WS-MSG
+           MOVE "N" TO WS-SAISIE-OK.
+           PERFORM UNTIL WS-SAISIE-VALIDE
+               MOVE SPACES TO WS-NUM-STAGE
+               ACCEPT WS-NUM-STAGE LINE 22 COL 10
+               IF WS-NUM-STAGE IS NUMERIC
+                   MOVE WS-NUM-STAGE TO NUM-PILOTE-MAJ
+                   MOVE "O" TO WS-SAISIE-OK
+               ELSE
+                   MOVE "Saisie non numerique - recommencez." TO WS-MSG
+                   PERFORM REFRESH
+               END-IF
+           END-PERFORM.
+
+           PERFORM CHARGE-PILOTE-MAJ.
+           IF WS-PILOTE-FOUND
+               DISPLAY DS-MAJ-PILOTE
+               ACCEPT AS-MAJ-PILOTE
+               IF WS-VALIDER
+                   PERFORM CHECK-CIVILITE
+                   IF WS-CIVILITE-FOUND
+                       PERFORM APPLY-MAJ-PILOTE
+                   ELSE
+                       MOVE "Code civilite inconnu - pilote non modif."
+                           TO WS-MSG
+                       MOVE WS-MSG           TO WS-ERR-TEXT
+                       MOVE "F3"             TO WS-AUDIT-PROGRAMME
+                       PERFORM LOG-ERREUR
+                   END-IF
+               ELSE
+                   MOVE "Pilote non modifié" to WS-MSG
+               END-IF
            ELSE
-               MOVE "Pilote non modifié" to WS-MSG
+               MOVE "Pilote introuvable." TO WS-MSG
+               MOVE WS-MSG           TO WS-ERR-TEXT
+               MOVE "F3"             TO WS-AUDIT-PROGRAMME
+               PERFORM LOG-ERREUR
            END-IF.
-           
+
            MOVE SPACES TO WS-CHOIX.
            PERFORM REFRESH.
            PERFORM BACK-OR-QUIT.
-           PERFORM MENU.
+           PERFORM MENU-F3.
+
+       CHARGE-PILOTE-MAJ.
+           MOVE "N" TO WS-PILOTE-OK.
+           MOVE NUM-PILOTE-MAJ TO PI-NUMPIL.
+           OPEN INPUT PILOTE-FILE.
+           IF WS-FS-PILOTE = "00"
+               READ PILOTE-FILE
+                   INVALID KEY MOVE "N" TO WS-PILOTE-OK
+                   NOT INVALID KEY MOVE "O" TO WS-PILOTE-OK
+               END-READ
+           END-IF.
+           CLOSE PILOTE-FILE.
+           IF WS-PILOTE-FOUND
+               MOVE PI-ID-CIVILITE TO CIVILITE-PILOTE
+               MOVE PI-NOM    TO NOM-PILOTE
+               MOVE PI-PRENOM TO PRENOM-PILOTE
+               MOVE PI-ID-ADRESSE TO AD-ID
+               OPEN INPUT ADRESSE-FILE
+               IF WS-FS-ADRESSE = "00"
+                   READ ADRESSE-FILE
+                       INVALID KEY
+                         MOVE SPACES TO ADRESSE-PILOTE VILLE-PILOTE
+                                         PAYS-PILOTE
+                       NOT INVALID KEY
+                         MOVE AD-NUMVOIE TO ADRESSE-PILOTE
+                         MOVE AD-CP      TO CP-PILOTE
+                         MOVE AD-VILLE   TO VILLE-PILOTE
+                         MOVE AD-PAYS    TO PAYS-PILOTE
+                   END-READ
+               END-IF
+               CLOSE ADRESSE-FILE
+               MOVE PI-ID-ADRESSE    TO WS-CHECK-ADID
+               MOVE PI-NBHVOL        TO WS-SAVE-NBHVOL
+               MOVE PI-ID-ETATPILOTE TO WS-SAVE-EPID
+               MOVE PI-SOLDE         TO WS-SAVE-SOLDE
+               MOVE PI-ID-ETATPILOTE TO EP-ID
+               OPEN INPUT ETATPIL-FILE
+               IF WS-FS-ETATPIL = "00"
+                   READ ETATPIL-FILE
+                       INVALID KEY
+                         MOVE SPACES TO CATEGORIE-PILOTE
+                         MOVE 0 TO EXP-MEDICAL-PILOTE EXP-LICENCE-PILOTE
+                       NOT INVALID KEY
+                         MOVE EP-CATEGORIE   TO CATEGORIE-PILOTE
+                         MOVE EP-EXP-MEDICAL TO EXP-MEDICAL-PILOTE
+                         MOVE EP-EXP-LICENCE TO EXP-LICENCE-PILOTE
+                   END-READ
+               END-IF
+               CLOSE ETATPIL-FILE
+           END-IF.
+
 
-  
        DEL-PILOTE.
-           DISPLAY CLRSCREEN.     
+           DISPLAY CLRSCREEN.
            MOVE "Supprimer un pilote" to WS-FUNC
            MOVE "Pilote à supprimer:" to WS-MSG.
            DISPLAY SS-STDSCREEN.
-           ACCEPT DEL-PILOTE-MAJ LINE 22 COL 10.
-           PERFORM MENU.
-    
+
+           MOVE "N" TO WS-SAISIE-OK.
+           PERFORM UNTIL WS-SAISIE-VALIDE
+               MOVE SPACES TO WS-NUM-STAGE
+               ACCEPT WS-NUM-STAGE LINE 22 COL 10
+               IF WS-NUM-STAGE IS NUMERIC
+                   MOVE WS-NUM-STAGE TO DEL-PILOTE-MAJ
+                   MOVE "O" TO WS-SAISIE-OK
+               ELSE
+                   MOVE "Saisie non numerique - recommencez." TO WS-MSG
+                   DISPLAY SS-STDSCREEN
+               END-IF
+           END-PERFORM.
+
+           MOVE DEL-PILOTE-MAJ TO PI-NUMPIL.
+           MOVE "N" TO WS-PILOTE-OK.
+           OPEN INPUT PILOTE-FILE.
+           IF WS-FS-PILOTE = "00"
+               READ PILOTE-FILE
+                   INVALID KEY MOVE "N" TO WS-PILOTE-OK
+                   NOT INVALID KEY MOVE "O" TO WS-PILOTE-OK
+               END-READ
+           END-IF.
+           CLOSE PILOTE-FILE.
+
+           IF WS-PILOTE-FOUND
+               PERFORM CHECK-VOL-PILOTE
+               IF WS-VOL-FOUND
+                   STRING "Suppression refusee : ce pilote a des "
+                       "vols enregistres." DELIMITED BY SIZE
+                       INTO WS-MSG
+                   MOVE WS-MSG           TO WS-ERR-TEXT
+                   MOVE "F3"             TO WS-AUDIT-PROGRAMME
+                   PERFORM LOG-ERREUR
+               ELSE
+                   MOVE "Confirmer la suppression ? (y/n)" TO WS-INVITE
+                   DISPLAY FOOTER
+                   ACCEPT WS-CHOIX
+                   IF WS-VALIDER
+                       PERFORM APPLY-DEL-PILOTE
+                   ELSE
+                       MOVE "Pilote non supprimé" TO WS-MSG
+                   END-IF
+               END-IF
+           ELSE
+               MOVE "Pilote introuvable." TO WS-MSG
+               MOVE WS-MSG           TO WS-ERR-TEXT
+               MOVE "F3"             TO WS-AUDIT-PROGRAMME
+               PERFORM LOG-ERREUR
+           END-IF.
+           MOVE SPACES TO WS-CHOIX WS-INVITE.
+           PERFORM MENU-F3.
+
+      * Refuse to delete a pilot who has any VOL records on
+      * file, so we don't orphan VOLS rows. VOL-FILE has no alternate
+      * key on VL-NUMPIL, so this is a full scan, same idiom as
+      * SQL_QUERY_F2's search over VL-CODAV.
+       CHECK-VOL-PILOTE.
+           MOVE "N" TO WS-VOL-OK.
+           OPEN INPUT VOL-FILE.
+           IF WS-FS-VOL = "00"
+               MOVE LOW-VALUES TO VL-NUMVOL
+               START VOL-FILE KEY IS NOT LESS THAN VL-NUMVOL
+                   INVALID KEY MOVE "10" TO WS-FS-VOL
+               END-START
+               PERFORM UNTIL WS-FS-VOL = "10" OR WS-VOL-FOUND
+                   READ VOL-FILE NEXT RECORD
+                       AT END MOVE "10" TO WS-FS-VOL
+                       NOT AT END
+                           IF VL-NUMPIL = DEL-PILOTE-MAJ
+                               MOVE "O" TO WS-VOL-OK
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE VOL-FILE
+           END-IF.
+
+      * Civility/title code entered on CRE-PILOTE/MAJ-PILOTE
+      * must exist in CIVILITE-FILE, keyed on CV-ID, same lookup-and-
+      * reject idiom as CHARGE-PILOTE-MAJ's own PILOTE-FILE read.
+       CHECK-CIVILITE.
+           MOVE "N" TO WS-CIVILITE-OK.
+           MOVE SPACES TO WS-CIVILITE-LIBELLE.
+           MOVE CIVILITE-PILOTE TO CV-ID.
+           OPEN INPUT CIVILITE-FILE.
+           IF WS-FS-CIVILITE = "00"
+               READ CIVILITE-FILE
+                   INVALID KEY MOVE "N" TO WS-CIVILITE-OK
+                   NOT INVALID KEY
+                       MOVE "O" TO WS-CIVILITE-OK
+                       MOVE CV-LIBELLE TO WS-CIVILITE-LIBELLE
+               END-READ
+           END-IF.
+           CLOSE CIVILITE-FILE.
+
+
+      * Look for an existing ADRESSE-REC whose text matches
+      * the screen-entered address exactly, so pilots at the same
+      * address (e.g. family members) share one row. Full scan since
+      * ADRESSE-FILE has no alternate key on these fields.
+       FIND-ADRESSE.
+           MOVE "N" TO WS-ADRESSE-OK.
+           MOVE 0   TO WS-ADR-MATCH-ID.
+           OPEN INPUT ADRESSE-FILE.
+           IF WS-FS-ADRESSE = "00"
+               MOVE LOW-VALUES TO AD-ID
+               START ADRESSE-FILE KEY IS NOT LESS THAN AD-ID
+                   INVALID KEY MOVE "10" TO WS-FS-ADRESSE
+               END-START
+               PERFORM UNTIL WS-FS-ADRESSE = "10" OR WS-ADRESSE-TROUVEE
+                   READ ADRESSE-FILE NEXT RECORD
+                       AT END MOVE "10" TO WS-FS-ADRESSE
+                       NOT AT END
+                         IF AD-NUMVOIE = ADRESSE-PILOTE
+                            AND AD-CP     = CP-PILOTE
+                            AND AD-VILLE  = VILLE-PILOTE
+                            AND AD-PAYS   = PAYS-PILOTE
+                             MOVE AD-ID TO WS-ADR-MATCH-ID
+                             MOVE "O"   TO WS-ADRESSE-OK
+                         END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE ADRESSE-FILE.
+
+      * Factored out of APPLY-CRE-PILOTE so APPLY-MAJ-PILOTE
+      * can also split a pilot off into a new ADRESSE-REC when their
+      * shared address changes. Same "full scan for max key + 1" idiom
+      * as the ETATPIL/PILOTE key assignment below.
+       CREATE-ADRESSE.
+           MOVE 0 TO WS-NEXT-ADID.
+           OPEN INPUT ADRESSE-FILE.
+           IF WS-FS-ADRESSE = "00"
+               MOVE LOW-VALUES TO AD-ID
+               START ADRESSE-FILE KEY IS NOT LESS THAN AD-ID
+                   INVALID KEY MOVE "10" TO WS-FS-ADRESSE
+               END-START
+               PERFORM UNTIL WS-FS-ADRESSE = "10"
+                   READ ADRESSE-FILE NEXT RECORD
+                       AT END MOVE "10" TO WS-FS-ADRESSE
+                       NOT AT END
+                         IF AD-ID > WS-NEXT-ADID
+                             MOVE AD-ID TO WS-NEXT-ADID
+                         END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE ADRESSE-FILE.
+           ADD 1 TO WS-NEXT-ADID.
+
+           INITIALIZE ADRESSE-REC.
+           MOVE WS-NEXT-ADID   TO AD-ID.
+           MOVE ADRESSE-PILOTE TO AD-NUMVOIE.
+           MOVE CP-PILOTE      TO AD-CP.
+           MOVE VILLE-PILOTE   TO AD-VILLE.
+           MOVE PAYS-PILOTE    TO AD-PAYS.
+           OPEN I-O ADRESSE-FILE.
+           IF WS-FS-ADRESSE = "35"
+               OPEN OUTPUT ADRESSE-FILE
+           END-IF.
+           WRITE ADRESSE-REC.
+           CLOSE ADRESSE-FILE.
+
+      * Counts how many OTHER pilots still reference
+      * WS-CHECK-ADID, so APPLY-MAJ-PILOTE knows whether it can edit
+      * that ADRESSE-REC in place or must split the pilot off into a
+      * new one. PILOTE-FILE has no alternate key on PI-ID-ADRESSE, so
+      * this is a full scan, same idiom as CHECK-VOL-PILOTE.
+       COUNT-PILOTES-AT-ADRESSE.
+           MOVE 0 TO WS-ADR-SHARED-COUNT.
+           OPEN INPUT PILOTE-FILE.
+           IF WS-FS-PILOTE = "00"
+               MOVE LOW-VALUES TO PI-NUMPIL
+               START PILOTE-FILE KEY IS NOT LESS THAN PI-NUMPIL
+                   INVALID KEY MOVE "10" TO WS-FS-PILOTE
+               END-START
+               PERFORM UNTIL WS-FS-PILOTE = "10"
+                   READ PILOTE-FILE NEXT RECORD
+                       AT END MOVE "10" TO WS-FS-PILOTE
+                       NOT AT END
+                         IF PI-ID-ADRESSE = WS-CHECK-ADID
+                            AND PI-NUMPIL NOT = WS-EXCLUDE-NUMPIL
+                             ADD 1 TO WS-ADR-SHARED-COUNT
+                         END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE PILOTE-FILE.
+
 
        APPLY-CRE-PILOTE.
-      *    EXEC SQL
-      *        INSERT INTO ADRESSE(...)
-      *        VALUES (
-      *        
-      *        SELECT ID-ETAT
-      *        FROM ...
-      *        WHERE ... = "A"
-      *        
-      *        INSERT INTO PILOTE(...)
-      *        VALUES (NOM-PILOTE, PRENOM-PILOTE, ID-ADRESSE, 
-      *        NBHVOL-PILOTE, ID-ETAT)
-      *        
-      *    END-EXEC.
-           
-           
+      * Share the ADRESSE-REC of an existing pilot at the
+      * same address (e.g. family members) instead of creating a
+      * duplicate row for every pilot.
+           PERFORM FIND-ADRESSE.
+           IF WS-ADRESSE-TROUVEE
+               MOVE WS-ADR-MATCH-ID TO WS-NEXT-ADID
+           ELSE
+               PERFORM CREATE-ADRESSE
+           END-IF.
+
+           MOVE 0 TO WS-NEXT-EPID.
+           OPEN INPUT ETATPIL-FILE.
+           IF WS-FS-ETATPIL = "00"
+               MOVE LOW-VALUES TO EP-ID
+               START ETATPIL-FILE KEY IS NOT LESS THAN EP-ID
+                   INVALID KEY MOVE "10" TO WS-FS-ETATPIL
+               END-START
+               PERFORM UNTIL WS-FS-ETATPIL = "10"
+                   READ ETATPIL-FILE NEXT RECORD
+                       AT END MOVE "10" TO WS-FS-ETATPIL
+                       NOT AT END
+                         IF EP-ID > WS-NEXT-EPID
+                             MOVE EP-ID TO WS-NEXT-EPID
+                         END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE ETATPIL-FILE.
+           ADD 1 TO WS-NEXT-EPID.
+
+           INITIALIZE ETATPIL-REC.
+           MOVE WS-NEXT-EPID TO EP-ID.
+           SET EP-SANTE-APTE      TO TRUE.
+           SET EP-FINANCES-AJOUR  TO TRUE.
+           SET EP-DISPONIBLE      TO TRUE.
+           MOVE CATEGORIE-PILOTE    TO EP-CATEGORIE.
+           MOVE EXP-MEDICAL-PILOTE  TO EP-EXP-MEDICAL.
+           MOVE EXP-LICENCE-PILOTE  TO EP-EXP-LICENCE.
+           OPEN I-O ETATPIL-FILE.
+           IF WS-FS-ETATPIL = "35"
+               OPEN OUTPUT ETATPIL-FILE
+           END-IF.
+           WRITE ETATPIL-REC.
+           CLOSE ETATPIL-FILE.
+
+           MOVE 0 TO WS-NEXT-NUMPIL.
+           OPEN INPUT PILOTE-FILE.
+           IF WS-FS-PILOTE = "00"
+               MOVE LOW-VALUES TO PI-NUMPIL
+               START PILOTE-FILE KEY IS NOT LESS THAN PI-NUMPIL
+                   INVALID KEY MOVE "10" TO WS-FS-PILOTE
+               END-START
+               PERFORM UNTIL WS-FS-PILOTE = "10"
+                   READ PILOTE-FILE NEXT RECORD
+                       AT END MOVE "10" TO WS-FS-PILOTE
+                       NOT AT END
+                         IF PI-NUMPIL > WS-NEXT-NUMPIL
+                             MOVE PI-NUMPIL TO WS-NEXT-NUMPIL
+                         END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE PILOTE-FILE.
+           ADD 1 TO WS-NEXT-NUMPIL.
+
+           INITIALIZE PILOTE-REC.
+           MOVE WS-NEXT-NUMPIL TO PI-NUMPIL.
+           MOVE CIVILITE-PILOTE TO PI-ID-CIVILITE.
+           MOVE NOM-PILOTE     TO PI-NOM.
+           MOVE PRENOM-PILOTE  TO PI-PRENOM.
+           MOVE WS-NEXT-ADID   TO PI-ID-ADRESSE.
+           MOVE NBHVOL-PILOTE  TO PI-NBHVOL.
+           MOVE WS-NEXT-EPID   TO PI-ID-ETATPILOTE.
+           MOVE 0              TO PI-SOLDE.
+           OPEN I-O PILOTE-FILE.
+           IF WS-FS-PILOTE = "35"
+               OPEN OUTPUT PILOTE-FILE
+           END-IF.
+           WRITE PILOTE-REC.
+           CLOSE PILOTE-FILE.
+
+           MOVE WS-NEXT-NUMPIL TO NUMPIL-PILOTE.
+           MOVE "F3"            TO WS-AUDIT-PROGRAMME.
+           MOVE "CRE-PILOTE"    TO WS-AUDIT-PARAGRAPHE.
+           MOVE "CREATION"      TO WS-AUDIT-ACTION.
+           STRING "pilote " WS-NEXT-NUMPIL " cree" DELIMITED BY SIZE
+               INTO WS-AUDIT-RESUME.
+           PERFORM LOG-AUDIT.
+           PERFORM RECORD-CHANGE.
+           STRING "Pilote créé, numero " WS-NEXT-NUMPIL
+               DELIMITED BY SIZE INTO WS-MSG.
+
        APPLY-MAJ-PILOTE.
-      *    sql command
-           
+      * Resolve the pilot's final PI-ID-ADRESSE before
+      * touching PILOTE-REC: if the edited address text matches
+      * another existing ADRESSE-REC, just repoint to it; otherwise,
+      * if the pilot's current address is still theirs alone, edit it
+      * in place; if it's shared with other pilots, split this pilot
+      * off into a new ADRESSE-REC instead of changing everyone else's
+      * address too.
+           MOVE NUM-PILOTE-MAJ TO WS-EXCLUDE-NUMPIL.
+           PERFORM FIND-ADRESSE.
+           IF WS-ADRESSE-TROUVEE AND WS-ADR-MATCH-ID = WS-CHECK-ADID
+      * The address text wasn't actually changed - FIND-ADRESSE's
+      * content match lands back on this pilot's own ADRESSE-REC.
+      * Leave it alone; counting/forking below would otherwise split
+      * off a brand-new, content-identical row for no reason on every
+      * no-op edit of a pilot who shares an address with someone else.
+               MOVE WS-CHECK-ADID TO WS-RESOLVED-ADID
+           ELSE
+               IF WS-ADRESSE-TROUVEE
+                  AND WS-ADR-MATCH-ID NOT = WS-CHECK-ADID
+                   MOVE WS-ADR-MATCH-ID TO WS-RESOLVED-ADID
+               ELSE
+                   PERFORM COUNT-PILOTES-AT-ADRESSE
+                   IF WS-ADR-SHARED-COUNT = 0
+                       OPEN I-O ADRESSE-FILE
+                       MOVE WS-CHECK-ADID  TO AD-ID
+                       MOVE ADRESSE-PILOTE TO AD-NUMVOIE
+                       MOVE CP-PILOTE      TO AD-CP
+                       MOVE VILLE-PILOTE   TO AD-VILLE
+                       MOVE PAYS-PILOTE    TO AD-PAYS
+                       REWRITE ADRESSE-REC
+                       CLOSE ADRESSE-FILE
+                       MOVE WS-CHECK-ADID TO WS-RESOLVED-ADID
+                   ELSE
+                       PERFORM CREATE-ADRESSE
+                       MOVE WS-NEXT-ADID TO WS-RESOLVED-ADID
+                   END-IF
+               END-IF
+           END-IF.
+
+      * COUNT-PILOTES-AT-ADRESSE above does a full PILOTE-FILE
+      * scan that reuses PILOTE-REC's buffer, clobbering the fields
+      * CHARGE-PILOTE-MAJ loaded earlier. Rebuild the record explicitly
+      * from the saved WS-SAVE-*/WS-RESOLVED-ADID values instead of
+      * trusting the buffer to still hold them.
+           INITIALIZE PILOTE-REC.
+           MOVE NUM-PILOTE-MAJ    TO PI-NUMPIL.
+           MOVE CIVILITE-PILOTE   TO PI-ID-CIVILITE.
+           MOVE NOM-PILOTE        TO PI-NOM.
+           MOVE PRENOM-PILOTE     TO PI-PRENOM.
+           MOVE WS-RESOLVED-ADID  TO PI-ID-ADRESSE.
+           MOVE WS-SAVE-NBHVOL    TO PI-NBHVOL.
+           MOVE WS-SAVE-EPID      TO PI-ID-ETATPILOTE.
+           MOVE WS-SAVE-SOLDE     TO PI-SOLDE.
+           OPEN I-O PILOTE-FILE.
+           REWRITE PILOTE-REC.
+           CLOSE PILOTE-FILE.
+
+           OPEN I-O ETATPIL-FILE.
+           MOVE PI-ID-ETATPILOTE    TO EP-ID.
+           MOVE CATEGORIE-PILOTE    TO EP-CATEGORIE.
+           MOVE EXP-MEDICAL-PILOTE  TO EP-EXP-MEDICAL.
+           MOVE EXP-LICENCE-PILOTE  TO EP-EXP-LICENCE.
+           REWRITE ETATPIL-REC.
+           CLOSE ETATPIL-FILE.
+
+           MOVE "F3"             TO WS-AUDIT-PROGRAMME.
+           MOVE "MAJ-PILOTE"     TO WS-AUDIT-PARAGRAPHE.
+           MOVE "MAJ"            TO WS-AUDIT-ACTION.
+           STRING "pilote " NUM-PILOTE-MAJ " modifie" DELIMITED BY SIZE
+               INTO WS-AUDIT-RESUME.
+           PERFORM LOG-AUDIT.
+           PERFORM RECORD-CHANGE.
+           MOVE "Pilote modifié" TO WS-MSG.
+
        APPLY-DEL-PILOTE.
-      *    sql command
+           OPEN I-O PILOTE-FILE.
+           MOVE DEL-PILOTE-MAJ TO PI-NUMPIL.
+           DELETE PILOTE-FILE RECORD.
+           CLOSE PILOTE-FILE.
+
+           MOVE "F3"             TO WS-AUDIT-PROGRAMME.
+           MOVE "DEL-PILOTE"     TO WS-AUDIT-PARAGRAPHE.
+           MOVE "SUPPR"          TO WS-AUDIT-ACTION.
+           STRING "pilote " DEL-PILOTE-MAJ " supprime" DELIMITED BY SIZE
+               INTO WS-AUDIT-RESUME.
+           PERFORM LOG-AUDIT.
+           PERFORM RECORD-CHANGE.
+           MOVE "Pilote supprimé" TO WS-MSG.
+
+      * Append the just-logged audit action to this
+      * session's in-memory change list, same ACTION/RESUME pair
+      * LOG-AUDIT just wrote to AUDIT-FILE.
+       RECORD-CHANGE.
+           IF WS-NB-CHANGES < 50
+               ADD 1 TO WS-NB-CHANGES
+               MOVE WS-AUDIT-ACTION TO WS-CHG-ACTION (WS-NB-CHANGES)
+               MOVE WS-AUDIT-RESUME (1:60)
+                   TO WS-CHG-RESUME (WS-NB-CHANGES)
+           END-IF.
+
+      * End-of-session change summary: lists every pilot
+      * created/modified/deleted since this terminal session started,
+      * shown just before the program ends. Content area is lines 7-18
+      * (SCREEN-TEMPLATE.cpy's CADRE), so only the first 12 entries fit
+      * on screen - anything past that is rolled into a count instead
+      * of being silently dropped.
+       SESSION-SUMMARY.
+           PERFORM NEW-SCREEN.
+           MOVE "Resume de session" TO WS-FUNC.
+           IF WS-NB-CHANGES = 0
+               MOVE "Aucune modification durant cette session."
+                   TO WS-MSG
+           ELSE
+               MOVE 6 TO K
+               PERFORM VARYING WS-CHG-IDX FROM 1 BY 1
+                       UNTIL WS-CHG-IDX > WS-NB-CHANGES
+                          OR WS-CHG-IDX > 12
+                   ADD 1 TO K
+                   DISPLAY WS-CHG-ACTION (WS-CHG-IDX) LINE K COL 3
+                   DISPLAY WS-CHG-RESUME (WS-CHG-IDX) LINE K COL 14
+               END-PERFORM
+               IF WS-NB-CHANGES > 12
+                   COMPUTE WS-CHG-MORE = WS-NB-CHANGES - 12
+                   STRING "... et " WS-CHG-MORE " de plus."
+                       DELIMITED BY SIZE INTO WS-MSG
+               ELSE
+                   MOVE SPACES TO WS-MSG
+               END-IF
+           END-IF.
+           PERFORM REFRESH.
+           MOVE "Appuyez sur une touche pour quitter" TO WS-INVITE.
+           DISPLAY FOOTER.
+           ACCEPT WS-CHOIX.
+
+           COPY "AUDIT-PROC.cpy" IN TEMPLATE.
 
        END PROGRAM F3.
\ No newline at end of file
