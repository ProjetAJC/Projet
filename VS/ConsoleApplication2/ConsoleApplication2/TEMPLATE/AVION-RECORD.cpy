@@ -0,0 +1,17 @@
+      * AVION-RECORD - indexed AVIONS store record (replaces the
+      * commented-out EXEC SQL AVIONS access used to be sketched in
+      * F0/F2/F4).
+       01  AVION-REC.
+           05  AV-CODAV            PIC 9(3).
+           05  AV-CPTHORAV         PIC 9(6).
+           05  AV-CPTINTER         PIC 9(3).
+           05  AV-INFOS            PIC X(50).
+           05  AV-ETATAV           PIC X.
+               88  AV-DISPONIBLE       VALUE "E".
+               88  AV-EN-VOL           VALUE "V".
+               88  AV-EN-MAINTENANCE   VALUE "M".
+               88  AV-HORS-SERVICE     VALUE "H".
+               88  AV-ARCHIVE          VALUE "X".
+           05  AV-CODTYP           PIC X(2).
+           05  AV-SEUIL-CPTHORAV   PIC 9(6).
+           05  AV-SEUIL-CPTINTER   PIC 9(3).
