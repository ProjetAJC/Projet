@@ -0,0 +1,18 @@
+      * ETATPIL-RECORD - indexed ETAT_PILOTE store record (license /
+      * medical / financial / availability status, keyed by
+      * PI-ID-ETATPILOTE on PILOTE-REC).
+       01  ETATPIL-REC.
+           05  EP-ID               PIC 9(2).
+           05  EP-SANTE            PIC X.
+               88  EP-SANTE-APTE       VALUE "A".
+               88  EP-SANTE-INAPTE     VALUE "I".
+           05  EP-FINANCES         PIC X.
+               88  EP-FINANCES-AJOUR   VALUE "A".
+               88  EP-FINANCES-IMPAYE  VALUE "I".
+           05  EP-DISPO            PIC X.
+               88  EP-DISPONIBLE       VALUE "D".
+               88  EP-EN-VOL           VALUE "L".
+               88  EP-INDISPONIBLE     VALUE "I".
+           05  EP-CATEGORIE        PIC X(4).
+           05  EP-EXP-MEDICAL      PIC 9(8).
+           05  EP-EXP-LICENCE      PIC 9(8).
