@@ -0,0 +1,28 @@
+      * DATAFILES-WS - FILE STATUS fields for DATAFILES.cpy's SELECTs.
+      * COPY into WORKING-STORAGE SECTION in any program that also
+      * copies DATAFILES.cpy/DATAFILES-FD.cpy.
+       77  WS-FS-AVION         PIC XX VALUE "00".
+       77  WS-FS-PILOTE        PIC XX VALUE "00".
+       77  WS-FS-VOL           PIC XX VALUE "00".
+       77  WS-FS-ADRESSE       PIC XX VALUE "00".
+       77  WS-FS-ETATPIL       PIC XX VALUE "00".
+       77  WS-FS-CIVILITE      PIC XX VALUE "00".
+       77  WS-FS-RESA          PIC XX VALUE "00".
+       77  WS-FS-TARIF         PIC XX VALUE "00".
+       77  WS-FS-AUDIT         PIC XX VALUE "00".
+       77  WS-FS-ERRLOG        PIC XX VALUE "00".
+       77  WS-FS-INVOICE       PIC XX VALUE "00".
+       77  WS-FS-PILOTREP      PIC XX VALUE "00".
+       77  WS-FS-CHECKPOINT    PIC XX VALUE "00".
+       77  WS-FS-RECONCIL      PIC XX VALUE "00".
+       77  WS-OPERATEUR        PIC X(10) VALUE SPACES.
+       77  WS-AUDIT-PROGRAMME  PIC X(8)  VALUE SPACES.
+       77  WS-AUDIT-PARAGRAPHE PIC X(20) VALUE SPACES.
+       77  WS-AUDIT-ACTION     PIC X(8)  VALUE SPACES.
+       77  WS-AUDIT-RESUME     PIC X(100) VALUE SPACES.
+       77  WS-ERR-TEXT         PIC X(70) VALUE SPACES.
+       77  WS-CKPT-JOB         PIC X(8)  VALUE SPACES.
+       77  WS-CKPT-CLE         PIC X(20) VALUE LOW-VALUES.
+       77  WS-CKPT-EXISTE      PIC X     VALUE "N".
+           88  WS-CKPT-TROUVE      VALUE "O".
+       77  WS-CKPT-CTR         PIC 9(3)  VALUE 0.
