@@ -0,0 +1,5 @@
+      * PILOTREP-RECORD - one printable line of the weekly pilot
+      * currency/medical-expiry report (F8), flat PIC X line like
+      * INVOICE-RECORD since header/detail rows have different shapes.
+       01  PILOTREP-REC.
+           05  PR-LIGNE            PIC X(132).
