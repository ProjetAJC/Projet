@@ -0,0 +1,78 @@
+      * DATAFILES - FILE-CONTROL entries for the club's indexed data
+      * store. COPY this into FILE-CONTROL in any program that reads
+      * or writes AVIONS/VOLS/PILOTES/ADRESSE/ETAT_PILOTE/CIVILITES,
+      * so every program shares the same physical files on disk
+      * instead of each one inventing its own storage.
+           SELECT AVION-FILE ASSIGN TO "AVION.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY AV-CODAV
+               FILE STATUS WS-FS-AVION.
+
+           SELECT PILOTE-FILE ASSIGN TO "PILOTE.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY PI-NUMPIL
+               FILE STATUS WS-FS-PILOTE.
+
+           SELECT VOL-FILE ASSIGN TO "VOL.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY VL-NUMVOL
+               FILE STATUS WS-FS-VOL.
+
+           SELECT ADRESSE-FILE ASSIGN TO "ADRESSE.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY AD-ID
+               FILE STATUS WS-FS-ADRESSE.
+
+           SELECT ETATPIL-FILE ASSIGN TO "ETATPIL.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY EP-ID
+               FILE STATUS WS-FS-ETATPIL.
+
+           SELECT CIVILITE-FILE ASSIGN TO "CIVILITE.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY CV-ID
+               FILE STATUS WS-FS-CIVILITE.
+
+           SELECT RESA-FILE ASSIGN TO "RESA.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY RS-ID
+               FILE STATUS WS-FS-RESA.
+
+           SELECT TARIF-FILE ASSIGN TO "TARIF.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY TR-CODTYP
+               FILE STATUS WS-FS-TARIF.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-FS-AUDIT.
+
+           SELECT ERRLOG-FILE ASSIGN TO "ERREURS.LOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-FS-ERRLOG.
+
+           SELECT INVOICE-FILE ASSIGN TO "FACTURE.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-FS-INVOICE.
+
+           SELECT PILOTREP-FILE ASSIGN TO "RAPPORT_PILOTES.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-FS-PILOTREP.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY CK-JOB
+               FILE STATUS WS-FS-CHECKPOINT.
+
+           SELECT RECONCIL-FILE ASSIGN TO "RECONCILIATION.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-FS-RECONCIL.
