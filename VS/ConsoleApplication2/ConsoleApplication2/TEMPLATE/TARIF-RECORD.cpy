@@ -0,0 +1,6 @@
+      * TARIF-RECORD - hourly rate per aircraft type (AV-CODTYP),
+      * solo/rental rate and dual-instruction rate.
+       01  TARIF-REC.
+           05  TR-CODTYP           PIC X(2).
+           05  TR-TAUX-SOLO        PIC 9(3).
+           05  TR-TAUX-INSTR       PIC 9(3).
