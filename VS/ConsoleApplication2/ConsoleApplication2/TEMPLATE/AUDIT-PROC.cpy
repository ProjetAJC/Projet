@@ -0,0 +1,38 @@
+      * AUDIT-PROC - shared paragraphs to append one line to the audit
+      * trail (AUDIT.LOG) and to the persisted error log (ERREURS.LOG).
+      * COPY into PROCEDURE DIVISION. Requires DATAFILES.cpy,
+      * DATAFILES-FD.cpy and DATAFILES-WS.cpy to already be copied in,
+      * plus working-storage fields WS-OPERATEUR PIC X(10),
+      * WS-AUDIT-PROGRAMME PIC X(8), WS-AUDIT-PARAGRAPHE PIC X(20),
+      * WS-AUDIT-ACTION PIC X(8) and WS-AUDIT-RESUME PIC X(100).
+      * LOG-ERREUR reads WS-ERR-TEXT PIC X(70) rather than a program's
+      * own message field directly, since F0/F1/F2 spell it WS_MSG
+      * (underscore) while F3/F4/F5/F6/F7 spell it WS-MSG (hyphen) -
+      * callers MOVE their own message into WS-ERR-TEXT first.
+       LOG-AUDIT.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AU-TIMESTAMP
+               IN AUDIT-REC.
+           MOVE WS-OPERATEUR       TO AU-OPERATEUR.
+           MOVE WS-AUDIT-PROGRAMME TO AU-PROGRAMME.
+           MOVE WS-AUDIT-PARAGRAPHE TO AU-PARAGRAPHE.
+           MOVE WS-AUDIT-ACTION    TO AU-ACTION.
+           MOVE WS-AUDIT-RESUME    TO AU-RESUME.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-FS-AUDIT = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-FILE.
+
+       LOG-ERREUR.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO EL-TIMESTAMP
+               IN ERRLOG-REC.
+           MOVE WS-AUDIT-PROGRAMME TO EL-PROGRAMME.
+           MOVE WS-OPERATEUR       TO EL-OPERATEUR.
+           MOVE WS-ERR-TEXT        TO EL-MESSAGE.
+           OPEN EXTEND ERRLOG-FILE.
+           IF WS-FS-ERRLOG = "35"
+               OPEN OUTPUT ERRLOG-FILE
+           END-IF.
+           WRITE ERRLOG-REC.
+           CLOSE ERRLOG-FILE.
