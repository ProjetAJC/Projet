@@ -0,0 +1,8 @@
+      * ERRLOG-RECORD - sequential persisted copy of validation/error
+      * messages that would otherwise only live in WS_MSG/WS-MSG for
+      * one screen refresh.
+       01  ERRLOG-REC.
+           05  EL-TIMESTAMP        PIC 9(14).
+           05  EL-PROGRAMME        PIC X(8).
+           05  EL-OPERATEUR        PIC X(10).
+           05  EL-MESSAGE          PIC X(70).
