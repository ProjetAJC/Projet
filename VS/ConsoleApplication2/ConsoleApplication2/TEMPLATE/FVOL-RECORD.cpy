@@ -0,0 +1,19 @@
+      * FVOL-RECORD - in-memory flight roster, loaded from VOL-FILE by
+      * a program's own selection paragraph (SELECT-VOLS in F5/F6/F7,
+      * for example) and walked by the report/billing logic that
+      * follows. COPY into WORKING-STORAGE SECTION in any program that
+      * builds this roster; the program must declare its own NB-VOL
+      * (PIC 9(3)) to drive the OCCURS DEPENDING ON, same as before.
+       01 FVOL.
+           02 VOL OCCURS 0 TO 500 TIMES DEPENDING ON NB-VOL.
+               03 NUMVOL PIC 9(6).
+               03 DATEDEB PIC X(10).
+               03 DATEFIN PIC X(10).
+               03 CPTDEP PIC 9(6) VALUE ZEROES.
+               03 CPTARR PIC 9(6) VALUE ZEROES.
+               03 DESTIN PIC X(25) VALUE SPACES.
+               03 ATATVOL PIC A.
+               03 NUMAV PIC 9(3).
+               03 NUMPIL PIC 9(6).
+               03 NBHVOL PIC 9(6) VALUE ZEROES.
+               03 COUTVOL PIC 9(6).
