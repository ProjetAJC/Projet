@@ -0,0 +1,15 @@
+      * PRINT-TEMPLATE - shared fields for paginating the club's
+      * printer-width batch reports (INVOICE-FILE/PILOTREP-FILE/
+      * RECONCIL-FILE), all written as flat PIC X(132) lines. COPY into
+      * WORKING-STORAGE SECTION in any program that writes one of those
+      * files. WS-PRT-PAGE-LEN is 66 lines, the traditional page depth
+      * for 11-inch continuous stock at 6 lines/inch; WS-PRT-LIGNE-CPT
+      * counts lines written to the current page and WS-PRT-PAGE-NUM
+      * counts pages, both reset to zero by the caller's own
+      * entete-printing paragraph. WS-PRT-FF is a bare form-feed line -
+      * WRITE it ahead of the next page's header so a real printer
+      * (or anything spooling this file to one) breaks the page there.
+       77  WS-PRT-PAGE-LEN     PIC 9(3) VALUE 066.
+       77  WS-PRT-LIGNE-CPT    PIC 9(3) VALUE 0.
+       77  WS-PRT-PAGE-NUM     PIC 9(3) VALUE 0.
+       77  WS-PRT-FF           PIC X    VALUE X"0C".
