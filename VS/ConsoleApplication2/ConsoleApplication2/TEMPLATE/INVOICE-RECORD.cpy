@@ -0,0 +1,8 @@
+      * INVOICE-RECORD - one printable line of a period invoice
+      * exported by F7 (IMPRIME-FACTURE), for handing to a printer or
+      * importing into the club's ledger. Flat PIC X line, same as any
+      * other print-file detail record, rather than structured fields,
+      * since every line (header, flight row, total) has a different
+      * shape.
+       01  INVOICE-REC.
+           05  INV-LIGNE           PIC X(132).
