@@ -0,0 +1,6 @@
+      * CHECKPOINT-RECORD - restart point for long billing/recap runs,
+      * keyed by batch job name.
+       01  CKPT-REC.
+           05  CK-JOB              PIC X(8).
+           05  CK-CLE              PIC X(20).
+           05  CK-TIMESTAMP        PIC 9(14).
