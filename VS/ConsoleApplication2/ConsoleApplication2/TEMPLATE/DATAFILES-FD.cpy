@@ -0,0 +1,32 @@
+      * DATAFILES-FD - FD entries matching DATAFILES.cpy's SELECTs.
+      * COPY into FILE SECTION alongside the matching record copybook,
+      * e.g. COPY "AVION-RECORD.cpy" IN TEMPLATE supplies AVION-REC
+      * for the AVION-FILE FD below.
+       FD  AVION-FILE.
+           COPY "AVION-RECORD.cpy" IN TEMPLATE.
+       FD  PILOTE-FILE.
+           COPY "PILOTE-RECORD.cpy" IN TEMPLATE.
+       FD  VOL-FILE.
+           COPY "VOL-RECORD.cpy" IN TEMPLATE.
+       FD  ADRESSE-FILE.
+           COPY "ADRESSE-RECORD.cpy" IN TEMPLATE.
+       FD  ETATPIL-FILE.
+           COPY "ETATPIL-RECORD.cpy" IN TEMPLATE.
+       FD  CIVILITE-FILE.
+           COPY "CIVILITE-RECORD.cpy" IN TEMPLATE.
+       FD  RESA-FILE.
+           COPY "RESA-RECORD.cpy" IN TEMPLATE.
+       FD  TARIF-FILE.
+           COPY "TARIF-RECORD.cpy" IN TEMPLATE.
+       FD  AUDIT-FILE.
+           COPY "AUDIT-RECORD.cpy" IN TEMPLATE.
+       FD  ERRLOG-FILE.
+           COPY "ERRLOG-RECORD.cpy" IN TEMPLATE.
+       FD  INVOICE-FILE.
+           COPY "INVOICE-RECORD.cpy" IN TEMPLATE.
+       FD  PILOTREP-FILE.
+           COPY "PILOTREP-RECORD.cpy" IN TEMPLATE.
+       FD  CHECKPOINT-FILE.
+           COPY "CHECKPOINT-RECORD.cpy" IN TEMPLATE.
+       FD  RECONCIL-FILE.
+           COPY "RECONCIL-RECORD.cpy" IN TEMPLATE.
