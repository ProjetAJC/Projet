@@ -0,0 +1,10 @@
+      * PILOTE-RECORD - indexed PILOTES store record.
+       01  PILOTE-REC.
+           05  PI-NUMPIL           PIC 9(6).
+           05  PI-ID-CIVILITE      PIC 9(3).
+           05  PI-NOM              PIC X(20).
+           05  PI-PRENOM           PIC X(10).
+           05  PI-ID-ADRESSE       PIC 9(6).
+           05  PI-NBHVOL           PIC 9(6).
+           05  PI-ID-ETATPILOTE    PIC 9(2).
+           05  PI-SOLDE            PIC S9(6)V99.
