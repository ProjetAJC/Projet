@@ -0,0 +1,33 @@
+      * VOL-RECORD - indexed VOLS store record: a filed flight plan
+      * through to its closed-out return. Supports multi-leg routing,
+      * a specific reserved tail number and optional dual/instruction
+      * crew.
+       01  VOL-REC.
+           05  VL-NUMVOL           PIC 9(6).
+           05  VL-CODAV            PIC 9(3).
+           05  VL-NUMPIL           PIC 9(6).
+           05  VL-NUMPIL-INSTR     PIC 9(6).
+           05  VL-INSTRUCTION      PIC X.
+               88  VL-VOL-INSTRUCTION VALUE "O".
+           05  VL-DATEDEP          PIC 9(8).
+           05  VL-HDEP             PIC 9(4).
+           05  VL-DATEARR          PIC 9(8).
+           05  VL-HARR             PIC 9(4).
+           05  VL-DEST             PIC X(25).
+           05  VL-NBLEGS           PIC 9.
+           05  VL-LEGS OCCURS 4 TIMES.
+               10  VL-LEG-DEST         PIC X(25).
+               10  VL-LEG-DATEARR      PIC 9(8).
+               10  VL-LEG-HARR         PIC 9(4).
+           05  VL-CPTDEP           PIC 9(6).
+           05  VL-CPTARR           PIC 9(6).
+           05  VL-NBHVOL           PIC 9(6).
+           05  VL-COUTVOL          PIC 9(6)V99.
+           05  VL-FUEL-AJOUTE      PIC 9(3)V9.
+           05  VL-OIL-AJOUTE       PIC 9(2)V9.
+           05  VL-ETATVOL          PIC X.
+               88  VL-DEPOSE           VALUE "D".
+               88  VL-TERMINE          VALUE "T".
+               88  VL-ANNULE           VALUE "A".
+           05  VL-PAYE             PIC X.
+               88  VL-EST-PAYE         VALUE "O".
