@@ -0,0 +1,10 @@
+      * AUDIT-RECORD - sequential audit trail line: who changed what,
+      * where, and when, for every create/update/delete across
+      * F0/F2/F3/F4.
+       01  AUDIT-REC.
+           05  AU-TIMESTAMP        PIC 9(14).
+           05  AU-OPERATEUR        PIC X(10).
+           05  AU-PROGRAMME        PIC X(8).
+           05  AU-PARAGRAPHE       PIC X(20).
+           05  AU-ACTION           PIC X(8).
+           05  AU-RESUME           PIC X(100).
