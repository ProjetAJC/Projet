@@ -0,0 +1,48 @@
+      * CHECKPOINT-PROC - shared paragraphs giving a long VOL-FILE scan
+      * (F5/F6's per-pilot recap, F7's period billing) a restart point
+      * in CHECKPOINT-FILE, same shape as AUDIT-PROC.cpy. COPY into
+      * PROCEDURE DIVISION. Requires DATAFILES.cpy/-FD/-WS already
+      * copied in. Caller sets WS-CKPT-JOB before PERFORM
+      * LOAD-CHECKPOINT, then checks WS-CKPT-CLE to decide whether to
+      * resume a scan or start it from LOW-VALUES, then PERFORMs
+      * SAVE-CHECKPOINT every so many records with the latest key
+      * scanned, and PERFORM CLEAR-CHECKPOINT once the scan finishes
+      * normally so the next run starts fresh rather than resuming a
+      * completed one.
+       LOAD-CHECKPOINT.
+           MOVE LOW-VALUES TO WS-CKPT-CLE.
+           MOVE "N" TO WS-CKPT-EXISTE.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-FS-CHECKPOINT = "00"
+               MOVE WS-CKPT-JOB TO CK-JOB
+               READ CHECKPOINT-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE "O" TO WS-CKPT-EXISTE
+                       MOVE CK-CLE TO WS-CKPT-CLE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           MOVE WS-CKPT-JOB TO CK-JOB.
+           MOVE WS-CKPT-CLE TO CK-CLE.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO CK-TIMESTAMP.
+           OPEN I-O CHECKPOINT-FILE.
+           IF WS-FS-CHECKPOINT = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+           IF WS-CKPT-TROUVE
+               REWRITE CKPT-REC
+           ELSE
+               WRITE CKPT-REC
+               MOVE "O" TO WS-CKPT-EXISTE
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           MOVE LOW-VALUES TO WS-CKPT-CLE.
+           PERFORM SAVE-CHECKPOINT.
