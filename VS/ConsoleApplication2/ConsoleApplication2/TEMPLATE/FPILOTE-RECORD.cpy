@@ -0,0 +1,13 @@
+      * FPILOTE-RECORD - in-memory pilot roster (up to 100 entries),
+      * loaded from PILOTE-FILE by a program's own selection paragraph
+      * and walked by the report/billing logic that follows. COPY into
+      * WORKING-STORAGE SECTION in any program that builds this
+      * roster.
+       01 FPILOTE.
+           02 PILOTE OCCURS 100.
+               03 NUMPIL PIC 9(6).
+               03 NOM PIC X(20).
+               03 PRENOM PIC X(10).
+               03 ADRESSE PIC X(50).
+               03 NBHVOL-PILOTE PIC 9(6).
+               03 ETATPIL PIC AAA.
