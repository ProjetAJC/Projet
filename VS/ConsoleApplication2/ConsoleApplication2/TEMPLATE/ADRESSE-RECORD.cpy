@@ -0,0 +1,8 @@
+      * ADRESSE-RECORD - indexed ADRESSE store record, shared by every
+      * PILOTE-REC that lives at the same address (PI-ID-ADRESSE).
+       01  ADRESSE-REC.
+           05  AD-ID               PIC 9(6).
+           05  AD-NUMVOIE          PIC X(50).
+           05  AD-CP               PIC 9(5).
+           05  AD-VILLE            PIC X(50).
+           05  AD-PAYS             PIC X(50).
