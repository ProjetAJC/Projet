@@ -0,0 +1,12 @@
+      * RESA-RECORD - forward aircraft reservation, ahead of the
+      * actual flight-plan filing done through F1/VOL-REC.
+       01  RESA-REC.
+           05  RS-ID               PIC 9(6).
+           05  RS-CODAV            PIC 9(3).
+           05  RS-NUMPIL           PIC 9(6).
+           05  RS-DATE             PIC 9(8).
+           05  RS-HDEB             PIC 9(4).
+           05  RS-HFIN             PIC 9(4).
+           05  RS-ETAT             PIC X.
+               88  RS-ACTIVE           VALUE "A".
+               88  RS-ANNULEE          VALUE "X".
