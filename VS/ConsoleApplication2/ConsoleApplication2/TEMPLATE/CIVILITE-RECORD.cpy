@@ -0,0 +1,5 @@
+      * CIVILITE-RECORD - indexed CIVILITES reference table
+      * (N__CIVILITE/CIV/NOM/PRENOM join referenced by F2_dev_cleanup).
+       01  CIVILITE-REC.
+           05  CV-ID               PIC 9(3).
+           05  CV-LIBELLE          PIC X(10).
