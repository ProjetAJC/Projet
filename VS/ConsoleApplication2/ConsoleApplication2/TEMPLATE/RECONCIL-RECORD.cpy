@@ -0,0 +1,6 @@
+      * RECONCIL-RECORD - one printable line of the cross-file
+      * integrity reconciliation report (F10), flat PIC X line like
+      * INVOICE-RECORD/PILOTREP-RECORD since header/detail rows have
+      * different shapes.
+       01  RECONCIL-REC.
+           05  RC-LIGNE            PIC X(132).
