@@ -5,10 +5,14 @@
         ENVIRONMENT DIVISION.
             CONFIGURATION SECTION.
             INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                COPY "DATAFILES.cpy" IN TEMPLATE.
 
         DATA DIVISION.
             FILE SECTION.
+                COPY "DATAFILES-FD.cpy" IN TEMPLATE.
             WORKING-STORAGE SECTION.
+                COPY "DATAFILES-WS.cpy" IN TEMPLATE.
             01  WS_CURR_DATE_FIELDS.
                 05  WS_CURR_DATE.
                     10  WS_CURR_YEAR    PIC  9(4).
@@ -35,16 +39,47 @@
             77  WS_OPTIONS      PIC X(80).
             77  WS_OPTBACK      PIC X(80).
             77  WS_OPTQUIT      PIC X(80).
+            77  WS_OPTLIST      PIC X(80).
             77  WS_MSG          PIC X(50).
             77  WS_INVITE       PIC X(50).
             77  WS_NAV          PIC X.
             77  WS_QUERY        PIC 9(3).
             77  WS_VALID        PIC X.
             77  WS_QUIT         PIC 9.
-    
+
+      * Real lookup against the indexed VOLS/AVIONS/
+      * PILOTES store, replacing the empty SQL_QUERY_F0 paragraph.
+            77  WS_FOUND        PIC X       VALUE "N".
+                88  WS_VOL_FOUND    VALUE "O".
+            77  WS_CUR_NUMVOL   PIC 9(6).
+            77  WS_CUR_CODAV    PIC 9(3).
+            77  WS_CUR_NUMPIL   PIC 9(6).
+            77  WS_DISP_HDEP    PIC 9(4).
+            77  WS_DISP_HARR    PIC 9(4).
+
+      * Grounded aircraft (maintenance/hors service/archive)
+      * rejected at F0's return/control stage, same 88-levels F1/F2
+      * check.
+            77  WS_AVION_SOL    PIC X       VALUE "N".
+                88  WS_AVION_GROUNDED VALUE "O".
+
+      * Fleet & pilot status board.
+            77  WS_LISTE_LIGNE  PIC 99.
+            77  WS_LISTE_COUNT  PIC 99.
+            01  WS_AVION_LIGNE.
+                05  WS_L_CODAV      PIC 9(3).
+                05  WS_L_CODTYP     PIC X(2).
+                05  WS_L_ETATAV     PIC X.
+                05  WS_L_CPTHORAV   PIC 9(6).
+            01  WS_PILOTE_LIGNE.
+                05  WS_L_NUMPIL     PIC 9(6).
+                05  WS_L_NOM        PIC X(20).
+                05  WS_L_DISPO      PIC X.
+
             LINKAGE SECTION.
             77  LS_QUIT         PIC 9.
-    
+            77  LS_OPERATEUR    PIC X(10).
+
             SCREEN SECTION.
             01  CLRSCREEN BLANK SCREEN.
 
@@ -63,14 +98,15 @@
                     10  LINE 9  COL 2 PIC X(80) FROM WS_DESC2.
                     10  LINE 10 COL 2 PIC X(80) FROM WS_DESC3.
                     10  LINE 15 COL 2 PIC X(80) FROM WS_OPTIONS.
-                    10  LINE 16 COL 2 PIC X(80) FROM WS_OPTBACK.
-                    10  LINE 17 COL 2 PIC X(80) FROM WS_OPTQUIT.
-                    10  LINE 18 COL 2 PIC X USING WS_NAV.
+                    10  LINE 16 COL 2 PIC X(80) FROM WS_OPTLIST.
+                    10  LINE 17 COL 2 PIC X(80) FROM WS_OPTBACK.
+                    10  LINE 18 COL 2 PIC X(80) FROM WS_OPTQUIT.
+                    10  LINE 22 COL 2 PIC X USING WS_NAV.
                 05  STDFOOTER BACKGROUND-COLOR 0 FOREGROUND-COLOR 2.
                     10  LINE 19 COL 1 PIC X(80) FROM WS_LINE.
                     10  LINE 20 COL 2 PIC X(50) FROM WS_MSG.
                     10  LINE 21 COL 2 PIC X(50) FROM WS_INVITE.
-                    10  LINE 22 COL 2 PIC 9(3) USING WS_QUERY.
+                    10  LINE 22 COL 5 PIC 9(3) USING WS_QUERY.
 
             01  VALSCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 2.
                 02  LINE 3  COL 1 PIC 9(2) FROM WS_CURR_DAY.
@@ -94,12 +130,62 @@
                 02  LINE 21 COL 1 PIC X(50) FROM WS_INVITE.
                 02  LINE 22 COL 1 PIC X USING WS_VALID.
 
-        PROCEDURE DIVISION USING LS_QUIT.
+      * Fleet & pilot status board.
+            01  LISTESCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 2.
+                02  LINE 3  COL 2 PIC 9(2) FROM WS_CURR_DAY.
+                02  LINE 3  COL 4 VALUE "/".
+                02  LINE 3  COL 5 PIC 9(2) FROM WS_CURR_MONTH.
+                02  LINE 3  COL 7 VALUE "/".
+                02  LINE 3  COL 8 PIC 9(4) FROM WS_CURR_YEAR.
+                02  LINE 3  COL 32 VALUE "GESTION AEROCLUB".
+                02  LINE 3  COL 62 PIC X(25) FROM WS_FUNC.
+                02  LINE 6  COL 1 PIC X(80) FROM WS_LINE.
+                02  LINE 7  COL 2  VALUE "AVIONS".
+                02  LINE 7  COL 20 VALUE "Type".
+                02  LINE 7  COL 30 VALUE "Etat".
+                02  LINE 7  COL 40 VALUE "Cpt. horaire".
+                02  LINE 16 COL 2  VALUE "PILOTES".
+                02  LINE 16 COL 20 VALUE "Nom".
+                02  LINE 16 COL 45 VALUE "Disponibilite".
+                02  LINE 19 COL 1 PIC X(80) FROM WS_LINE.
+                02  LINE 20 COL 2 PIC X(50) FROM WS_MSG.
+                02  LINE 21 COL 2 PIC X(50) FROM WS_INVITE.
+                02  LINE 22 COL 2 PIC X USING WS_NAV.
+
+            01  SS-LIGNE-AVION.
+                02  LINE WS_LISTE_LIGNE COL 2
+                    PIC 9(3) FROM WS_L_CODAV.
+                02  LINE WS_LISTE_LIGNE COL 20
+                    PIC X(2) FROM WS_L_CODTYP.
+                02  LINE WS_LISTE_LIGNE COL 30
+                    PIC X FROM WS_L_ETATAV.
+                02  LINE WS_LISTE_LIGNE COL 40
+                    PIC 9(6) FROM WS_L_CPTHORAV.
+
+            01  SS-LIGNE-PILOTE.
+                02  LINE WS_LISTE_LIGNE COL 2
+                    PIC 9(6) FROM WS_L_NUMPIL.
+                02  LINE WS_LISTE_LIGNE COL 20
+                    PIC X(20) FROM WS_L_NOM.
+                02  LINE WS_LISTE_LIGNE COL 45
+                    PIC X FROM WS_L_DISPO.
+
+        PROCEDURE DIVISION USING LS_QUIT LS_OPERATEUR.
         PRINCIPAL SECTION.
             PERFORM INIT_VALUES_F0.
 
             PERFORM UNTIL WS_QUIT = 0
                 PERFORM REFRESH_SCREEN_F0
+      * WS_QUERY is a numeric PIC but ACCEPT never actually
+      * validates what ends up in it; treat anything non-numeric the
+      * same way NAV_TREATMENT_F0 treats an unknown nav letter.
+                IF WS_QUERY NOT NUMERIC
+                    MOVE ZEROES TO WS_QUERY
+                    MOVE "Saisie non numerique ignoree." TO WS_MSG
+                    MOVE WS_MSG TO WS-ERR-TEXT
+                    MOVE "F0" TO WS-AUDIT-PROGRAMME
+                    PERFORM LOG-ERREUR
+                END-IF
                 IF WS_QUERY <> 0 THEN
                     PERFORM SQL_TREATMENT_F0
                 ELSE
@@ -115,7 +201,7 @@
             MOVE ALL "-" TO WS_LINE.
             MOVE "Page d'enregistrement des vols." TO WS_DESC1.
             MOVE "    1 - Saisissez le numero de l'avion rentrant."
-               TO WS_DESC2.                                          
+               TO WS_DESC2.
             MOVE "    2 - Validez les informations." TO WS_DESC3.
             MOVE "RECAPITULATIF" TO WS_RECAP.
             MOVE "Numero de vol : " TO WS_NVOL.
@@ -124,18 +210,25 @@
             MOVE "Numero de l'avion : " TO WS_NAVION.
             MOVE "Pilote : " TO WS_CIVPILOTE.
             STRING "La validation de ces informations entrainera"
-                   " la mise a jour de la BDD" INTO WS_WARNING.         
+                   " la mise a jour de la BDD" INTO WS_WARNING.
             MOVE "Options de navigation :" TO WS_OPTIONS.
+            MOVE "    L - Etat de la flotte et des pilotes."
+               TO WS_OPTLIST.
             MOVE "    M - Retourner au menu principal." TO WS_OPTBACK.
             MOVE "    Q - Quitter l'application." TO WS_OPTQUIT.
             MOVE SPACES TO WS_MSG.
             MOVE "Veuillez saisir l'identifiant de l'avion."
-               TO WS_INVITE.                                            
+               TO WS_INVITE.
             MOVE SPACES TO WS_NAV.
             MOVE ZEROES TO WS_QUERY.
             MOVE SPACES TO WS_VALID.
             MOVE 1 TO WS_QUIT.
             MOVE FUNCTION CURRENT-DATE TO WS_CURR_DATE_FIELDS.
+            IF LS_OPERATEUR = SPACES
+                MOVE "INCONNU" TO WS-OPERATEUR
+            ELSE
+                MOVE LS_OPERATEUR TO WS-OPERATEUR
+            END-IF.
 
         REFRESH_SCREEN_F0.
             DISPLAY CLRSCREEN.
@@ -146,30 +239,204 @@
             EVALUATE WS_NAV
                 WHEN SPACES
                     MOVE SPACES TO WS_MSG
+                WHEN "L"
+                    PERFORM LISTE_F0
                 WHEN "M"
                     MOVE ZEROES TO WS_QUIT
                 WHEN "Q"
                     MOVE ZEROES TO WS_QUIT, LS_QUIT
                 WHEN OTHER
                     MOVE "Option invalide." TO WS_MSG
+                    MOVE "Option invalide." TO WS-ERR-TEXT
+                    MOVE "F0" TO WS-AUDIT-PROGRAMME
+                    PERFORM LOG-ERREUR
             END-EVALUATE.
             MOVE SPACES TO WS_NAV.
 
+      * One-page fleet & pilot availability board, reachable
+      * from F0's menu with "L" before a return is keyed in.
+        LISTE_F0.
+            MOVE "ETAT FLOTTE/PILOTES" TO WS_FUNC.
+            MOVE SPACES TO WS_MSG.
+            MOVE "Appuyez sur Entree pour revenir." TO WS_INVITE.
+            DISPLAY CLRSCREEN.
+            DISPLAY LISTESCREEN.
+
+            MOVE 8 TO WS_LISTE_LIGNE.
+            MOVE ZEROES TO WS_LISTE_COUNT.
+            OPEN INPUT AVION-FILE.
+            IF WS-FS-AVION = "00"
+                MOVE LOW-VALUES TO AV-CODAV
+                START AVION-FILE KEY IS NOT LESS THAN AV-CODAV
+                    INVALID KEY MOVE "10" TO WS-FS-AVION
+                END-START
+                PERFORM UNTIL WS-FS-AVION = "10" OR WS_LISTE_LIGNE > 15
+                    READ AVION-FILE NEXT RECORD
+                        AT END MOVE "10" TO WS-FS-AVION
+                        NOT AT END
+                            MOVE AV-CODAV    TO WS_L_CODAV
+                            MOVE AV-CODTYP   TO WS_L_CODTYP
+                            MOVE AV-ETATAV   TO WS_L_ETATAV
+                            MOVE AV-CPTHORAV TO WS_L_CPTHORAV
+                            DISPLAY SS-LIGNE-AVION
+                            ADD 1 TO WS_LISTE_LIGNE
+                            ADD 1 TO WS_LISTE_COUNT
+                    END-READ
+                END-PERFORM
+                IF WS-FS-AVION <> "10"
+                    STRING "(liste limitee aux " WS_LISTE_COUNT
+                        " premiers avions)" INTO WS_MSG
+                END-IF
+                CLOSE AVION-FILE
+            END-IF.
+
+            MOVE 17 TO WS_LISTE_LIGNE.
+            MOVE ZEROES TO WS_LISTE_COUNT.
+            OPEN INPUT PILOTE-FILE.
+            OPEN INPUT ETATPIL-FILE.
+            IF WS-FS-PILOTE = "00"
+                MOVE LOW-VALUES TO PI-NUMPIL
+                START PILOTE-FILE KEY IS NOT LESS THAN PI-NUMPIL
+                    INVALID KEY MOVE "10" TO WS-FS-PILOTE
+                END-START
+                PERFORM UNTIL WS-FS-PILOTE = "10" OR WS_LISTE_LIGNE > 18
+                    READ PILOTE-FILE NEXT RECORD
+                        AT END MOVE "10" TO WS-FS-PILOTE
+                        NOT AT END
+                            MOVE PI-NUMPIL TO WS_L_NUMPIL
+                            MOVE PI-NOM    TO WS_L_NOM
+                            MOVE PI-ID-ETATPILOTE TO EP-ID
+                            IF WS-FS-ETATPIL = "00"
+                                READ ETATPIL-FILE
+                                    INVALID KEY MOVE "I" TO WS_L_DISPO
+                                    NOT INVALID KEY
+                                        MOVE EP-DISPO TO WS_L_DISPO
+                                END-READ
+                            ELSE
+                                MOVE "I" TO WS_L_DISPO
+                            END-IF
+                            DISPLAY SS-LIGNE-PILOTE
+                            ADD 1 TO WS_LISTE_LIGNE
+                            ADD 1 TO WS_LISTE_COUNT
+                    END-READ
+                END-PERFORM
+                IF WS-FS-PILOTE <> "10"
+                    STRING "(liste limitee aux " WS_LISTE_COUNT
+                        " premiers pilotes)" INTO WS_MSG
+                END-IF
+                CLOSE PILOTE-FILE
+            END-IF.
+            IF WS-FS-ETATPIL = "00"
+                CLOSE ETATPIL-FILE
+            END-IF.
+
+            ACCEPT WS_NAV LINE 22 COL 2.
+            PERFORM INIT_VALUES_F0.
+            DISPLAY CLRSCREEN.
+            DISPLAY STDSCREEN.
+
         SQL_TREATMENT_F0.
             PERFORM SQL_QUERY_F0.
-            PERFORM SQL_RECAP_F0.
-            EVALUATE WS_VALID
-                WHEN "O"
-                    PERFORM SQL_UPDATE_F0
-                WHEN "N"
-                    PERFORM INIT_VALUES_F0
-                    DISPLAY CLRSCREEN
-                    DISPLAY STDSCREEN
-            END-EVALUATE.
-            MOVE SPACES TO WS_VALID.
+            IF WS_VOL_FOUND
+                PERFORM CHECK_AVION_ETAT_F0
+            END-IF.
+            IF WS_VOL_FOUND AND WS_AVION_GROUNDED
+                MOVE "N" TO WS_FOUND
+                MOVE "Avion au sol (entretien/hors service)."
+                    TO WS_MSG
+            END-IF.
+            IF WS_VOL_FOUND
+                PERFORM SQL_RECAP_F0
+                EVALUATE WS_VALID
+                    WHEN "O"
+                        PERFORM SQL_UPDATE_F0
+                    WHEN "N"
+                        PERFORM INIT_VALUES_F0
+                        DISPLAY CLRSCREEN
+                        DISPLAY STDSCREEN
+                END-EVALUATE
+                MOVE SPACES TO WS_VALID
+            ELSE
+                IF WS_MSG = SPACES
+                    MOVE "Aucun vol ouvert pour cet avion." TO WS_MSG
+                END-IF
+                MOVE WS_MSG TO WS-ERR-TEXT
+                MOVE "F0" TO WS-AUDIT-PROGRAMME
+                PERFORM LOG-ERREUR
+            END-IF.
 
+      * Grounded aircraft (maintenance/hors service/archive)
+      * cannot be checked back in here either, same 88-levels on
+      * AV-ETATAV as F1/F2.
+        CHECK_AVION_ETAT_F0.
+            MOVE "N" TO WS_AVION_SOL.
+            OPEN INPUT AVION-FILE.
+            MOVE WS_CUR_CODAV TO AV-CODAV.
+            IF WS-FS-AVION = "00"
+                READ AVION-FILE
+                    INVALID KEY
+                        CONTINUE
+                    NOT INVALID KEY
+                        IF AV-EN-MAINTENANCE OR AV-HORS-SERVICE
+                           OR AV-ARCHIVE
+                            MOVE "O" TO WS_AVION_SOL
+                        END-IF
+                END-READ
+            END-IF.
+            CLOSE AVION-FILE.
+
+      * Pull the open flight for the entered aircraft
+      * (numero vol, heure de depart, pilote) the way F2's
+      * SQL_QUERY_F2 join was sketched, instead of leaving the
+      * recap built from stale WS_NVOL/WS_HDEP/WS_NAVION init values.
         SQL_QUERY_F0.
-    
+            MOVE "N" TO WS_FOUND.
+            OPEN INPUT VOL-FILE.
+            IF WS-FS-VOL = "00"
+                MOVE LOW-VALUES TO VL-NUMVOL
+                START VOL-FILE KEY IS NOT LESS THAN VL-NUMVOL
+                    INVALID KEY MOVE "10" TO WS-FS-VOL
+                END-START
+                PERFORM UNTIL WS-FS-VOL = "10" OR WS_VOL_FOUND
+                    READ VOL-FILE NEXT RECORD
+                        AT END MOVE "10" TO WS-FS-VOL
+                        NOT AT END
+                            IF VL-CODAV = WS_QUERY AND VL-DEPOSE
+                                MOVE "O" TO WS_FOUND
+                                MOVE VL-NUMVOL TO WS_CUR_NUMVOL
+                                MOVE VL-CODAV  TO WS_CUR_CODAV
+                                MOVE VL-NUMPIL TO WS_CUR_NUMPIL
+                                MOVE VL-HDEP   TO WS_DISP_HDEP
+                                MOVE VL-HARR   TO WS_DISP_HARR
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE VOL-FILE
+            END-IF.
+
+            IF WS_VOL_FOUND
+                STRING "Numero de vol : " WS_CUR_NUMVOL
+                    INTO WS_NVOL
+                STRING "Heure de depart : " WS_DISP_HDEP
+                    INTO WS_HDEP
+                STRING "Heure d'arrivee prevue : " WS_DISP_HARR
+                    INTO WS_HARR
+
+                OPEN INPUT PILOTE-FILE
+                MOVE WS_CUR_NUMPIL TO PI-NUMPIL
+                IF WS-FS-PILOTE = "00"
+                    READ PILOTE-FILE
+                        INVALID KEY
+                            STRING "Pilote : inconnu" INTO WS_CIVPILOTE
+                        NOT INVALID KEY
+                            STRING "Pilote : " PI-NOM " " PI-PRENOM
+                                INTO WS_CIVPILOTE
+                    END-READ
+                    CLOSE PILOTE-FILE
+                ELSE
+                    STRING "Pilote : inconnu" INTO WS_CIVPILOTE
+                END-IF
+            END-IF.
 
         SQL_RECAP_F0.
             MOVE "Validez vous ces informations ? O/N" TO WS_INVITE.
@@ -185,10 +452,15 @@
             END-PERFORM.
 
         SQL_UPDATE_F0.
+            MOVE "Controle enregistre." TO WS_MSG.
+            MOVE "F0"              TO WS-AUDIT-PROGRAMME.
+            MOVE "SQL_UPDATE"      TO WS-AUDIT-PARAGRAPHE.
+            MOVE "CONTROLE"        TO WS-AUDIT-ACTION.
+            STRING "vol " WS_CUR_NUMVOL " avion " WS_CUR_CODAV
+                " controle valide" INTO WS-AUDIT-RESUME.
+            PERFORM LOG-AUDIT.
             PERFORM INIT_VALUES_F0.
             DISPLAY CLRSCREEN.
             DISPLAY STDSCREEN.
 
-
-
-
+        COPY "AUDIT-PROC.cpy" IN TEMPLATE.
