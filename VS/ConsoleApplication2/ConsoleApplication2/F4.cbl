@@ -6,20 +6,23 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           COPY "DATAFILES.cpy" IN TEMPLATE.
 
        DATA DIVISION.
        FILE SECTION.
-       
+           COPY "DATAFILES-FD.cpy" IN TEMPLATE.
+
        WORKING-STORAGE SECTION.
            COPY "WS-TEMPLATE.cpy" IN TEMPLATE.
+           COPY "DATAFILES-WS.cpy" IN TEMPLATE.
            77 VALID-CRE PIC 9 VALUE 0.
            77 WS-RETRY PIC 9 VALUE 3.
-           77 WS-APP PIC X(20) VALUE "F3".
-           77 WS-FUNC PIC X(20) VALUE "F3".
+           77 WS-APP PIC X(20) VALUE "F4".
+           77 WS-FUNC PIC X(20) VALUE "F4".
            77 WS-MSG PIC X(60).
            77 WS-INVITE PIC X(60).
       *    77 WS-CHOIX PIC X(20) VALUE SPACES.
-       
+
            01 WS-CHOIX PIC X.
                88 WS-CHOIX-MENU VALUE "1", "2", "3", "4", "5", "6".
                88 WS-QUITTER VALUE "Q", "q".
@@ -33,30 +36,107 @@
               02 INFOS PIC X(50).
               02 ETATAV PIC A.
               02 CODTYP PIC XX.
-              
+              02 SEUIL-CPTHORAV PIC 9(6).
+              02 SEUIL-CPTINTER PIC 9(3).
+
 	       77 VALIDE PIC X.
 	       77 NUM-AVION-MAJ PIC 9(3).
 	       77 DEL-AVION-MAJ PIC 9(3).
 
-           
+      * CRE-AVION can either take an operator-entered CODAV
+      * or auto-assign the next free one (CODAV = 0 on the screen means
+      * "auto"), same "full scan for max key + 1" idiom F3 uses for
+      * PI-NUMPIL/AD-ID/EP-ID.
+           77 WS-NEXT-CODAV PIC 9(3) VALUE 0.
+           77 WS-CODE-OK    PIC X VALUE "O".
+               88 WS-CODE-VALIDE VALUE "O".
+
+           77 WS-AVION-OK PIC X VALUE "N".
+               88 WS-AVION-FOUND VALUE "O".
+
+      * ACCEPT into a numeric PIC never actually validates
+      * what was typed; stage the raw keystrokes here and only move
+      * them on to the real numeric field once IS NUMERIC passes.
+           77 WS-NUM-STAGE PIC X(3) VALUE SPACES.
+           77 WS-SAISIE-OK PIC X VALUE "N".
+               88 WS-SAISIE-VALIDE VALUE "O".
+
+      * An aircraft is flagged as due for its "visite
+      * periodique" once it gets within this many hours/cycles of its
+      * own SEUIL-CPTHORAV/SEUIL-CPTINTER. A seuil of 0 means none was
+      * set for that aircraft, so it is never flagged.
+           77 WS-SEUIL-MARGE-H PIC 9(3) VALUE 25.
+           77 WS-SEUIL-MARGE-I PIC 9(2) VALUE 5.
+           77 WS-MAINT-OK PIC X VALUE "N".
+               88 WS-MAINT-DUE VALUE "O".
+
+      * Refuse to hard-delete an aircraft that has flight
+      * history, same idiom as F3's WS-VOL-OK/CHECK-VOL-PILOTE.
+           77 WS-VOL-OK PIC X VALUE "N".
+               88 WS-VOL-FOUND VALUE "O".
+
+      * Running list of every create/modify/delete made
+      * during this terminal session, same idiom as F3's
+      * WS-CHANGELOG-TABLE.
+           77 WS-NB-CHANGES PIC 9(3) VALUE 0.
+           01 WS-CHANGELOG-TABLE.
+               05 WS-CHANGELOG OCCURS 50 TIMES.
+                   10 WS-CHG-ACTION PIC X(8).
+                   10 WS-CHG-RESUME PIC X(60).
+           77 WS-CHG-IDX  PIC 99.
+           77 WS-CHG-MORE PIC 9(3) VALUE 0.
+
+      * Fleet roster table and pagination, same shape as
+      * F3's FPILOTE/CUR-PILOTE-LISTE/AFFICHE-PILOTES.
+           01 FAVION.
+               02 AVION-LISTE OCCURS 100.
+                   03 L-CODAV     PIC 9(3).
+                   03 L-CPTHORAV  PIC 9(6).
+                   03 L-CPTINTER  PIC 9(3).
+                   03 L-CODTYP    PIC X(2).
+                   03 L-ETATAV    PIC X.
+                   03 L-INFOS     PIC X(50).
+                   03 L-MAINT     PIC X(6).
+
+           01 CUR-AVION-LISTE.
+               02 CUR-CODAV     PIC 9(3).
+               02 CUR-CPTHORAV  PIC 9(6).
+               02 CUR-CPTINTER  PIC 9(3).
+               02 CUR-CODTYP    PIC X(2).
+               02 CUR-ETATAV    PIC X.
+               02 CUR-INFOS     PIC X(30).
+               02 CUR-MAINT     PIC X(6).
+
+           77 NB-AVIONS PIC 9(3) VALUE 0.
+           77 VSTART PIC 99.
+           77 VSTOP PIC 99.
+           77 K PIC 99.
+           77 J PIC 99.
+           77 USER-VAL PIC X.
+
+           77 WS-LISTE-QUIT PIC X VALUE "N".
+               88 WS-LISTE-FIN VALUE "O".
+
+
       *    EXEC SQL
       *        INCLUDE Avion
       *    END-EXEC.
-      *    
+      *
       *    EXEC SQL BEGIN DECLARE SECTION
       *    END-EXEC.
-      *    
+      *
       *    EXEC SQL END DECLARE SECTION
       *    END-EXEC.
-           
+
        LINKAGE SECTION.
            77  LS_QUIT         PIC 9.
-        
+           77  LS_OPERATEUR    PIC X(10).
+
        SCREEN SECTION.
       *    01 CLRSCREEN BLANK SCREEN.
       *    01 STDSCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 2.
       *         02 LINE 1 COL 1 VALUE "A".
-           
+
            01 DS-MENU.
                02 LINE 9  COL 5 "1. Afficher la liste des avions".
                02 LINE 10 COL 5 "2. Ajouter un avion".
@@ -65,43 +145,77 @@
                02 LINE 13 COL 5 "5. Revenir au menu principal".
                02 LINE 14 COL 5 "6. Quitter le programme".
                02 LINE 16 COL 5 PIC X TO WS-CHOIX.
-  
+
 
            01 DS-CRE-AVION.
-      *        02 LINE 7  COL 1 VALUE "Code: ".
+               02 LINE 7  COL 3 VALUE "Code (0 = auto): ".
                02 LINE 8  COL 3 VALUE "Compteur horaire: ".
-               02 LINE 9  COL 3 VALUE "Infos: ".
-               02 LINE 10 COL 3 VALUE "Type de l'avion: ".
-               02 LINE 12 COL 3 VALUE "Valider ? (y/n)".
-           
+               02 LINE 9  COL 3 VALUE "Compteur inter: ".
+               02 LINE 10 COL 3 VALUE "Infos: ".
+               02 LINE 11 COL 3 VALUE "Type de l'avion: ".
+               02 LINE 12 COL 3 VALUE "Etat (E/M/H): ".
+               02 LINE 13 COL 3 VALUE "Seuil entretien horaire: ".
+               02 LINE 14 COL 3 VALUE "Seuil entretien inter: ".
+               02 LINE 16 COL 3 VALUE "Valider ? (y/n)".
+
            01 AS-CRE-AVION REQUIRED UNDERLINE.
-      *        02 LINE 7  COL 20 PIC 9(6) TO CODAV.
-               02 LINE 8  COL 20 PIC 9(6) TO CPTHORAV.
-               02 LINE 9  COL 20 PIC X(50)  TO INFOS.
-               02 LINE 10 COL 20 PIC XX TO CODTYP.
-               02 LINE 12 COL 20 PIC X     TO WS-CHOIX.
-           
+               02 LINE 7  COL 25 PIC 9(3)  TO CODAV.
+               02 LINE 8  COL 25 PIC 9(6)  TO CPTHORAV.
+               02 LINE 9  COL 25 PIC 9(3)  TO CPTINTER.
+               02 LINE 10 COL 25 PIC X(50) TO INFOS.
+               02 LINE 11 COL 25 PIC XX    TO CODTYP.
+               02 LINE 12 COL 25 PIC X     TO ETATAV.
+               02 LINE 13 COL 30 PIC 9(6)  TO SEUIL-CPTHORAV.
+               02 LINE 14 COL 30 PIC 9(3)  TO SEUIL-CPTINTER.
+               02 LINE 16 COL 20 PIC X     TO WS-CHOIX.
+
            01 DS-MAJ-AVION.
                02 LINE 7  COL 3 FROM "Code de l'avion: ".
-               02 LINE 8  COL 3 "Infos: ".
-               02 LINE 10 COL 3 VALUE "Valider ? (y/n)".
+               02 LINE 8  COL 3 VALUE "Compteur horaire: ".
+               02 LINE 9  COL 3 VALUE "Compteur inter: ".
+               02 LINE 10 COL 3 "Infos: ".
+               02 LINE 11 COL 3 VALUE "Type de l'avion: ".
+               02 LINE 12 COL 3 VALUE "Etat (E/M/H): ".
+               02 LINE 13 COL 3 VALUE "Seuil entretien horaire: ".
+               02 LINE 14 COL 3 VALUE "Seuil entretien inter: ".
+               02 LINE 16 COL 3 VALUE "Valider ? (y/n)".
 
            01 AS-MAJ-AVION  REQUIRED UNDERLINE.
-               02 LINE 7  COL 20 FROM CODAV.
-               02 LINE 8  COL 20 USING INFOS.
-               02 LINE 10 COL 20 PIC X TO WS-CHOIX.
-           
+               02 LINE 7  COL 25 FROM CODAV.
+               02 LINE 8  COL 25 USING CPTHORAV.
+               02 LINE 9  COL 25 USING CPTINTER.
+               02 LINE 10 COL 25 USING INFOS.
+               02 LINE 11 COL 25 USING CODTYP.
+               02 LINE 12 COL 25 USING ETATAV.
+               02 LINE 13 COL 30 USING SEUIL-CPTHORAV.
+               02 LINE 14 COL 30 USING SEUIL-CPTINTER.
+               02 LINE 16 COL 20 PIC X TO WS-CHOIX.
+
+           01 SS-LIGNE-AVION.
+               02 LINE K COL 3  PIC 9(3)  FROM CUR-CODAV.
+               02 LINE K COL 10 PIC 9(6)  FROM CUR-CPTHORAV.
+               02 LINE K COL 24 PIC 9(3)  FROM CUR-CPTINTER.
+               02 LINE K COL 35 PIC X(2)  FROM CUR-CODTYP.
+               02 LINE K COL 42 PIC X     FROM CUR-ETATAV.
+               02 LINE K COL 44 PIC X(6)  FROM CUR-MAINT.
+               02 LINE K COL 51 PIC X(30) FROM CUR-INFOS.
+
            COPY "SCREEN-TEMPLATE.cpy" IN TEMPLATE.
-		
-       PROCEDURE DIVISION USING LS_QUIT.
+
+       PROCEDURE DIVISION USING LS_QUIT LS_OPERATEUR.
        DEBUT.
            MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE-FIELDS.
-           PERFORM MENU.
+           IF LS_OPERATEUR = SPACES
+               MOVE "INCONNU" TO WS-OPERATEUR
+           ELSE
+               MOVE LS_OPERATEUR TO WS-OPERATEUR
+           END-IF.
+           PERFORM MENU-F4.
       *    MOVE 'prenom' TO PRENOM-AVION.
       *    MOVE 'nom' TO NOM-AVION.
       *    MOVE 1 TO NUMPIL-AVION.
       *    MOVE 'adresse' TO ADRESSE-AVION.
-       
+
       *NEW-SCREEN.
       *    PERFORM CLEAR-MSGS.
       *    DISPLAY CLRSCREEN.
@@ -113,7 +227,7 @@
       *CLEAR-MSGS.
       *    MOVE SPACES TO WS-MSG.
       *    MOVE SPACES TO WS-INVITE.
-       
+
        COPY "PROC-TEMPLATE.cpy" IN TEMPLATE.
 
        BACK-OR-QUIT.
@@ -121,13 +235,16 @@
            PERFORM REFRESH.
            ACCEPT WS-CHOIX.
            IF WS-QUITTER
-               STOP RUN
-           ELSE 
-               PERFORM MENU
+               PERFORM SESSION-SUMMARY
+               MOVE ZEROES TO LS_QUIT
+               EXIT PROGRAM
+           ELSE
+               PERFORM MENU-F4
            END-IF.
-           
-       
-       MENU.
+
+      * MENU is a reserved word under -std=ibm,
+      * same collision F3 had and fixed by renaming to MENU-F3.
+       MENU-F4.
            MOVE "Menu" TO WS-FUNC.
            PERFORM NEW-SCREEN.
            PERFORM UNTIL WS-RETRY = 0
@@ -147,11 +264,14 @@
 		              WHEN "4"
 			            PERFORM DEL-AVION
                       WHEN "5"
+                        PERFORM SESSION-SUMMARY
 			            EXIT PROGRAM
                       WHEN "6"
-                        STOP RUN
-		              WHEN OTHER 
-			            PERFORM MENU
+                        PERFORM SESSION-SUMMARY
+                        MOVE ZEROES TO LS_QUIT
+                        EXIT PROGRAM
+		              WHEN OTHER
+			            PERFORM MENU-F4
 	               END-EVALUATE
                    MOVE "" TO WS-CHOIX
                ELSE
@@ -159,85 +279,494 @@
                    MOVE "Choix non valide ! " TO WS-MSG
                END-IF
            END-PERFORM.
-           STOP RUN.
-	
+           IF WS-RETRY = 0
+               PERFORM LOG-RETRY-EXHAUSTED
+               PERFORM SESSION-SUMMARY
+               MOVE ZEROES TO LS_QUIT
+               EXIT PROGRAM
+           END-IF.
+
+      * Same lockout/log idiom as F3's LOG-RETRY-EXHAUSTED.
+       LOG-RETRY-EXHAUSTED.
+           MOVE "Trop de tentatives invalides. Fin de session."
+               TO WS-MSG.
+           PERFORM REFRESH.
+           DISPLAY FOOTER.
+           MOVE WS-MSG             TO WS-ERR-TEXT.
+           MOVE "F4"               TO WS-AUDIT-PROGRAMME.
+           PERFORM LOG-ERREUR.
+
        LISTE-AVION.
-           STOP RUN.
+           MOVE "Liste des avions" TO WS-FUNC.
+           STRING "n(page suivante) p(page precedente) "
+               "m(retour menu)" DELIMITED BY SIZE INTO WS-INVITE.
+           PERFORM CHARGE-AVIONS.
+           MOVE 1 TO VSTART.
+           MOVE 6 TO VSTOP.
+           MOVE "N" TO WS-LISTE-QUIT.
+           IF NB-AVIONS = 0
+               MOVE "Aucun avion enregistre." TO WS-MSG
+           END-IF.
+           PERFORM AFFICHE-AVIONS.
+           PERFORM MENU-F4.
+
+      * Full AVION-FILE scan into FAVION, same bounded-table
+      * style as F3's CHARGE-PILOTES (AVION-FILE has no alternate key,
+      * so this is a straight sequential read of the whole file).
+       CHARGE-AVIONS.
+           MOVE 0 TO NB-AVIONS.
+           OPEN INPUT AVION-FILE.
+           IF WS-FS-AVION = "00"
+               MOVE LOW-VALUES TO AV-CODAV
+               START AVION-FILE KEY IS NOT LESS THAN AV-CODAV
+                   INVALID KEY MOVE "10" TO WS-FS-AVION
+               END-START
+               PERFORM UNTIL WS-FS-AVION = "10" OR NB-AVIONS = 100
+                   READ AVION-FILE NEXT RECORD
+                       AT END MOVE "10" TO WS-FS-AVION
+                       NOT AT END
+                           ADD 1 TO NB-AVIONS
+                           MOVE AV-CODAV    TO L-CODAV (NB-AVIONS)
+                           MOVE AV-CPTHORAV TO L-CPTHORAV (NB-AVIONS)
+                           MOVE AV-CPTINTER TO L-CPTINTER (NB-AVIONS)
+                           MOVE AV-CODTYP   TO L-CODTYP (NB-AVIONS)
+                           MOVE AV-ETATAV   TO L-ETATAV (NB-AVIONS)
+                           MOVE AV-INFOS    TO L-INFOS (NB-AVIONS)
+                           PERFORM CHECK-MAINT-DUE
+                           IF WS-MAINT-DUE
+                               MOVE "ENTRE" TO L-MAINT (NB-AVIONS)
+                           ELSE
+                               MOVE SPACES  TO L-MAINT (NB-AVIONS)
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE AVION-FILE.
+
+      * Paginated fleet roster, same n/p/m navigation loop as
+      * F3's AFFICHE-PILOTES.
+       AFFICHE-AVIONS.
+           PERFORM UNTIL WS-LISTE-FIN
+               PERFORM REFRESH
+               DISPLAY "Code"     LINE 7 COL 3
+               DISPLAY "Heures"   LINE 7 COL 10
+               DISPLAY "Inter"    LINE 7 COL 24
+               DISPLAY "Type"     LINE 7 COL 35
+               DISPLAY "Etat"     LINE 7 COL 42
+               DISPLAY "Entret."  LINE 7 COL 44
+               DISPLAY "Infos"    LINE 7 COL 51
+               MOVE 10 TO K
+               PERFORM VARYING J FROM VSTART BY 1 UNTIL J > VSTOP
+                   IF NB-AVIONS >= J
+                       MOVE L-CODAV (J)    TO CUR-CODAV
+                       MOVE L-CPTHORAV (J) TO CUR-CPTHORAV
+                       MOVE L-CPTINTER (J) TO CUR-CPTINTER
+                       MOVE L-CODTYP (J)   TO CUR-CODTYP
+                       MOVE L-ETATAV (J)   TO CUR-ETATAV
+                       MOVE L-INFOS (J)    TO CUR-INFOS
+                       MOVE L-MAINT (J)    TO CUR-MAINT
+                       DISPLAY SS-LIGNE-AVION
+                   END-IF
+                   ADD 1 TO K
+               END-PERFORM
+               DISPLAY WS-MSG    LINE 21 COL 2
+               DISPLAY WS-INVITE LINE 22 COL 2
+               MOVE SPACES TO WS-MSG
+               ACCEPT USER-VAL LINE 23 COL 10
+               EVALUATE USER-VAL
+                   WHEN "n" WHEN "N"
+                       IF NB-AVIONS > VSTOP
+                           ADD 6 TO VSTART
+                           ADD 6 TO VSTOP
+                       ELSE
+                           MOVE "Derniere page atteinte." TO WS-MSG
+                       END-IF
+                   WHEN "p" WHEN "P"
+                       IF VSTART > 1
+                           SUBTRACT 6 FROM VSTART
+                           SUBTRACT 6 FROM VSTOP
+                       ELSE
+                           MOVE "Premiere page atteinte." TO WS-MSG
+                       END-IF
+                   WHEN "m" WHEN "M"
+                       MOVE "O" TO WS-LISTE-QUIT
+                   WHEN OTHER
+                       MOVE "Choix non valide." TO WS-MSG
+               END-EVALUATE
+           END-PERFORM.
 
 
        CRE-AVION.
            PERFORM NEW-SCREEN.
 	       MOVE "E" TO ETATAV.
            MOVE 0   TO CPTINTER.
+           MOVE 0   TO CODAV.
+           MOVE 0   TO SEUIL-CPTHORAV.
+           MOVE 0   TO SEUIL-CPTINTER.
            DISPLAY DS-CRE-AVION.
            ACCEPT AS-CRE-AVION.
-           IF WS-CHOIX = "y"
-      *        PERFORM APPLY-CRE-AVION
-               MOVE "Avion créé" TO WS-MSG
+           IF WS-VALIDER
+               PERFORM APPLY-CRE-AVION
            ELSE
                MOVE "Avion non créé" TO WS-MSG
            END-IF.
            MOVE SPACES TO WS-CHOIX.
            PERFORM REFRESH.
            PERFORM BACK-OR-QUIT.
-           PERFORM MENU.
-	
-	
+           PERFORM MENU-F4.
+
+
        MAJ-AVION.
            PERFORM NEW-SCREEN.
            MOVE "Modifier un avion" TO WS-FUNC.
            MOVE "Numero du avion à modifier" TO WS-MSG.
            PERFORM REFRESH.
-           
-           ACCEPT NUM-AVION-MAJ LINE 22 COL 10.
-           
-      *    Recuperer les infos du avion
-           
-           DISPLAY DS-MAJ-AVION.
-           ACCEPT AS-MAJ-AVION.
-
-           IF WS-CHOIX = "y"
-      *        PERFORM APPLY-MAJ-AVION
-               MOVE "Avion modifié" TO WS-MSG
+
+           MOVE "N" TO WS-SAISIE-OK.
+           PERFORM UNTIL WS-SAISIE-VALIDE
+               MOVE SPACES TO WS-NUM-STAGE
+               ACCEPT WS-NUM-STAGE LINE 22 COL 10
+               IF WS-NUM-STAGE IS NUMERIC
+                   MOVE WS-NUM-STAGE TO NUM-AVION-MAJ
+                   MOVE "O" TO WS-SAISIE-OK
+               ELSE
+                   MOVE "Saisie non numerique - recommencez." TO WS-MSG
+                   PERFORM REFRESH
+               END-IF
+           END-PERFORM.
+           PERFORM CHARGE-AVION-MAJ.
+
+           IF NOT WS-AVION-FOUND
+               MOVE "Avion introuvable." TO WS-MSG
+               MOVE WS-MSG           TO WS-ERR-TEXT
+               MOVE "F4"             TO WS-AUDIT-PROGRAMME
+               PERFORM LOG-ERREUR
+               PERFORM REFRESH
            ELSE
-               MOVE "Avion non modifié" TO WS-MSG
+               MOVE NUM-AVION-MAJ TO CODAV
+               DISPLAY DS-MAJ-AVION
+               ACCEPT AS-MAJ-AVION
+
+               IF WS-VALIDER
+                   PERFORM APPLY-MAJ-AVION
+               ELSE
+                   MOVE "Avion non modifié" TO WS-MSG
+               END-IF
+
+               MOVE SPACES TO WS-CHOIX
+               PERFORM REFRESH
            END-IF.
-           
-           MOVE SPACES TO WS-CHOIX.
-           PERFORM REFRESH.
            PERFORM BACK-OR-QUIT.
-           PERFORM MENU.
+           PERFORM MENU-F4.
+
+      * Loads the existing aircraft's editable fields onto
+      * the MAJ-AVION screen before editing, same CHARGE-PILOTE-MAJ
+      * idiom F3 uses (previously F4 skipped this entirely, so edits
+      * would start from whatever CPTHORAV/INFOS/etc happened to be
+      * left in the buffer).
+       CHARGE-AVION-MAJ.
+           MOVE "N" TO WS-AVION-OK.
+           MOVE NUM-AVION-MAJ TO AV-CODAV.
+           OPEN INPUT AVION-FILE.
+           IF WS-FS-AVION = "00"
+               READ AVION-FILE
+                   INVALID KEY MOVE "N" TO WS-AVION-OK
+                   NOT INVALID KEY MOVE "O" TO WS-AVION-OK
+               END-READ
+           END-IF.
+           CLOSE AVION-FILE.
+           IF WS-AVION-FOUND
+               MOVE AV-CPTHORAV TO CPTHORAV
+               MOVE AV-CPTINTER TO CPTINTER
+               MOVE AV-INFOS    TO INFOS
+               MOVE AV-ETATAV   TO ETATAV
+               MOVE AV-CODTYP   TO CODTYP
+               MOVE AV-SEUIL-CPTHORAV TO SEUIL-CPTHORAV
+               MOVE AV-SEUIL-CPTINTER TO SEUIL-CPTINTER
+           END-IF.
+
 
-  
        DEL-AVION.
            PERFORM NEW-SCREEN.
            MOVE "Supprimer un avion" TO WS-FUNC
            MOVE "Avion à supprimer:" TO WS-MSG.
            PERFORM REFRESH.
-           ACCEPT DEL-AVION-MAJ LINE 22 COL 10.
-           PERFORM MENU.
-    
+
+           MOVE "N" TO WS-SAISIE-OK.
+           PERFORM UNTIL WS-SAISIE-VALIDE
+               MOVE SPACES TO WS-NUM-STAGE
+               ACCEPT WS-NUM-STAGE LINE 22 COL 10
+               IF WS-NUM-STAGE IS NUMERIC
+                   MOVE WS-NUM-STAGE TO DEL-AVION-MAJ
+                   MOVE "O" TO WS-SAISIE-OK
+               ELSE
+                   MOVE "Saisie non numerique - recommencez." TO WS-MSG
+                   PERFORM REFRESH
+               END-IF
+           END-PERFORM.
+
+           MOVE DEL-AVION-MAJ TO AV-CODAV.
+           MOVE "N" TO WS-AVION-OK.
+           OPEN INPUT AVION-FILE.
+           IF WS-FS-AVION = "00"
+               READ AVION-FILE
+                   INVALID KEY MOVE "N" TO WS-AVION-OK
+                   NOT INVALID KEY MOVE "O" TO WS-AVION-OK
+               END-READ
+           END-IF.
+           CLOSE AVION-FILE.
+
+           IF WS-AVION-FOUND
+               PERFORM CHECK-VOL-AVION
+               IF WS-VOL-FOUND
+                   MOVE "Archiver cet avion ? (y/n)" TO WS-INVITE
+                   DISPLAY FOOTER
+                   ACCEPT WS-CHOIX
+                   IF WS-VALIDER
+                       PERFORM APPLY-ARCHIVE-AVION
+                   ELSE
+                       MOVE "Avion non archivé" TO WS-MSG
+                   END-IF
+               ELSE
+                   MOVE "Confirmer la suppression ? (y/n)" TO WS-INVITE
+                   DISPLAY FOOTER
+                   ACCEPT WS-CHOIX
+                   IF WS-VALIDER
+                       PERFORM APPLY-DEL-AVION
+                   ELSE
+                       MOVE "Avion non supprimé" TO WS-MSG
+                   END-IF
+               END-IF
+           ELSE
+               MOVE "Avion introuvable." TO WS-MSG
+               MOVE WS-MSG           TO WS-ERR-TEXT
+               MOVE "F4"             TO WS-AUDIT-PROGRAMME
+               PERFORM LOG-ERREUR
+           END-IF.
+           MOVE SPACES TO WS-CHOIX WS-INVITE.
+           PERFORM MENU-F4.
+
+      * Refuse to hard-delete an aircraft that has any VOL
+      * records on file, so billing/reporting for past flights keeps
+      * its aircraft reference; offer archiving (ETATAV = AV-ARCHIVE)
+      * instead. VOL-FILE has no alternate key on VL-CODAV, so this is
+      * a full scan, same idiom as F3's CHECK-VOL-PILOTE.
+       CHECK-VOL-AVION.
+           MOVE "N" TO WS-VOL-OK.
+           OPEN INPUT VOL-FILE.
+           IF WS-FS-VOL = "00"
+               MOVE LOW-VALUES TO VL-NUMVOL
+               START VOL-FILE KEY IS NOT LESS THAN VL-NUMVOL
+                   INVALID KEY MOVE "10" TO WS-FS-VOL
+               END-START
+               PERFORM UNTIL WS-FS-VOL = "10" OR WS-VOL-FOUND
+                   READ VOL-FILE NEXT RECORD
+                       AT END MOVE "10" TO WS-FS-VOL
+                       NOT AT END
+                           IF VL-CODAV = DEL-AVION-MAJ
+                               MOVE "O" TO WS-VOL-OK
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE VOL-FILE.
+
+      * Archive instead of delete: the aircraft stays on
+      * file (so existing VOL records still resolve) but is marked
+      * retired, the same way grounding is represented elsewhere.
+       APPLY-ARCHIVE-AVION.
+           OPEN I-O AVION-FILE.
+           MOVE DEL-AVION-MAJ TO AV-CODAV.
+           READ AVION-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET AV-ARCHIVE TO TRUE
+                   REWRITE AVION-REC
+           END-READ.
+           CLOSE AVION-FILE.
+
+           MOVE "F4"          TO WS-AUDIT-PROGRAMME.
+           MOVE "DEL-AVION"   TO WS-AUDIT-PARAGRAPHE.
+           MOVE "ARCHIVE"     TO WS-AUDIT-ACTION.
+           STRING "avion " DEL-AVION-MAJ " archive" DELIMITED BY SIZE
+               INTO WS-AUDIT-RESUME.
+           PERFORM LOG-AUDIT.
+           PERFORM RECORD-CHANGE.
+           MOVE "Avion archivé" TO WS-MSG.
+
+
+      * Assigns the next free CODAV by scanning the whole
+      * file for the current max, same idiom as F3's WS-NEXT-ADID/
+      * WS-NEXT-EPID/WS-NEXT-NUMPIL.
+       NEXT-CODAV.
+           MOVE 0 TO WS-NEXT-CODAV.
+           OPEN INPUT AVION-FILE.
+           IF WS-FS-AVION = "00"
+               MOVE LOW-VALUES TO AV-CODAV
+               START AVION-FILE KEY IS NOT LESS THAN AV-CODAV
+                   INVALID KEY MOVE "10" TO WS-FS-AVION
+               END-START
+               PERFORM UNTIL WS-FS-AVION = "10"
+                   READ AVION-FILE NEXT RECORD
+                       AT END MOVE "10" TO WS-FS-AVION
+                       NOT AT END
+                         IF AV-CODAV > WS-NEXT-CODAV
+                             MOVE AV-CODAV TO WS-NEXT-CODAV
+                         END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE AVION-FILE.
+           ADD 1 TO WS-NEXT-CODAV.
+
+       CHECK-AVION-EXISTS.
+           MOVE WS-NEXT-CODAV TO AV-CODAV.
+           MOVE "N" TO WS-AVION-OK.
+           OPEN INPUT AVION-FILE.
+           IF WS-FS-AVION = "00"
+               READ AVION-FILE
+                   INVALID KEY MOVE "N" TO WS-AVION-OK
+                   NOT INVALID KEY MOVE "O" TO WS-AVION-OK
+               END-READ
+           END-IF.
+           CLOSE AVION-FILE.
+
+      * Flags the aircraft currently loaded in AVION-REC as
+      * due for its "visite periodique" once it is within
+      * WS-SEUIL-MARGE-H/I of its own SEUIL-CPTHORAV/SEUIL-CPTINTER.
+      * A seuil of 0 means none was set, so that counter is skipped.
+       CHECK-MAINT-DUE.
+           MOVE "N" TO WS-MAINT-OK.
+           IF AV-SEUIL-CPTHORAV > 0
+              AND AV-CPTHORAV + WS-SEUIL-MARGE-H >= AV-SEUIL-CPTHORAV
+               MOVE "O" TO WS-MAINT-OK
+           END-IF.
+           IF AV-SEUIL-CPTINTER > 0
+              AND AV-CPTINTER + WS-SEUIL-MARGE-I >= AV-SEUIL-CPTINTER
+               MOVE "O" TO WS-MAINT-OK
+           END-IF.
 
        APPLY-CRE-AVION.
-      *    EXEC SQL
-      *        INSERT INTO ADRESSE(...)
-      *        VALUES (
-      *        
-      *        SELECT ID-ETAT
-      *        FROM ...
-      *        WHERE ... = "A"
-      *        
-      *        INSERT INTO AVION(...)
-      *        VALUES (NOM-AVION, PRENOM-AVION, ID-ADRESSE, 
-      *        NBHVOL-AVION, ID-ETAT)
-      *        
-      *    END-EXEC.
-           
-           
+           MOVE "O" TO WS-CODE-OK.
+           IF CODAV = 0
+               PERFORM NEXT-CODAV
+           ELSE
+               MOVE CODAV TO WS-NEXT-CODAV
+               PERFORM CHECK-AVION-EXISTS
+               IF WS-AVION-FOUND
+                   MOVE "N" TO WS-CODE-OK
+                   MOVE "Code avion deja utilise." TO WS-MSG
+                   MOVE WS-MSG           TO WS-ERR-TEXT
+                   MOVE "F4"             TO WS-AUDIT-PROGRAMME
+                   PERFORM LOG-ERREUR
+               END-IF
+           END-IF.
+
+           IF WS-CODE-VALIDE
+               INITIALIZE AVION-REC
+               MOVE WS-NEXT-CODAV TO AV-CODAV
+               MOVE CPTHORAV      TO AV-CPTHORAV
+               MOVE CPTINTER      TO AV-CPTINTER
+               MOVE INFOS         TO AV-INFOS
+               MOVE ETATAV        TO AV-ETATAV
+               MOVE CODTYP        TO AV-CODTYP
+               MOVE SEUIL-CPTHORAV TO AV-SEUIL-CPTHORAV
+               MOVE SEUIL-CPTINTER TO AV-SEUIL-CPTINTER
+               OPEN I-O AVION-FILE
+               IF WS-FS-AVION = "35"
+                   OPEN OUTPUT AVION-FILE
+               END-IF
+               WRITE AVION-REC
+               CLOSE AVION-FILE
+
+               MOVE WS-NEXT-CODAV TO CODAV
+               MOVE "F4"          TO WS-AUDIT-PROGRAMME
+               MOVE "CRE-AVION"   TO WS-AUDIT-PARAGRAPHE
+               MOVE "CREATION"    TO WS-AUDIT-ACTION
+               STRING "avion " WS-NEXT-CODAV " cree" DELIMITED BY SIZE
+                   INTO WS-AUDIT-RESUME
+               PERFORM LOG-AUDIT
+               PERFORM RECORD-CHANGE
+               STRING "Avion créé, code " WS-NEXT-CODAV
+                   DELIMITED BY SIZE INTO WS-MSG
+           END-IF.
+
        APPLY-MAJ-AVION.
-      *    sql command
-           
+           OPEN I-O AVION-FILE.
+           MOVE NUM-AVION-MAJ TO AV-CODAV.
+           MOVE CPTHORAV      TO AV-CPTHORAV.
+           MOVE CPTINTER      TO AV-CPTINTER.
+           MOVE INFOS         TO AV-INFOS.
+           MOVE ETATAV        TO AV-ETATAV.
+           MOVE CODTYP        TO AV-CODTYP.
+           MOVE SEUIL-CPTHORAV TO AV-SEUIL-CPTHORAV.
+           MOVE SEUIL-CPTINTER TO AV-SEUIL-CPTINTER.
+           REWRITE AVION-REC.
+           CLOSE AVION-FILE.
+
+           MOVE "F4"          TO WS-AUDIT-PROGRAMME.
+           MOVE "MAJ-AVION"   TO WS-AUDIT-PARAGRAPHE.
+           MOVE "MAJ"         TO WS-AUDIT-ACTION.
+           STRING "avion " NUM-AVION-MAJ " modifie" DELIMITED BY SIZE
+               INTO WS-AUDIT-RESUME.
+           PERFORM LOG-AUDIT.
+           PERFORM RECORD-CHANGE.
+           MOVE "Avion modifié" TO WS-MSG.
+
        APPLY-DEL-AVION.
-      *    sql command
+           OPEN I-O AVION-FILE.
+           MOVE DEL-AVION-MAJ TO AV-CODAV.
+           DELETE AVION-FILE RECORD.
+           CLOSE AVION-FILE.
+
+           MOVE "F4"          TO WS-AUDIT-PROGRAMME.
+           MOVE "DEL-AVION"   TO WS-AUDIT-PARAGRAPHE.
+           MOVE "SUPPR"       TO WS-AUDIT-ACTION.
+           STRING "avion " DEL-AVION-MAJ " supprime" DELIMITED BY SIZE
+               INTO WS-AUDIT-RESUME.
+           PERFORM LOG-AUDIT.
+           PERFORM RECORD-CHANGE.
+           MOVE "Avion supprimé" TO WS-MSG.
+
+      * Same end-of-session change summary as F3's
+      * RECORD-CHANGE/SESSION-SUMMARY.
+       RECORD-CHANGE.
+           IF WS-NB-CHANGES < 50
+               ADD 1 TO WS-NB-CHANGES
+               MOVE WS-AUDIT-ACTION TO WS-CHG-ACTION (WS-NB-CHANGES)
+               MOVE WS-AUDIT-RESUME (1:60)
+                   TO WS-CHG-RESUME (WS-NB-CHANGES)
+           END-IF.
+
+       SESSION-SUMMARY.
+           PERFORM NEW-SCREEN.
+           MOVE "Resume de session" TO WS-FUNC.
+           IF WS-NB-CHANGES = 0
+               MOVE "Aucune modification durant cette session."
+                   TO WS-MSG
+           ELSE
+               MOVE 6 TO K
+               PERFORM VARYING WS-CHG-IDX FROM 1 BY 1
+                       UNTIL WS-CHG-IDX > WS-NB-CHANGES
+                          OR WS-CHG-IDX > 12
+                   ADD 1 TO K
+                   DISPLAY WS-CHG-ACTION (WS-CHG-IDX) LINE K COL 3
+                   DISPLAY WS-CHG-RESUME (WS-CHG-IDX) LINE K COL 14
+               END-PERFORM
+               IF WS-NB-CHANGES > 12
+                   COMPUTE WS-CHG-MORE = WS-NB-CHANGES - 12
+                   STRING "... et " WS-CHG-MORE " de plus."
+                       DELIMITED BY SIZE INTO WS-MSG
+               ELSE
+                   MOVE SPACES TO WS-MSG
+               END-IF
+           END-IF.
+           PERFORM REFRESH.
+           MOVE "Appuyez sur une touche pour quitter" TO WS-INVITE.
+           DISPLAY FOOTER.
+           ACCEPT WS-CHOIX.
+
+           COPY "AUDIT-PROC.cpy" IN TEMPLATE.
 
        END PROGRAM F4.
