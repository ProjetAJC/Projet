@@ -5,10 +5,14 @@
        ENVIRONMENT DIVISION.
            CONFIGURATION SECTION.
            INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               COPY "DATAFILES.cpy" IN TEMPLATE.
 
        DATA DIVISION.
            FILE SECTION.
+               COPY "DATAFILES-FD.cpy" IN TEMPLATE.
            WORKING-STORAGE SECTION.
+               COPY "DATAFILES-WS.cpy" IN TEMPLATE.
            01  WS_CURR_DATE_FIELDS.
                05  WS_CURR_DATE.
                    10  WS_CURR_YEAR    PIC  9(4).
@@ -40,7 +44,7 @@
            77  WS_MSG          PIC X(70).
            77  WS_INVITE       PIC X(50).
            77  WS_NAV          PIC X.
-           77  WS_QUERY        PIC 9(3).
+           77  WS_QUERY        PIC 9(6).
            77  WS_VALID        PIC X.
            77  WS_QUIT         PIC 9.
            77  WS_STATE        PIC 9.
@@ -62,10 +66,115 @@
                05  WS_MINARR   PIC 9(2).
            77  WS_DEST         PIC X(25).
            77  WS_TAVION       PIC X(2).
-           
+
+      * Validate WS_TAVION against the fleet's AVION.CODTYP.
+           77  WS_AVION_OK     PIC X       VALUE "N".
+               88  WS_AVION_VALIDE VALUE "O".
+
+      * Set when at least one aircraft of WS_TAVION's type
+      * exists but is grounded, so VALIDATE_VOL_F1 can say why instead
+      * of just "no such type in the fleet".
+           77  WS_AVION_AU_SOL PIC X       VALUE "N".
+               88  WS_AVION_GROUNDED VALUE "O".
+
+      * Once a matching aircraft is found, warn (without
+      * blocking the plan) if it is within WS_SEUIL_MARGE_H/I of its
+      * own AV-SEUIL-CPTHORAV/AV-SEUIL-CPTINTER. Same margin values as
+      * F4's CHECK-MAINT-DUE.
+           77  WS_SEUIL_MARGE_H PIC 9(3)   VALUE 25.
+           77  WS_SEUIL_MARGE_I PIC 9(2)   VALUE 5.
+           77  WS_MAINT_OK     PIC X       VALUE "N".
+               88  WS_MAINT_DUE VALUE "O".
+
+      * Pilot medical/financial/availability status.
+           77  WS_PILOTE_OK    PIC X       VALUE "N".
+               88  WS_PILOTE_VALIDE VALUE "O".
+
+      * Persist the flight plan as a new VOL-REC.
+           77  WS_NEXT_NUMVOL  PIC 9(6)    VALUE 0.
+
+      * Detect a pilot already booked over the same period.
+      * Extends this same check to also catch the chosen
+      * aircraft (WS_CODAV) already being flown by someone else then.
+           77  WS_DISPO_OK     PIC X       VALUE "O".
+               88  WS_DISPO_LIBRE  VALUE "O".
+           77  WS_DISPO_AVION  PIC X       VALUE "N".
+               88  WS_DISPO_AVION_CONFLIT VALUE "O".
+           77  WS_EXIST_DATEDEP PIC 9(8).
+           77  WS_EXIST_DATEARR PIC 9(8).
+
+      * Multi-leg flight plans: up to 4 intermediate stops
+      * beyond the main destination, mirroring VL-LEGS in VOL-RECORD.
+           77  WS_NBLEGS       PIC 9       VALUE 0.
+           77  WS_SUB          PIC 9       VALUE 0.
+           01  WS_LEG_TABLE.
+               05  WS_LEG_ENTRY OCCURS 4 TIMES.
+                   10  WS_LEGT_DEST    PIC X(25).
+                   10  WS_LEGT_DATEARR PIC 9(8).
+                   10  WS_LEGT_HARR    PIC 9(4).
+           77  WS_LEG_DEST     PIC X(25).
+           01  WS_LEG_DATEARR.
+               05  WS_LEG_AN       PIC 9(4).
+               05  WS_LEG_MOIS     PIC 9(2).
+               05  WS_LEG_JOUR     PIC 9(2).
+           01  WS_LEG_HARR.
+               05  WS_LEG_HEURE    PIC 9(2).
+               05  WS_LEG_MIN      PIC 9(2).
+           77  WS_LLEGNUM      PIC X(30).
+           77  WS_LLEGDEST     PIC X(18).
+           77  WS_LLEGDATE     PIC X(18).
+           77  WS_LLEGHARR     PIC X(17).
+
+      * Cancel a deposited-but-not-yet-flown VOL, reachable
+      * from MENU_F1's 'C' option (state 5), instead of leaving it
+      * stuck open until F2 force-closes it.
+           77  WS_LANNULNUM    PIC X(30).
+           77  WS_ANNUL_NUMVOL PIC 9(6) VALUE 0.
+
+      * Block out an aircraft for a future date/time window
+      * ahead of actually filing the flight plan through RESA-FILE,
+      * reachable from MENU_F1's 'R' option (state 6). CHECK_AVION_F1
+      * is extended to skip an aircraft that is actively reserved by
+      * another pilot over the period being filed.
+           77  WS_CODAV        PIC 9(3)    VALUE 0.
+           77  WS_AVION_RESERVE PIC X      VALUE "N".
+               88  WS_AVION_RESERVED VALUE "O".
+           77  WS_LRESA_CODAV  PIC X(18).
+           77  WS_LRESA_NUMPIL PIC X(18).
+           77  WS_LRESA_DATE   PIC X(18).
+           77  WS_LRESA_HDEB   PIC X(17).
+           77  WS_LRESA_HFIN   PIC X(17).
+           77  WS_RESA_CODAV   PIC 9(3)    VALUE 0.
+           77  WS_RESA_NUMPIL  PIC 9(6)    VALUE 0.
+           01  WS_RESA_DATE.
+               05  WS_RESA_AN      PIC 9(4).
+               05  WS_RESA_MOIS    PIC 9(2).
+               05  WS_RESA_JOUR    PIC 9(2).
+           01  WS_RESA_HDEB.
+               05  WS_RESA_HEUREDEB PIC 9(2).
+               05  WS_RESA_MINDEB   PIC 9(2).
+           01  WS_RESA_HFIN.
+               05  WS_RESA_HEUREFIN PIC 9(2).
+               05  WS_RESA_MINFIN   PIC 9(2).
+           77  WS_RESA_DATE_TEMP PIC 9(8).
+           77  WS_RESA_HDEB_TEMP PIC 9(4).
+           77  WS_RESA_HFIN_TEMP PIC 9(4).
+           77  WS_NEXT_NUMRESA PIC 9(6)    VALUE 0.
+
+      * Optional second crew member (instructor) plus the
+      * dual/instructional flag carried through to VL-INSTRUCTION/
+      * VL-NUMPIL-INSTR so F5/F6/F7's tariff lookup can bill the
+      * instruction rate instead of the solo rate.
+           77  WS_INSTRUCTION  PIC X       VALUE "N".
+               88  WS_VOL_INSTRUCTION VALUE "O".
+           77  WS_NUMPIL_INSTR PIC 9(6)    VALUE 0.
+           77  WS_LINSTR       PIC X(18).
+           77  WS_LNUMINSTR    PIC X(13).
+
            LINKAGE SECTION.
            77  LS_QUIT         PIC 9.
-           
+           77  LS_OPERATEUR    PIC X(10).
+
            SCREEN SECTION.
            01  CLRSCREEN BLANK SCREEN.
 
@@ -92,7 +201,7 @@
                    10  LINE 19 COL 1 PIC X(80) FROM WS_LINE.
                    10  LINE 20 COL 2 PIC X(50) FROM WS_MSG.
                    10  LINE 21 COL 2 PIC X(50) FROM WS_INVITE.
-                   10  LINE 22 COL 2 PIC 9(3) USING WS_QUERY.
+                   10  LINE 22 COL 2 PIC 9(6) USING WS_QUERY.
                
            01  ENTRYSCREEN.
                05  ENTRYHEADER BACKGROUND-COLOR 0 FOREGROUND-COLOR 2. 
@@ -106,7 +215,7 @@
                    10  LINE 6  COL 1 PIC X(80) FROM WS_LINE.
                05  ENTRYBODY BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
                    10  LINE 8  COL 2 PIC X(18) FROM WS_LNPIL.
-                   10  LINE 8  COL 21 PIC 9(3) FROM WS_QUERY.
+                   10  LINE 8  COL 21 PIC 9(6) FROM WS_QUERY.
                    10  LINE 9  COL 2 PIC X(18) FROM WS_LDATEDEP.
                    10  LINE 9  COL 21 PIC 9(2) USING WS_JOURDEP.
                    10  LINE 9  COL 23 VALUE "/".
@@ -131,6 +240,11 @@
                    10  LINE 11 COL 21 PIC X(25) USING WS_DEST.
                    10  LINE 12 COL 2 PIC X(18) FROM WS_LTAVION.
                    10  LINE 12 COL 21 PIC X(2) USING WS_TAVION.
+                   10  LINE 12 COL 40 PIC X(18) FROM WS_LINSTR.
+                   10  LINE 12 COL 58 PIC X USING WS_INSTRUCTION.
+                   10  LINE 12 COL 62 PIC X(13) FROM WS_LNUMINSTR.
+                   10  LINE 12 COL 75 PIC 9(6) USING WS_NUMPIL_INSTR.
+                   10  LINE 13 COL 2 PIC X(30) FROM WS_LLEGNUM.
                    10  LINE 14 COL 2 PIC X(80) FROM WS_OPTIONS.
                    10  LINE 15 COL 2 PIC X(80) FROM WS_OPTVAL.
                    10  LINE 16 COL 2 PIC X(80) FROM WS_OPTBACK.
@@ -141,10 +255,112 @@
                    10  LINE 19 COL 1 PIC X(80) FROM WS_LINE.
                    10  LINE 20 COL 2 PIC X(70) FROM WS_MSG.
 
-       PROCEDURE DIVISION USING LS_QUIT.
+      * One additional leg at a time, up to 4.
+           01  LEGSCREEN.
+               05  LEGHEADER BACKGROUND-COLOR 0 FOREGROUND-COLOR 2.
+                   10  LINE 3  COL 2 PIC 9(2) FROM WS_CURR_DAY.
+                   10  LINE 3  COL 4 VALUE "/".
+                   10  LINE 3  COL 5 PIC 9(2) FROM WS_CURR_MONTH.
+                   10  LINE 3  COL 7 VALUE "/".
+                   10  LINE 3  COL 8 PIC 9(4) FROM WS_CURR_YEAR.
+                   10  LINE 3  COL 32 VALUE "GESTION AEROCLUB".
+                   10  LINE 3  COL 63 PIC X(25) FROM WS_FUNC.
+                   10  LINE 6  COL 1 PIC X(80) FROM WS_LINE.
+               05  LEGBODY BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+                   10  LINE 8  COL 2 PIC X(30) FROM WS_LLEGNUM.
+                   10  LINE 9  COL 2 PIC X(18) FROM WS_LLEGDEST.
+                   10  LINE 9  COL 21 PIC X(25) USING WS_LEG_DEST.
+                   10  LINE 10 COL 2 PIC X(18) FROM WS_LLEGDATE.
+                   10  LINE 10 COL 21 PIC 9(2) USING WS_LEG_JOUR.
+                   10  LINE 10 COL 23 VALUE "/".
+                   10  LINE 10 COL 24 PIC 9(2) USING WS_LEG_MOIS.
+                   10  LINE 10 COL 26 VALUE "/".
+                   10  LINE 10 COL 27 PIC 9(4) USING WS_LEG_AN.
+                   10  LINE 11 COL 2 PIC X(17) FROM WS_LLEGHARR.
+                   10  LINE 11 COL 21 PIC 9(2) USING WS_LEG_HEURE.
+                   10  LINE 11 COL 23 VALUE ":".
+                   10  LINE 11 COL 24 PIC 9(2) USING WS_LEG_MIN.
+                   10  LINE 14 COL 2 PIC X(80) FROM WS_OPTIONS.
+                   10  LINE 15 COL 2 PIC X(80) FROM WS_OPTVAL.
+                   10  LINE 16 COL 2 PIC X(80) FROM WS_OPTBACK.
+                   10  LINE 17 COL 2 PIC X(80) FROM WS_OPTQUIT.
+                   10  LINE 18 COL 2 VALUE ">".
+                   10  LINE 18 COL 4 PIC X USING WS_NAV.
+               05  LEGFOOTER BACKGROUND-COLOR 0 FOREGROUND-COLOR 2.
+                   10  LINE 19 COL 1 PIC X(80) FROM WS_LINE.
+                   10  LINE 20 COL 2 PIC X(70) FROM WS_MSG.
+
+      * Asks for the number of a deposited flight and
+      * cancels it, same navigation idiom (V/M/Q via WS_NAV) as
+      * LEGSCREEN.
+           01  ANNULSCREEN.
+               05  ANNULHEADER BACKGROUND-COLOR 0 FOREGROUND-COLOR 2.
+                   10  LINE 3  COL 2 PIC 9(2) FROM WS_CURR_DAY.
+                   10  LINE 3  COL 4 VALUE "/".
+                   10  LINE 3  COL 5 PIC 9(2) FROM WS_CURR_MONTH.
+                   10  LINE 3  COL 7 VALUE "/".
+                   10  LINE 3  COL 8 PIC 9(4) FROM WS_CURR_YEAR.
+                   10  LINE 3  COL 32 VALUE "GESTION AEROCLUB".
+                   10  LINE 3  COL 63 PIC X(25) FROM WS_FUNC.
+                   10  LINE 6  COL 1 PIC X(80) FROM WS_LINE.
+               05  ANNULBODY BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+                   10  LINE 8  COL 2 PIC X(30) FROM WS_LANNULNUM.
+                   10  LINE 8  COL 33 PIC 9(6) USING WS_ANNUL_NUMVOL.
+                   10  LINE 14 COL 2 PIC X(80) FROM WS_OPTIONS.
+                   10  LINE 15 COL 2 PIC X(80) FROM WS_OPTVAL.
+                   10  LINE 16 COL 2 PIC X(80) FROM WS_OPTBACK.
+                   10  LINE 17 COL 2 PIC X(80) FROM WS_OPTQUIT.
+                   10  LINE 18 COL 2 VALUE ">".
+                   10  LINE 18 COL 4 PIC X USING WS_NAV.
+               05  ANNULFOOTER BACKGROUND-COLOR 0 FOREGROUND-COLOR 2.
+                   10  LINE 19 COL 1 PIC X(80) FROM WS_LINE.
+                   10  LINE 20 COL 2 PIC X(70) FROM WS_MSG.
+
+      * Reserve an aircraft for a future date/time window
+      * ahead of the actual flight-plan filing.
+           01  RESASCREEN.
+               05  RESAHEADER BACKGROUND-COLOR 0 FOREGROUND-COLOR 2.
+                   10  LINE 3  COL 2 PIC 9(2) FROM WS_CURR_DAY.
+                   10  LINE 3  COL 4 VALUE "/".
+                   10  LINE 3  COL 5 PIC 9(2) FROM WS_CURR_MONTH.
+                   10  LINE 3  COL 7 VALUE "/".
+                   10  LINE 3  COL 8 PIC 9(4) FROM WS_CURR_YEAR.
+                   10  LINE 3  COL 32 VALUE "GESTION AEROCLUB".
+                   10  LINE 3  COL 63 PIC X(25) FROM WS_FUNC.
+                   10  LINE 6  COL 1 PIC X(80) FROM WS_LINE.
+               05  RESABODY BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+                   10  LINE 8  COL 2 PIC X(18) FROM WS_LRESA_CODAV.
+                   10  LINE 8  COL 21 PIC 9(3) USING WS_RESA_CODAV.
+                   10  LINE 9  COL 2 PIC X(18) FROM WS_LRESA_NUMPIL.
+                   10  LINE 9  COL 21 PIC 9(6) USING WS_RESA_NUMPIL.
+                   10  LINE 10 COL 2 PIC X(18) FROM WS_LRESA_DATE.
+                   10  LINE 10 COL 21 PIC 9(2) USING WS_RESA_JOUR.
+                   10  LINE 10 COL 23 VALUE "/".
+                   10  LINE 10 COL 24 PIC 9(2) USING WS_RESA_MOIS.
+                   10  LINE 10 COL 26 VALUE "/".
+                   10  LINE 10 COL 27 PIC 9(4) USING WS_RESA_AN.
+                   10  LINE 11 COL 2 PIC X(17) FROM WS_LRESA_HDEB.
+                   10  LINE 11 COL 21 PIC 9(2) USING WS_RESA_HEUREDEB.
+                   10  LINE 11 COL 23 VALUE ":".
+                   10  LINE 11 COL 24 PIC 9(2) USING WS_RESA_MINDEB.
+                   10  LINE 11 COL 49 PIC X(17) FROM WS_LRESA_HFIN.
+                   10  LINE 11 COL 67 PIC 9(2) USING WS_RESA_HEUREFIN.
+                   10  LINE 11 COL 69 VALUE ":".
+                   10  LINE 11 COL 70 PIC 9(2) USING WS_RESA_MINFIN.
+                   10  LINE 14 COL 2 PIC X(80) FROM WS_OPTIONS.
+                   10  LINE 15 COL 2 PIC X(80) FROM WS_OPTVAL.
+                   10  LINE 16 COL 2 PIC X(80) FROM WS_OPTBACK.
+                   10  LINE 17 COL 2 PIC X(80) FROM WS_OPTQUIT.
+                   10  LINE 18 COL 2 VALUE ">".
+                   10  LINE 18 COL 4 PIC X USING WS_NAV.
+               05  RESAFOOTER BACKGROUND-COLOR 0 FOREGROUND-COLOR 2.
+                   10  LINE 19 COL 1 PIC X(80) FROM WS_LINE.
+                   10  LINE 20 COL 2 PIC X(70) FROM WS_MSG.
+
+       PROCEDURE DIVISION USING LS_QUIT LS_OPERATEUR.
        PRINCIPAL SECTION.
            PERFORM INIT_VALUES_F1.
-           
+
            PERFORM UNTIL WS_QUIT = 0
                EVALUATE WS_STATE
                    WHEN 0
@@ -154,7 +370,13 @@
                    WHEN 2
                        PERFORM TEST_DATE_F1
                    WHEN 3
-                       
+                       PERFORM VALIDATE_VOL_F1
+                   WHEN 4
+                       PERFORM ENTRY_LEG_F1
+                   WHEN 5
+                       PERFORM ANNULE_VOL_F1
+                   WHEN 6
+                       PERFORM RESA_VOL_F1
                END-EVALUATE
            END-PERFORM.
            
@@ -169,9 +391,23 @@
                TO WS_DESC3.                                             
            MOVE "    3 - Validez les informations." TO WS_DESC4.
            MOVE "Options de navigation :" TO WS_OPTIONS.
-           MOVE "    V - Valider les informations." TO WS_OPTVAL.
-           MOVE "    M - Retourner au menu principal." TO WS_OPTBACK.
+           MOVE "    V - Valider | A - Ajouter une escale (max 4)."
+               TO WS_OPTVAL.
+           STRING "    M - Retourner au menu principal | "
+               "C - Annuler un vol depose | "
+               "R - Reserver un avion." INTO WS_OPTBACK.
            MOVE "    Q - Quitter l'application." TO WS_OPTQUIT.
+           MOVE "Numero du vol a annuler :" TO WS_LANNULNUM.
+           MOVE 0 TO WS_ANNUL_NUMVOL.
+           MOVE "Numero avion (CODAV) :" TO WS_LRESA_CODAV.
+           MOVE "Numero du pilote :" TO WS_LRESA_NUMPIL.
+           MOVE "Date reservee    :" TO WS_LRESA_DATE.
+           MOVE "Heure debut     :" TO WS_LRESA_HDEB.
+           MOVE "Heure fin       :" TO WS_LRESA_HFIN.
+           MOVE 0 TO WS_RESA_CODAV, WS_RESA_NUMPIL.
+           MOVE ZEROES TO WS_RESA_JOUR, WS_RESA_MOIS, WS_RESA_AN.
+           MOVE ZEROES TO WS_RESA_HEUREDEB, WS_RESA_MINDEB.
+           MOVE ZEROES TO WS_RESA_HEUREFIN, WS_RESA_MINFIN.
            MOVE SPACES TO WS_MSG.
            MOVE "Veuillez saisir le numero du pilote." TO WS_INVITE.
            MOVE SPACES TO WS_NAV.
@@ -190,31 +426,65 @@
            MOVE ZEROES TO WS_HARR.
            MOVE SPACES TO WS_DEST.
            MOVE SPACES TO WS_TAVION.
+           MOVE "N" TO WS_INSTRUCTION.
+           MOVE 0 TO WS_NUMPIL_INSTR.
+           MOVE "Instruction(O/N) :" TO WS_LINSTR.
+           MOVE "Instructeur :" TO WS_LNUMINSTR.
+           MOVE "Escale(s) :" TO WS_LLEGNUM.
+           MOVE "Destination    :" TO WS_LLEGDEST.
+           MOVE "Date d'arrivee :" TO WS_LLEGDATE.
+           MOVE "Heure d'arrivee:" TO WS_LLEGHARR.
+           MOVE ZEROES TO WS_NBLEGS.
+           MOVE SPACES TO WS_LEG_TABLE.
+           MOVE SPACES TO WS_LEG_DEST.
+           MOVE ZEROES TO WS_LEG_DATEARR.
+           MOVE ZEROES TO WS_LEG_HARR.
            MOVE 1 TO WS_QUIT.
            MOVE ZEROES TO WS_STATE.
            MOVE FUNCTION CURRENT-DATE TO WS_CURR_DATE_FIELDS.
            MOVE WS_CURR_DATE TO WS_DATEDEP.
            MOVE WS_CURR_TIME TO WS_HDEP.
-       
+           IF LS_OPERATEUR = SPACES
+               MOVE "INCONNU" TO WS-OPERATEUR
+           ELSE
+               MOVE LS_OPERATEUR TO WS-OPERATEUR
+           END-IF.
+
        NAV_TREATMENT_F1.
            EVALUATE WS_NAV
                WHEN SPACES
                    MOVE SPACES TO WS_MSG
                WHEN "M"
                    MOVE ZEROES TO WS_QUIT
+               WHEN "C"
+                   MOVE 5 TO WS_STATE
+               WHEN "R"
+                   MOVE 6 TO WS_STATE
                WHEN "Q"
                    MOVE ZEROES TO WS_QUIT, LS_QUIT
                WHEN OTHER
                    MOVE "Option invalide." TO WS_MSG
+                   MOVE WS_MSG TO WS-ERR-TEXT
+                   MOVE "F1" TO WS-AUDIT-PROGRAMME
+                   PERFORM LOG-ERREUR
            END-EVALUATE.
            MOVE SPACES TO WS_NAV.
-       
+
        ADVANCED_NAV_F1.
            EVALUATE WS_NAV
                WHEN SPACES
                    MOVE SPACES TO WS_MSG
                WHEN "V"
                    MOVE 2 TO WS_STATE
+               WHEN "A"
+                   IF WS_NBLEGS >= 4
+                       MOVE "4 escales au maximum." TO WS_MSG
+                       MOVE WS_MSG TO WS-ERR-TEXT
+                       MOVE "F1" TO WS-AUDIT-PROGRAMME
+                       PERFORM LOG-ERREUR
+                   ELSE
+                       MOVE 4 TO WS_STATE
+                   END-IF
                WHEN "R"
                    MOVE 0 TO WS_STATE
                WHEN "M"
@@ -223,15 +493,32 @@
                    MOVE ZEROES TO WS_QUIT, LS_QUIT
                WHEN OTHER
                    MOVE "Option invalide." TO WS_MSG
+                   MOVE WS_MSG TO WS-ERR-TEXT
+                   MOVE "F1" TO WS-AUDIT-PROGRAMME
+                   PERFORM LOG-ERREUR
            END-EVALUATE.
            MOVE SPACES TO WS_NAV.
-       
+
        MENU_F1.
            DISPLAY CLRSCREEN.
            DISPLAY STDSCREEN.
            ACCEPT STDSCREEN.
+      * WS_QUERY is a numeric PIC but ACCEPT never actually
+      * validates what ends up in it; treat anything non-numeric the
+      * same way NAV_TREATMENT_F1 treats an unknown nav letter.
+           IF WS_QUERY NOT NUMERIC
+               MOVE ZEROES TO WS_QUERY
+               MOVE "Saisie non numerique ignoree." TO WS_MSG
+               MOVE WS_MSG TO WS-ERR-TEXT
+               MOVE "F1" TO WS-AUDIT-PROGRAMME
+               PERFORM LOG-ERREUR
+           END-IF.
            PERFORM NAV_TREATMENT_F1.
-           IF WS_QUERY <> 0
+      * Only fall through to the query lookup state when no nav
+      * letter already routed elsewhere (WS_QUERY can still hold a
+      * prior flight's number here since the screen field isn't
+      * cleared between visits to this menu).
+           IF WS_QUERY <> 0 AND WS_STATE = 0
                MOVE 1 TO WS_STATE
            END-IF.
            
@@ -240,12 +527,42 @@
            DISPLAY ENTRYSCREEN.
            ACCEPT ENTRYSCREEN.
            PERFORM ADVANCED_NAV_F1.
-           
+
+      * Capture one extra leg (beyond the main destination)
+      * at a time into WS_LEG_TABLE, up to the 4 VL-LEGS slots.
+       ENTRY_LEG_F1.
+           DISPLAY CLRSCREEN.
+           DISPLAY LEGSCREEN.
+           ACCEPT LEGSCREEN.
+           EVALUATE WS_NAV
+               WHEN SPACES
+                   MOVE SPACES TO WS_MSG
+               WHEN "V"
+                   ADD 1 TO WS_NBLEGS
+                   MOVE WS_LEG_DEST    TO WS_LEGT_DEST (WS_NBLEGS)
+                   MOVE WS_LEG_DATEARR TO WS_LEGT_DATEARR (WS_NBLEGS)
+                   MOVE WS_LEG_HARR    TO WS_LEGT_HARR (WS_NBLEGS)
+                   MOVE SPACES TO WS_LEG_DEST
+                   MOVE ZEROES TO WS_LEG_DATEARR, WS_LEG_HARR
+                   STRING "Escale " WS_NBLEGS " ajoutee." INTO WS_MSG
+                   MOVE 1 TO WS_STATE
+               WHEN "M"
+                   MOVE 1 TO WS_STATE
+               WHEN "Q"
+                   MOVE ZEROES TO WS_QUIT, LS_QUIT
+               WHEN OTHER
+                   MOVE "Option invalide." TO WS_MSG
+                   MOVE WS_MSG TO WS-ERR-TEXT
+                   MOVE "F1" TO WS-AUDIT-PROGRAMME
+                   PERFORM LOG-ERREUR
+           END-EVALUATE.
+           MOVE SPACES TO WS_NAV.
+
        TEST_DATE_F1.
-           IF  WS_JOURDEP < 01 OR WS_JOURDEP > 31 OR 
+           IF  WS_JOURDEP < 01 OR WS_JOURDEP > 31 OR
                WS_MOISDEP < 01 OR WS_MOISDEP > 12 OR
                WS_ANDEP < 0001 OR WS_ANDEP > 9999 OR
-               WS_JOURARR < 01 OR WS_JOURARR > 31 OR 
+               WS_JOURARR < 01 OR WS_JOURARR > 31 OR
                WS_MOISARR < 01 OR WS_MOISARR > 12 OR
                WS_ANARR < 0001 OR WS_ANARR > 9999 OR
                WS_HEUREDEP < 00 OR WS_HEUREDEP > 23 OR
@@ -253,26 +570,585 @@
                WS_HEUREARR < 00 OR WS_HEUREARR > 23 OR
                WS_MINARR < 00 OR WS_MINARR > 59 THEN
                    MOVE "Date ou horaire saisi invalide." TO WS_MSG
+                   MOVE WS_MSG TO WS-ERR-TEXT
+                   MOVE "F1" TO WS-AUDIT-PROGRAMME
+                   PERFORM LOG-ERREUR
                    MOVE 1 TO WS_STATE
            ELSE
+      * An instructional flight must name its instructor.
+               IF WS_VOL_INSTRUCTION AND WS_NUMPIL_INSTR = 0
+                   MOVE "Numero instructeur requis si instruction."
+                       TO WS_MSG
+                   MOVE WS_MSG TO WS-ERR-TEXT
+                   MOVE "F1" TO WS-AUDIT-PROGRAMME
+                   PERFORM LOG-ERREUR
+                   MOVE 1 TO WS_STATE
+               ELSE
                MOVE WS_DATEDEP TO WS_DATEDEP_TEMP
                MOVE WS_DATEARR TO WS_DATEARR_TEMP
                IF  FUNCTION INTEGER-OF-DATE (WS_DATEDEP_TEMP) >
-                   FUNCTION INTEGER-OF-DATE (WS_DATEARR_TEMP) THEN      
+                   FUNCTION INTEGER-OF-DATE (WS_DATEARR_TEMP) THEN
                    STRING "La date de depart ne doit pas succeder"
-                          " a la date d'arrivee." INTO WS_MSG           
+                          " a la date d'arrivee." INTO WS_MSG
+                   MOVE WS_MSG TO WS-ERR-TEXT
+                   MOVE "F1" TO WS-AUDIT-PROGRAMME
+                   PERFORM LOG-ERREUR
                    MOVE 1 TO WS_STATE
                ELSE
-                   IF  WS_DATEDEP_TEMP = WS_DATEARR_TEMP AND 
+                   IF  WS_DATEDEP_TEMP = WS_DATEARR_TEMP AND
                       (WS_HEUREDEP > WS_HEUREARR OR
-                      (WS_HEUREDEP = WS_HEUREARR AND 
+                      (WS_HEUREDEP = WS_HEUREARR AND
                        WS_MINDEP > WS_MINARR)) THEN
                        STRING "L'heure de depart ne doit pas succeder"
-                              " a l'heure d'arrivee." INTO WS_MSG       
+                              " a l'heure d'arrivee." INTO WS_MSG
+                       MOVE WS_MSG TO WS-ERR-TEXT
+                       MOVE "F1" TO WS-AUDIT-PROGRAMME
+                       PERFORM LOG-ERREUR
                        MOVE 1 TO WS_STATE
                    ELSE
                        MOVE "Date et horaires valides." TO WS_MSG
+                       MOVE 3 TO WS_STATE
+                   END-IF
+               END-IF
+               END-IF
+           END-IF.
+
+      * The flight plan names an aircraft TYPE (WS_TAVION),
+      * not yet a specific tail number (a later check narrows that) -
+      * so all we can confirm here is that the club's fleet has at
+      * least one aircraft of that type.
+       CHECK_AVION_F1.
+           MOVE "N" TO WS_AVION_OK.
+           MOVE "N" TO WS_MAINT_OK.
+           MOVE "N" TO WS_AVION_AU_SOL.
+           MOVE "N" TO WS_AVION_RESERVE.
+           OPEN INPUT AVION-FILE.
+           IF WS-FS-AVION = "00"
+               MOVE LOW-VALUES TO AV-CODAV
+               START AVION-FILE KEY IS NOT LESS THAN AV-CODAV
+                   INVALID KEY MOVE "10" TO WS-FS-AVION
+               END-START
+               PERFORM UNTIL WS-FS-AVION = "10" OR WS_AVION_VALIDE
+                   READ AVION-FILE NEXT RECORD
+                       AT END MOVE "10" TO WS-FS-AVION
+                       NOT AT END
+                           IF AV-CODTYP = WS_TAVION
+      * A grounded aircraft (maintenance/hors service/
+      * archive) of the right type does not count as available; keep
+      * scanning for another one of the same type instead of stopping
+      * here, but remember that at least one was grounded so the
+      * rejection message can say so instead of "no such type at all".
+                               IF AV-EN-MAINTENANCE OR AV-HORS-SERVICE
+                                  OR AV-ARCHIVE
+                                   MOVE "O" TO WS_AVION_AU_SOL
+                               ELSE
+      * Skip this aircraft if another pilot has it blocked
+      * out on the reservation calendar for some day in this period.
+                                   MOVE AV-CODAV TO WS_CODAV
+                                   PERFORM CHECK_RESA_F1
+                                   IF WS_AVION_RESERVED
+                                       CONTINUE
+                                   ELSE
+                                       MOVE "O" TO WS_AVION_OK
+                                       PERFORM CHECK_MAINT_F1
+                                   END-IF
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE AVION-FILE
+           END-IF.
+
+      * Does WS_CODAV have an active reservation by a
+      * different pilot overlapping the flight dates being filed?
+       CHECK_RESA_F1.
+           MOVE "N" TO WS_AVION_RESERVE.
+           OPEN INPUT RESA-FILE.
+           IF WS-FS-RESA = "00"
+               MOVE LOW-VALUES TO RS-ID
+               START RESA-FILE KEY IS NOT LESS THAN RS-ID
+                   INVALID KEY MOVE "10" TO WS-FS-RESA
+               END-START
+               PERFORM UNTIL WS-FS-RESA = "10"
+                   READ RESA-FILE NEXT RECORD
+                       AT END MOVE "10" TO WS-FS-RESA
+                       NOT AT END
+                           IF RS-CODAV = WS_CODAV AND RS-ACTIVE
+                              AND RS-NUMPIL <> WS_QUERY
+                              AND RS-DATE NOT < WS_DATEDEP_TEMP
+                              AND RS-DATE NOT > WS_DATEARR_TEMP
+                               MOVE "O" TO WS_AVION_RESERVE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RESA-FILE
+           END-IF.
+
+      * Non-blocking maintenance-due warning for the
+      * aircraft CHECK_AVION_F1 just matched, same margin logic and
+      * threshold fields (AV-SEUIL-CPTHORAV/AV-SEUIL-CPTINTER) as F4's
+      * CHECK-MAINT-DUE. A seuil of 0 means none was set, so that
+      * counter is skipped.
+       CHECK_MAINT_F1.
+           IF AV-SEUIL-CPTHORAV > 0
+              AND AV-CPTHORAV + WS_SEUIL_MARGE_H >= AV-SEUIL-CPTHORAV
+               MOVE "O" TO WS_MAINT_OK
+           END-IF.
+           IF AV-SEUIL-CPTINTER > 0
+              AND AV-CPTINTER + WS_SEUIL_MARGE_I >= AV-SEUIL-CPTINTER
+               MOVE "O" TO WS_MAINT_OK
+           END-IF.
+
+      * The pilot must be medically fit, up to date on fees
+      * and currently available before a plan can be filed for them.
+       CHECK_PILOTE_F1.
+           MOVE "N" TO WS_PILOTE_OK.
+           OPEN INPUT PILOTE-FILE.
+           IF WS-FS-PILOTE = "00"
+               MOVE WS_QUERY TO PI-NUMPIL
+               READ PILOTE-FILE
+                   INVALID KEY
+                       MOVE "Pilote inconnu." TO WS_MSG
+                       MOVE WS_MSG TO WS-ERR-TEXT
+                       MOVE "F1" TO WS-AUDIT-PROGRAMME
+                       PERFORM LOG-ERREUR
+                   NOT INVALID KEY
+                       OPEN INPUT ETATPIL-FILE
+                       IF WS-FS-ETATPIL = "00"
+                           MOVE PI-ID-ETATPILOTE TO EP-ID
+                           READ ETATPIL-FILE
+                               INVALID KEY
+                                   MOVE "Statut du pilote inconnu."
+                                       TO WS_MSG
+                                   MOVE WS_MSG TO WS-ERR-TEXT
+                                   MOVE "F1" TO WS-AUDIT-PROGRAMME
+                                   PERFORM LOG-ERREUR
+                               NOT INVALID KEY
+                                   IF EP-EXP-MEDICAL < WS_CURR_DATE
+                                      OR EP-EXP-LICENCE < WS_CURR_DATE
+                                       STRING "Pilote non eligible "
+                                           "(visite medicale ou "
+                                           "licence perimee)."
+                                           INTO WS_MSG
+                                       MOVE WS_MSG TO WS-ERR-TEXT
+                                       MOVE "F1" TO
+                                           WS-AUDIT-PROGRAMME
+                                       PERFORM LOG-ERREUR
+                                   ELSE
+                                       IF EP-SANTE-APTE
+                                          AND EP-FINANCES-AJOUR
+                                          AND EP-DISPONIBLE
+                                           MOVE "O" TO WS_PILOTE_OK
+                                       ELSE
+                                           STRING "Pilote non eligible "
+                                               "(sante/finances/dispo)."
+                                               INTO WS_MSG
+                                           MOVE WS_MSG TO
+                                               WS-ERR-TEXT
+                                           MOVE "F1" TO
+                                               WS-AUDIT-PROGRAMME
+                                           PERFORM LOG-ERREUR
+                                       END-IF
+                                   END-IF
+                           END-READ
+                           CLOSE ETATPIL-FILE
+                       ELSE
+                           MOVE "Statut du pilote indisponible."
+                               TO WS_MSG
+                           MOVE WS_MSG TO WS-ERR-TEXT
+                           MOVE "F1" TO WS-AUDIT-PROGRAMME
+                           PERFORM LOG-ERREUR
+                       END-IF
+               END-READ
+               CLOSE PILOTE-FILE
+           ELSE
+               MOVE "Fichier pilotes indisponible." TO WS_MSG
+               MOVE WS_MSG TO WS-ERR-TEXT
+               MOVE "F1" TO WS-AUDIT-PROGRAMME
+               PERFORM LOG-ERREUR
+           END-IF.
+
+      * Scan open flights for this pilot and reject the new
+      * plan if its date range overlaps one already on file.
+      * Also reject if the specific aircraft WS_CODAV (set
+      * by CHECK_AVION_F1) is already flying someone else's open plan
+      * over an overlapping period, now that a plan is tied to one
+      * physical aircraft instead of just its type.
+       CHECK_DISPO_F1.
+           MOVE "O" TO WS_DISPO_OK.
+           MOVE "N" TO WS_DISPO_AVION.
+           OPEN INPUT VOL-FILE.
+           IF WS-FS-VOL = "00"
+               MOVE LOW-VALUES TO VL-NUMVOL
+               START VOL-FILE KEY IS NOT LESS THAN VL-NUMVOL
+                   INVALID KEY MOVE "10" TO WS-FS-VOL
+               END-START
+               PERFORM UNTIL WS-FS-VOL = "10"
+                   READ VOL-FILE NEXT RECORD
+                       AT END MOVE "10" TO WS-FS-VOL
+                       NOT AT END
+                           IF (VL-NUMPIL = WS_QUERY
+                               OR VL-CODAV = WS_CODAV) AND VL-DEPOSE
+                               MOVE VL-DATEDEP TO WS_EXIST_DATEDEP
+                               MOVE VL-DATEARR TO WS_EXIST_DATEARR
+                               IF NOT
+                                  (WS_EXIST_DATEARR < WS_DATEDEP_TEMP OR
+                                   WS_EXIST_DATEDEP > WS_DATEARR_TEMP)
+                                   MOVE "N" TO WS_DISPO_OK
+                                   IF VL-CODAV = WS_CODAV
+                                      AND VL-NUMPIL <> WS_QUERY
+                                       MOVE "O" TO WS_DISPO_AVION
+                                   END-IF
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE VOL-FILE
+           END-IF.
+
+      * Find the next free flight number and write the plan
+      * to the indexed VOL-FILE (state 3 of 'D' - depose/open flights).
+       PERSIST_VOL_F1.
+           MOVE 0 TO WS_NEXT_NUMVOL.
+           OPEN INPUT VOL-FILE.
+           IF WS-FS-VOL = "00"
+               MOVE LOW-VALUES TO VL-NUMVOL
+               START VOL-FILE KEY IS NOT LESS THAN VL-NUMVOL
+                   INVALID KEY MOVE "10" TO WS-FS-VOL
+               END-START
+               PERFORM UNTIL WS-FS-VOL = "10"
+                   READ VOL-FILE NEXT RECORD
+                       AT END MOVE "10" TO WS-FS-VOL
+                       NOT AT END
+                           IF VL-NUMVOL > WS_NEXT_NUMVOL
+                               MOVE VL-NUMVOL TO WS_NEXT_NUMVOL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE VOL-FILE
+           END-IF.
+           ADD 1 TO WS_NEXT_NUMVOL.
+
+           INITIALIZE VOL-REC.
+           MOVE WS_NEXT_NUMVOL TO VL-NUMVOL.
+           MOVE WS_CODAV       TO VL-CODAV.
+           MOVE WS_QUERY       TO VL-NUMPIL.
+           MOVE WS_DATEDEP     TO VL-DATEDEP.
+           MOVE WS_HDEP        TO VL-HDEP.
+           MOVE WS_DATEARR     TO VL-DATEARR.
+           MOVE WS_HARR        TO VL-HARR.
+           MOVE WS_DEST        TO VL-DEST.
+           MOVE WS_INSTRUCTION TO VL-INSTRUCTION.
+           MOVE WS_NUMPIL_INSTR TO VL-NUMPIL-INSTR.
+           MOVE "D"            TO VL-ETATVOL.
+           MOVE WS_NBLEGS      TO VL-NBLEGS.
+           PERFORM VARYING WS_SUB FROM 1 BY 1 UNTIL WS_SUB > WS_NBLEGS
+               MOVE WS_LEGT_DEST (WS_SUB)    TO VL-LEG-DEST (WS_SUB)
+               MOVE WS_LEGT_DATEARR (WS_SUB) TO VL-LEG-DATEARR (WS_SUB)
+               MOVE WS_LEGT_HARR (WS_SUB)    TO VL-LEG-HARR (WS_SUB)
+           END-PERFORM.
+
+           OPEN I-O VOL-FILE.
+           IF WS-FS-VOL = "35"
+               OPEN OUTPUT VOL-FILE
+           END-IF.
+           WRITE VOL-REC.
+           CLOSE VOL-FILE.
+
+           MOVE "F1"           TO WS-AUDIT-PROGRAMME.
+           MOVE "PERSIST_VOL"  TO WS-AUDIT-PARAGRAPHE.
+           MOVE "CREATION"     TO WS-AUDIT-ACTION.
+           STRING "vol " WS_NEXT_NUMVOL " depose pour pilote "
+               WS_QUERY INTO WS-AUDIT-RESUME.
+           PERFORM LOG-AUDIT.
+
+           IF WS_MAINT_DUE
+               STRING "Vol n. " WS_NEXT_NUMVOL " enregistre. "
+                      "Attention, entretien avion proche."
+                   DELIMITED BY SIZE INTO WS_MSG
+           ELSE
+               STRING "Plan de vol n. " WS_NEXT_NUMVOL " enregistre."
+                   INTO WS_MSG
+           END-IF.
+
+      * State 3 gate between the date check and actually filing
+      * the plan: aircraft validity, pilot status, and the
+      * double-booking check all have to pass here before
+      * ENREGISTRE_VOL_F1 ever writes the new VOL-REC.
+       VALIDATE_VOL_F1.
+           PERFORM CHECK_AVION_F1.
+           IF NOT WS_AVION_VALIDE
+               IF WS_AVION_GROUNDED
+                   STRING "Avion(s) du type " WS_TAVION
+                          " au sol (entretien/hors service)."
+                       INTO WS_MSG
+               ELSE
+                   IF WS_AVION_RESERVED
+                       STRING "Avion(s) du type " WS_TAVION
+                              " deja reserve(s) sur cette periode."
+                           INTO WS_MSG
+                   ELSE
+                       STRING "Aucun avion du type " WS_TAVION
+                              " dans la flotte." INTO WS_MSG
+                   END-IF
+               END-IF
+               MOVE WS_MSG TO WS-ERR-TEXT
+               MOVE "F1" TO WS-AUDIT-PROGRAMME
+               PERFORM LOG-ERREUR
+               MOVE 1 TO WS_STATE
+           ELSE
+               PERFORM CHECK_PILOTE_F1
+               IF NOT WS_PILOTE_VALIDE
+                   MOVE 1 TO WS_STATE
+               ELSE
+                   PERFORM CHECK_DISPO_F1
+                   IF NOT WS_DISPO_LIBRE
+                       IF WS_DISPO_AVION_CONFLIT
+                           STRING "Avion deja en vol pour un autre "
+                                  "pilote sur cette periode."
+                               INTO WS_MSG
+                       ELSE
+                           MOVE "Pilote deja reserve sur cette periode."
+                               TO WS_MSG
+                       END-IF
+                       MOVE WS_MSG TO WS-ERR-TEXT
+                       MOVE "F1" TO WS-AUDIT-PROGRAMME
+                       PERFORM LOG-ERREUR
                        MOVE 1 TO WS_STATE
+                   ELSE
+                       PERFORM PERSIST_VOL_F1
+                       MOVE ZEROES TO WS_STATE
+                   END-IF
+               END-IF
+           END-IF.
+
+      * State 5: let the operator cancel a flight plan that
+      * was deposited here but has not yet been closed out by F0/F2.
+       ANNULE_VOL_F1.
+           DISPLAY CLRSCREEN.
+           DISPLAY ANNULSCREEN.
+           ACCEPT ANNULSCREEN.
+           EVALUATE WS_NAV
+               WHEN SPACES
+                   MOVE SPACES TO WS_MSG
+               WHEN "V"
+                   PERFORM ANNULE_VOL_APPLY_F1
+               WHEN "M"
+                   MOVE 0 TO WS_STATE
+               WHEN "Q"
+                   MOVE ZEROES TO WS_QUIT, LS_QUIT
+               WHEN OTHER
+                   MOVE "Option invalide." TO WS_MSG
+                   MOVE WS_MSG TO WS-ERR-TEXT
+                   MOVE "F1" TO WS-AUDIT-PROGRAMME
+                   PERFORM LOG-ERREUR
+           END-EVALUATE.
+           MOVE SPACES TO WS_NAV.
+
+      * Only a deposited-but-not-flown vol ("D") may be
+      * cancelled; once F0/F2 have terminated it, or it is already
+      * cancelled, it is no longer F1's to touch.
+       ANNULE_VOL_APPLY_F1.
+           OPEN I-O VOL-FILE.
+           IF WS-FS-VOL = "00"
+               MOVE WS_ANNUL_NUMVOL TO VL-NUMVOL
+               READ VOL-FILE
+                   INVALID KEY
+                       MOVE "Vol inconnu." TO WS_MSG
+                       MOVE WS_MSG TO WS-ERR-TEXT
+                       MOVE "F1" TO WS-AUDIT-PROGRAMME
+                       PERFORM LOG-ERREUR
+                   NOT INVALID KEY
+                       IF VL-DEPOSE
+                           MOVE "A" TO VL-ETATVOL
+                           REWRITE VOL-REC
+                           MOVE "F1" TO WS-AUDIT-PROGRAMME
+                           MOVE "ANNULE_VOL" TO WS-AUDIT-PARAGRAPHE
+                           MOVE "ANNUL" TO WS-AUDIT-ACTION
+                           STRING "vol " WS_ANNUL_NUMVOL " annule"
+                               INTO WS-AUDIT-RESUME
+                           PERFORM LOG-AUDIT
+                           STRING "Vol n. " WS_ANNUL_NUMVOL " annule."
+                               INTO WS_MSG
+                           MOVE 0 TO WS_STATE
+                       ELSE
+                           STRING "Seul un vol depose (non encore "
+                               "parti) peut etre annule."
+                               INTO WS_MSG
+                           MOVE WS_MSG TO WS-ERR-TEXT
+                           MOVE "F1" TO WS-AUDIT-PROGRAMME
+                           PERFORM LOG-ERREUR
+                       END-IF
+               END-READ
+               CLOSE VOL-FILE
+           ELSE
+               MOVE "Fichier vols indisponible." TO WS_MSG
+               MOVE WS_MSG TO WS-ERR-TEXT
+               MOVE "F1" TO WS-AUDIT-PROGRAMME
+               PERFORM LOG-ERREUR
+           END-IF.
+
+      * State 6: block out an aircraft on the reservation
+      * calendar ahead of actually filing the flight plan for it.
+       RESA_VOL_F1.
+           DISPLAY CLRSCREEN.
+           DISPLAY RESASCREEN.
+           ACCEPT RESASCREEN.
+           EVALUATE WS_NAV
+               WHEN SPACES
+                   MOVE SPACES TO WS_MSG
+               WHEN "V"
+                   PERFORM VALIDATE_RESA_F1
+               WHEN "M"
+                   MOVE 0 TO WS_STATE
+               WHEN "Q"
+                   MOVE ZEROES TO WS_QUIT, LS_QUIT
+               WHEN OTHER
+                   MOVE "Option invalide." TO WS_MSG
+                   MOVE WS_MSG TO WS-ERR-TEXT
+                   MOVE "F1" TO WS-AUDIT-PROGRAMME
+                   PERFORM LOG-ERREUR
+           END-EVALUATE.
+           MOVE SPACES TO WS_NAV.
+
+      * Sanity-check the entered window, confirm the
+      * aircraft exists, then reject it if another active reservation
+      * already covers it for the same date with an overlapping hour
+      * range; otherwise persist the new reservation.
+       VALIDATE_RESA_F1.
+           IF  WS_RESA_JOUR < 01 OR WS_RESA_JOUR > 31 OR
+               WS_RESA_MOIS < 01 OR WS_RESA_MOIS > 12 OR
+               WS_RESA_AN < 0001 OR WS_RESA_AN > 9999 OR
+               WS_RESA_HEUREDEB < 00 OR WS_RESA_HEUREDEB > 23 OR
+               WS_RESA_MINDEB < 00 OR WS_RESA_MINDEB > 59 OR
+               WS_RESA_HEUREFIN < 00 OR WS_RESA_HEUREFIN > 23 OR
+               WS_RESA_MINFIN < 00 OR WS_RESA_MINFIN > 59 THEN
+               MOVE "Date ou horaire saisi invalide." TO WS_MSG
+               MOVE WS_MSG TO WS-ERR-TEXT
+               MOVE "F1" TO WS-AUDIT-PROGRAMME
+               PERFORM LOG-ERREUR
+           ELSE
+               IF WS_RESA_HEUREDEB > WS_RESA_HEUREFIN OR
+                 (WS_RESA_HEUREDEB = WS_RESA_HEUREFIN AND
+                  WS_RESA_MINDEB > WS_RESA_MINFIN)
+                   STRING "L'heure de debut ne doit pas succeder"
+                          " a l'heure de fin." INTO WS_MSG
+                   MOVE WS_MSG TO WS-ERR-TEXT
+                   MOVE "F1" TO WS-AUDIT-PROGRAMME
+                   PERFORM LOG-ERREUR
+               ELSE
+                   MOVE "N" TO WS_AVION_OK
+                   OPEN INPUT AVION-FILE
+                   IF WS-FS-AVION = "00"
+                       MOVE WS_RESA_CODAV TO AV-CODAV
+                       READ AVION-FILE
+                           INVALID KEY
+                               MOVE "Avion inconnu." TO WS_MSG
+                               MOVE WS_MSG TO WS-ERR-TEXT
+                               MOVE "F1" TO WS-AUDIT-PROGRAMME
+                               PERFORM LOG-ERREUR
+                           NOT INVALID KEY
+                               MOVE "O" TO WS_AVION_OK
+                       END-READ
+                       CLOSE AVION-FILE
+                   ELSE
+                       MOVE "Fichier avions indisponible." TO WS_MSG
+                       MOVE WS_MSG TO WS-ERR-TEXT
+                       MOVE "F1" TO WS-AUDIT-PROGRAMME
+                       PERFORM LOG-ERREUR
+                   END-IF
+                   IF WS_AVION_VALIDE
+                       PERFORM CHECK_RESA_OVERLAP_F1
+                       IF WS_AVION_RESERVED
+                           STRING "Cet avion a deja une reservation "
+                                  "active sur ce creneau." INTO WS_MSG
+                           MOVE WS_MSG TO WS-ERR-TEXT
+                           MOVE "F1" TO WS-AUDIT-PROGRAMME
+                           PERFORM LOG-ERREUR
+                       ELSE
+                           PERFORM PERSIST_RESA_F1
+                           MOVE 0 TO WS_STATE
+                       END-IF
                    END-IF
                END-IF
-           END-IF.
\ No newline at end of file
+           END-IF.
+
+      * Is WS_RESA_CODAV already actively reserved on
+      * WS_RESA_DATE with an overlapping WS_RESA_HDEB/HFIN window?
+       CHECK_RESA_OVERLAP_F1.
+           MOVE "N" TO WS_AVION_RESERVE.
+           MOVE WS_RESA_DATE TO WS_RESA_DATE_TEMP.
+           MOVE WS_RESA_HDEB TO WS_RESA_HDEB_TEMP.
+           MOVE WS_RESA_HFIN TO WS_RESA_HFIN_TEMP.
+           OPEN INPUT RESA-FILE.
+           IF WS-FS-RESA = "00"
+               MOVE LOW-VALUES TO RS-ID
+               START RESA-FILE KEY IS NOT LESS THAN RS-ID
+                   INVALID KEY MOVE "10" TO WS-FS-RESA
+               END-START
+               PERFORM UNTIL WS-FS-RESA = "10"
+                   READ RESA-FILE NEXT RECORD
+                       AT END MOVE "10" TO WS-FS-RESA
+                       NOT AT END
+                           IF RS-CODAV = WS_RESA_CODAV AND RS-ACTIVE
+                              AND RS-DATE = WS_RESA_DATE_TEMP
+                              AND NOT (RS-HFIN <= WS_RESA_HDEB_TEMP OR
+                                       RS-HDEB >= WS_RESA_HFIN_TEMP)
+                               MOVE "O" TO WS_AVION_RESERVE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RESA-FILE
+           END-IF.
+
+      * Find the next free reservation id and write it to
+      * the indexed RESA-FILE, same open/fallback/audit idiom as
+      * PERSIST_VOL_F1.
+       PERSIST_RESA_F1.
+           MOVE 0 TO WS_NEXT_NUMRESA.
+           OPEN INPUT RESA-FILE.
+           IF WS-FS-RESA = "00"
+               MOVE LOW-VALUES TO RS-ID
+               START RESA-FILE KEY IS NOT LESS THAN RS-ID
+                   INVALID KEY MOVE "10" TO WS-FS-RESA
+               END-START
+               PERFORM UNTIL WS-FS-RESA = "10"
+                   READ RESA-FILE NEXT RECORD
+                       AT END MOVE "10" TO WS-FS-RESA
+                       NOT AT END
+                           IF RS-ID > WS_NEXT_NUMRESA
+                               MOVE RS-ID TO WS_NEXT_NUMRESA
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RESA-FILE
+           END-IF.
+           ADD 1 TO WS_NEXT_NUMRESA.
+
+           INITIALIZE RESA-REC.
+           MOVE WS_NEXT_NUMRESA TO RS-ID.
+           MOVE WS_RESA_CODAV   TO RS-CODAV.
+           MOVE WS_RESA_NUMPIL  TO RS-NUMPIL.
+           MOVE WS_RESA_DATE    TO RS-DATE.
+           MOVE WS_RESA_HDEB    TO RS-HDEB.
+           MOVE WS_RESA_HFIN    TO RS-HFIN.
+           MOVE "A"             TO RS-ETAT.
+
+           OPEN I-O RESA-FILE.
+           IF WS-FS-RESA = "35"
+               OPEN OUTPUT RESA-FILE
+           END-IF.
+           WRITE RESA-REC.
+           CLOSE RESA-FILE.
+
+           MOVE "F1"           TO WS-AUDIT-PROGRAMME.
+           MOVE "PERSIST_RESA" TO WS-AUDIT-PARAGRAPHE.
+           MOVE "RESERVE"      TO WS-AUDIT-ACTION.
+           STRING "avion " WS_RESA_CODAV " reserve pour pilote "
+               WS_RESA_NUMPIL INTO WS-AUDIT-RESUME.
+           PERFORM LOG-AUDIT.
+
+           STRING "Reservation n. " WS_NEXT_NUMRESA " enregistree."
+               INTO WS_MSG.
+
+       COPY "AUDIT-PROC.cpy" IN TEMPLATE.
