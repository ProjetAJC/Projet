@@ -1,29 +1,28 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. F7.
 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "DATAFILES.cpy" IN TEMPLATE.
+
        DATA DIVISION.
-           WORKING-STORAGE SECTION.    
+       FILE SECTION.
+           COPY "DATAFILES-FD.cpy" IN TEMPLATE.
+
+           WORKING-STORAGE SECTION.
            COPY "WS-TEMPLATE.cpy" IN TEMPLATE.
-           01 FVOL.
-	          02 VOL OCCURS 8.
-		        03 NUMVOL PIC 9(6).
-		        03 DATEDEB PIC X(10).
-		        03 DATEFIN PIC X(10).
-		        03 CPTDEP PIC 9(6) VALUE ZEROES.
-		        03 CPTARR PIC 9(6) VALUE ZEROES.
-		        03 DESTIN PIC X(25) VALUE SPACES.
-		        03 ATATVOL PIC A.
-		        03 NUMAV PIC 9(3).
-		        03 NUMPIL PIC 9(3).
-		        03 NBHVOL PIC 9(6) VALUE ZEROES.
-		        03 COUTVOL PIC 9(6).
-		
+           COPY "DATAFILES-WS.cpy" IN TEMPLATE.
+           COPY "PRINT-TEMPLATE.cpy" IN TEMPLATE.
+           COPY "FVOL-RECORD.cpy" IN TEMPLATE.
+
             77 WS-APP PIC X(20) VALUE "F7".
             77 WS-FUNC PIC X(20) VALUE "F7".
             77 WS-MSG PIC X(60).
             77 WS-INVITE PIC X(60).
             77 WS-CHOIX PIC X(20).
-	        77 NB-VOL PIC 99.
+	        77 NB-VOL PIC 9(3).
             77 NB-PAGE PIC 99.
             77 I PIC 99 VALUE 1.
             77 J PIC 99 VALUE 1.
@@ -32,10 +31,18 @@
             77 QUIT PIC 9 VALUE 0.
             77 USER-VAL PIC X.
             77 K PIC 9(3).
-            77 TARIF PIC 9(3) VALUE 15.
+            77 TARIF-DEFAUT PIC 9(3) VALUE 15.
+            77 WS-TAUX-HORAIRE PIC 9(3).
+            77 WS-MONTANT-PAYE PIC S9(6)V99.
             77 N-AVION PIC 9.
             77 PERIODE-DEP PIC 9(6).
             77 PERIODE-ARR PIC 9(6).
+            77 WS-DATE-IN PIC 9(8).
+            77 WS-DATE-OUT PIC X(10).
+            77 WS-MODE-FACTURE PIC X VALUE "T".
+                88 WS-MODE-PILOTE VALUE "P" "p".
+            77 WS-SAISIE-PILOTE PIC 9(6).
+            77 WS-TOTAL-FACTURE PIC 9(8)V99.
 	
            SCREEN SECTION.
            
@@ -69,90 +76,229 @@
            PERFORM NEW-SCREEN.
            DISPLAY DS-CHOIX-PERIODE.
            ACCEPT AS-CHOIX-PERIODE.
+      * ACCEPT into a numeric PIC never actually validates
+      * what was typed; reject and re-prompt until both bounds parse.
+           PERFORM UNTIL PERIODE-DEP IS NUMERIC
+                   AND PERIODE-ARR IS NUMERIC
+               DISPLAY "Saisie non numerique - recommencez."
+                   LINE 21 COL 2
+               DISPLAY DS-CHOIX-PERIODE
+               ACCEPT AS-CHOIX-PERIODE
+           END-PERFORM.
+           PERFORM SAISIE-MODE-FACTURE.
            PERFORM SELECT-VOLS.
            PERFORM AFFICHE-FACTURE.
+           STOP RUN.
+
+      * Lets the operator roll every VOL for one pilot,
+      * across every aircraft, into a single consolidated statement
+      * for the chosen period, instead of always listing the period's
+      * flights mixed together by aircraft.
+       SAISIE-MODE-FACTURE.
+           DISPLAY "Facture par : T(ous avions) ou P(ilote) ?"
+               LINE 9 COL 10.
+           ACCEPT WS-MODE-FACTURE LINE 9 COL 55.
+           IF WS-MODE-PILOTE
+               DISPLAY "Numero pilote :" LINE 10 COL 10
+               ACCEPT WS-SAISIE-PILOTE LINE 10 COL 30
+           ELSE
+               MOVE "T" TO WS-MODE-FACTURE
+           END-IF.
         
        COPY "PROC-TEMPLATE.cpy" IN TEMPLATE.
 
+      * Loads into FVOL every VOL-FILE flight whose
+      * departure date (VL-DATEDEP's YYMMDD tail) falls within
+      * PERIODE-DEP through PERIODE-ARR, instead of AFFICHE-FACTURE's
+      * fixed 8-flight test data. VOL-FILE has no alternate key on
+      * the date, so this is a full scan, same idiom as
+      * CHARGE-VOLS-PILOTE in F5/F6.
+      * LOAD-CHECKPOINT/SAVE-CHECKPOINT (CHECKPOINT-PROC.cpy)
+      * let this scan resume from the last flight key checkpointed
+      * every 50 records instead of always restarting from LOW-VALUES,
+      * if a prior run of this same job was interrupted partway
+      * through. CLEAR-CHECKPOINT resets the restart point once the
+      * scan reaches its normal end, so the next run starts fresh.
        SELECT-VOLS.
-      * sql command
+           MOVE 0 TO NB-VOL.
+           MOVE 0 TO WS-TOTAL-FACTURE.
+           MOVE 0 TO WS-CKPT-CTR.
+           MOVE "F7" TO WS-CKPT-JOB.
+           PERFORM LOAD-CHECKPOINT.
+           OPEN INPUT VOL-FILE.
+           OPEN INPUT AVION-FILE.
+           OPEN INPUT TARIF-FILE.
+           IF WS-FS-VOL = "00"
+               IF WS-CKPT-CLE NOT = LOW-VALUES
+                   MOVE WS-CKPT-CLE(1:6) TO VL-NUMVOL
+               ELSE
+                   MOVE LOW-VALUES TO VL-NUMVOL
+               END-IF
+               START VOL-FILE KEY IS NOT LESS THAN VL-NUMVOL
+                   INVALID KEY MOVE "10" TO WS-FS-VOL
+               END-START
+               PERFORM UNTIL WS-FS-VOL = "10" OR NB-VOL = 500
+                   READ VOL-FILE NEXT RECORD
+                       AT END MOVE "10" TO WS-FS-VOL
+                       NOT AT END
+                           IF VL-DATEDEP(3:6) NOT < PERIODE-DEP
+                              AND VL-DATEDEP(3:6) NOT > PERIODE-ARR
+                              AND (NOT WS-MODE-PILOTE
+                                   OR VL-NUMPIL = WS-SAISIE-PILOTE)
+                               ADD 1 TO NB-VOL
+                               MOVE VL-NUMVOL  TO NUMVOL(NB-VOL)
+                               MOVE VL-CPTDEP  TO CPTDEP(NB-VOL)
+                               MOVE VL-CPTARR  TO CPTARR(NB-VOL)
+                               MOVE VL-DEST    TO DESTIN(NB-VOL)
+                               MOVE VL-ETATVOL TO ATATVOL(NB-VOL)
+                               MOVE VL-CODAV   TO NUMAV(NB-VOL)
+                               MOVE VL-NUMPIL  TO NUMPIL(NB-VOL)
+                               MOVE VL-NBHVOL  TO NBHVOL(NB-VOL)
+                               MOVE VL-CODAV   TO AV-CODAV
+                               PERFORM CHARGE-TARIF-VOL
+                               MULTIPLY NBHVOL(NB-VOL)
+                                   BY WS-TAUX-HORAIRE
+                                   GIVING COUTVOL(NB-VOL)
+                               MOVE VL-DATEDEP TO WS-DATE-IN
+                               PERFORM FORMAT-DATE
+                               MOVE WS-DATE-OUT TO DATEDEB(NB-VOL)
+                               MOVE VL-DATEARR TO WS-DATE-IN
+                               PERFORM FORMAT-DATE
+                               MOVE WS-DATE-OUT TO DATEFIN(NB-VOL)
+                               ADD COUTVOL(NB-VOL) TO WS-TOTAL-FACTURE
+                           END-IF
+                           IF WS-FS-VOL NOT = "10"
+                               ADD 1 TO WS-CKPT-CTR
+                               IF WS-CKPT-CTR >= 50
+                                   MOVE 0 TO WS-CKPT-CTR
+                                   MOVE VL-NUMVOL TO WS-CKPT-CLE
+                                   PERFORM SAVE-CHECKPOINT
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE VOL-FILE.
+           CLOSE AVION-FILE.
+           CLOSE TARIF-FILE.
+           PERFORM CLEAR-CHECKPOINT.
+
+           DIVIDE NB-VOL BY 6 GIVING NB-PAGE.
+           ADD 1 TO NB-PAGE.
+
+           MOVE 1 TO VSTART.
+           MOVE 6 TO VSTOP.
+
+      * Reformats a YYYYMMDD date (WS-DATE-IN) into the
+      * DD/MM/YYYY text FVOL expects (WS-DATE-OUT), same as F5/F6.
+       FORMAT-DATE.
+           STRING WS-DATE-IN(7:2) "/" WS-DATE-IN(5:2) "/"
+               WS-DATE-IN(1:4) DELIMITED BY SIZE INTO WS-DATE-OUT.
+
+      * Looks up the hourly rate for AV-CODAV via
+      * AVION-FILE's CODTYP and TARIF-FILE's per-type rate, instead
+      * of the single flat TARIF-DEFAUT constant. Falls back to
+      * TARIF-DEFAUT if the aircraft or its type has no tariff row.
+      * Picks the instruction rate when the VOL-FILE record
+      * currently in VOL-REC's buffer (just read by the caller) is
+      * flagged VL-VOL-INSTRUCTION, same as F5/F6's CHARGE-TARIF-VOL.
+       CHARGE-TARIF-VOL.
+           MOVE TARIF-DEFAUT TO WS-TAUX-HORAIRE.
+           IF WS-FS-AVION = "00" AND WS-FS-TARIF = "00"
+               READ AVION-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE AV-CODTYP TO TR-CODTYP
+                       READ TARIF-FILE
+                           INVALID KEY
+                               CONTINUE
+                           NOT INVALID KEY
+                               IF VL-VOL-INSTRUCTION
+                                   MOVE TR-TAUX-INSTR TO WS-TAUX-HORAIRE
+                               ELSE
+                                   MOVE TR-TAUX-SOLO TO WS-TAUX-HORAIRE
+                               END-IF
+                       END-READ
+               END-READ
+           END-IF.
+
+      * Pays for every flight currently shown on the page
+      * (VSTART..VSTOP) rather than requiring a single "current pilot"
+      * selection the way F5/F6 do - F7 is period/aircraft-keyed, not
+      * pilot-keyed unless/until a consolidated statement is added. Each
+      * flight is looked up in VOL-FILE by its own NUMVOL and, if
+      * VL-TERMINE and not yet VL-EST-PAYE, is marked paid and its own
+      * pilot's PILOTE-FILE/ETATPIL-FILE records are updated
+      * individually.
+       APPLIQUE-PAIEMENT.
+           MOVE 0 TO WS-MONTANT-PAYE.
+           OPEN INPUT AVION-FILE.
+           OPEN INPUT TARIF-FILE.
+           OPEN I-O VOL-FILE.
+           OPEN I-O PILOTE-FILE.
+           OPEN I-O ETATPIL-FILE.
+           PERFORM VARYING J FROM VSTART BY 1 UNTIL J > VSTOP
+               IF NB-VOL >= J AND WS-FS-VOL = "00"
+                   MOVE NUMVOL(J) TO VL-NUMVOL
+                   READ VOL-FILE
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           IF VL-TERMINE AND NOT VL-EST-PAYE
+                               MOVE VL-CODAV TO AV-CODAV
+                               PERFORM CHARGE-TARIF-VOL
+                               COMPUTE WS-MONTANT-PAYE =
+                                   VL-NBHVOL * WS-TAUX-HORAIRE
+                               MOVE "O" TO VL-PAYE
+                               REWRITE VOL-REC
+                               IF WS-FS-PILOTE = "00"
+                                   MOVE VL-NUMPIL TO PI-NUMPIL
+                                   READ PILOTE-FILE
+                                       INVALID KEY
+                                           CONTINUE
+                                       NOT INVALID KEY
+                                           ADD WS-MONTANT-PAYE
+                                               TO PI-SOLDE
+                                           REWRITE PILOTE-REC
+                                           IF WS-FS-ETATPIL = "00"
+                                               MOVE PI-ID-ETATPILOTE
+                                                   TO EP-ID
+                                               READ ETATPIL-FILE
+                                                   INVALID KEY
+                                                       CONTINUE
+                                                   NOT INVALID KEY
+                                                       IF PI-SOLDE >= 0
+                                                           MOVE "A"
+                                                             TO
+                                                             EP-FINANCES
+                                                       ELSE
+                                                           MOVE "I"
+                                                             TO
+                                                             EP-FINANCES
+                                                       END-IF
+                                                       REWRITE
+                                                           ETATPIL-REC
+                                               END-READ
+                                           END-IF
+                                   END-READ
+                               END-IF
+                           END-IF
+                   END-READ
+               END-IF
+           END-PERFORM.
+           CLOSE VOL-FILE.
+           CLOSE AVION-FILE.
+           CLOSE TARIF-FILE.
+           CLOSE PILOTE-FILE.
+           CLOSE ETATPIL-FILE.
+           MOVE "Paiement applique a la page courante." TO WS-MSG.
 
        AFFICHE-FACTURE.
            MOVE "Facturation des vols" TO WS-FUNC.
       *    PERFORM NEW-SCREEN.
-           MOVE "n(page suivante), p(page pr�c�dente), v(payer)" 
+           MOVE "n(suiv), p(prec), v(payer), i(imprimer)"
                TO WS-INVITE.
-           MOVE 8 TO NB-VOL.
-
-           MOVE 1 TO NUMVOL(1).
-           MOVE 2 TO NUMVOL(2).
-           MOVE 3 TO NUMVOL(3).
-           MOVE 4 TO NUMVOL(4).
-           MOVE 5 TO NUMVOL(5).
-           MOVE 6 TO NUMVOL(6).
-           MOVE 7 TO NUMVOL(7).
-           MOVE 8 TO NUMVOL(8).
-
-	        MOVE "dest1" TO DESTIN(1).
-	        MOVE "dest2" TO DESTIN(2).
-	        MOVE "dest3" TO DESTIN(3).
-	        MOVE "dest4" TO DESTIN(4).
-	        MOVE "dest5" TO DESTIN(5).
-	        MOVE "dest6" TO DESTIN(6).
-	        MOVE "dest7" TO DESTIN(7).
-	        MOVE "dest8" TO DESTIN(8).
-
-	        MOVE 1 TO COUTVOL(1).
-	        MOVE 2 TO COUTVOL(2).
-	        MOVE 3 TO COUTVOL(3).
-	        MOVE 4 TO COUTVOL(4).
-	        MOVE 5 TO COUTVOL(5).
-	        MOVE 6 TO COUTVOL(6).
-	        MOVE 7 TO COUTVOL(7).
-	        MOVE 8 TO COUTVOL(8).
-
-	        MOVE 1 TO CPTDEP(1).
-	        MOVE 2 TO CPTDEP(2).
-	        MOVE 3 TO CPTDEP(3).
-	        MOVE 4 TO CPTDEP(4).
-	        MOVE 5 TO CPTDEP(5).
-	        MOVE 6 TO CPTDEP(6).
-	        MOVE 7 TO CPTDEP(7).
-	        MOVE 8 TO CPTDEP(8).
-
-	        MOVE 10 TO CPTARR(1).
-	        MOVE 20 TO CPTARR(2).
-	        MOVE 30 TO CPTARR(3).
-	        MOVE 40 TO CPTARR(4).
-	        MOVE 50 TO CPTARR(5).
-	        MOVE 60 TO CPTARR(6).
-	        MOVE 70 TO CPTARR(7).
-	        MOVE 80 TO CPTARR(8).
-
-	        SUBTRACT CPTDEP(1) FROM CPTARR(1) GIVING NBHVOL(1).
-	        SUBTRACT CPTDEP(2) FROM CPTARR(2) GIVING NBHVOL(2).
-	        SUBTRACT CPTDEP(3) FROM CPTARR(3) GIVING NBHVOL(3).
-	        SUBTRACT CPTDEP(4) FROM CPTARR(4) GIVING NBHVOL(4).
-	        SUBTRACT CPTDEP(5) FROM CPTARR(5) GIVING NBHVOL(5).
-	        SUBTRACT CPTDEP(6) FROM CPTARR(6) GIVING NBHVOL(6).
-	        SUBTRACT CPTDEP(7) FROM CPTARR(7) GIVING NBHVOL(7).
-
-	        MULTIPLY NBHVOL(1) BY TARIF GIVING COUTVOL(1).
-	        MULTIPLY NBHVOL(2) BY TARIF GIVING COUTVOL(2).
-	        MULTIPLY NBHVOL(3) BY TARIF GIVING COUTVOL(3).
-	        MULTIPLY NBHVOL(4) BY TARIF GIVING COUTVOL(4).
-	        MULTIPLY NBHVOL(5) BY TARIF GIVING COUTVOL(5).
-	        MULTIPLY NBHVOL(6) BY TARIF GIVING COUTVOL(6).
-	        MULTIPLY NBHVOL(7) BY TARIF GIVING COUTVOL(7).
-
-	        DIVIDE NB-VOL BY 6 GIVING NB-PAGE.
-	        ADD 1 TO NB-PAGE.
-
-	        DIVIDE NB-VOL BY 6 GIVING NB-PAGE.
-	        ADD 1 TO NB-PAGE.
-
-	        MOVE 1 TO VSTART.
-	        MOVE 6 TO VSTOP.
 
            PERFORM UNTIL QUIT=1
                PERFORM REFRESH
@@ -174,6 +320,14 @@
                DISPLAY " (page /" NB-PAGE ")"
                DISPLAY "Total vols avion:" LINE 18 COL 57
                DISPLAY "" NB-VOL ""
+               IF WS-MODE-PILOTE
+                   DISPLAY "Pilote " WS-SAISIE-PILOTE
+                       " - total periode:" LINE 19 COL 3
+                   DISPLAY WS-TOTAL-FACTURE LINE 19 COL 45
+               ELSE
+                   DISPLAY "Total periode (tous avions):" LINE 19 COL 3
+                   DISPLAY WS-TOTAL-FACTURE LINE 19 COL 45
+               END-IF
 
                PERFORM VARYING J FROM VSTART BY 1 UNTIL J>VSTOP
                    ADD 1 TO K
@@ -210,9 +364,92 @@
                        MOVE "Premi�re page atteinte" TO WS-MSG
                    END-IF
                END-IF
+               IF USER-VAL='v'
+                   PERFORM APPLIQUE-PAIEMENT
+               END-IF
+               IF USER-VAL='i'
+                   PERFORM IMPRIME-FACTURE
+               END-IF
                DISPLAY CLRSCREEN
            END-PERFORM.
-	
+
+      * Writes the full period invoice (every flight in
+      * FVOL, not just the page on screen) to FACTURE.TXT as plain
+      * fixed-width text lines, appending to whatever is already in
+      * the file (same OPEN EXTEND/FS=35 idiom AUDIT-PROC.cpy's
+      * LOG-AUDIT uses), so the accounting person can print it or pull
+      * it into the ledger instead of only seeing one page at a time.
+       IMPRIME-FACTURE.
+           OPEN EXTEND INVOICE-FILE.
+           IF WS-FS-INVOICE = "35"
+               OPEN OUTPUT INVOICE-FILE
+           END-IF.
+
+           MOVE 0 TO WS-PRT-PAGE-NUM.
+           PERFORM ECRIT-ENTETE-FACTURE.
+
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > NB-VOL
+               PERFORM SAUT-PAGE-SI-PLEINE
+               MOVE SPACES TO INV-LIGNE
+               STRING NUMAV(J) "   " DATEDEB(J) " " DATEFIN(J) " "
+                   DESTIN(J) " " CPTDEP(J) " " CPTARR(J) " "
+                   NBHVOL(J) " " COUTVOL(J)
+                   DELIMITED BY SIZE INTO INV-LIGNE
+               END-STRING
+               WRITE INVOICE-REC
+               ADD 1 TO WS-PRT-LIGNE-CPT
+           END-PERFORM.
+
+           MOVE SPACES TO INV-LIGNE.
+           STRING "Total periode: " WS-TOTAL-FACTURE
+               DELIMITED BY SIZE INTO INV-LIGNE.
+           WRITE INVOICE-REC.
+
+           MOVE SPACES TO INV-LIGNE.
+           WRITE INVOICE-REC.
+
+           CLOSE INVOICE-FILE.
+           MOVE "Facture exportee dans FACTURE.TXT." TO WS-MSG.
+
        STOP RUN.
+
+      * Header repeats on every page of the printout; each
+      * invoice run starts its own page count at 1 since INVOICE-FILE
+      * is opened EXTEND and several periods' invoices accumulate in
+      * the same file over time.
+       ECRIT-ENTETE-FACTURE.
+           ADD 1 TO WS-PRT-PAGE-NUM.
+           MOVE 0 TO WS-PRT-LIGNE-CPT.
+           MOVE SPACES TO INV-LIGNE.
+           STRING "Facture periode du " PERIODE-DEP " au "
+               PERIODE-ARR " - page " WS-PRT-PAGE-NUM
+               DELIMITED BY SIZE INTO INV-LIGNE.
+           WRITE INVOICE-REC.
+           ADD 1 TO WS-PRT-LIGNE-CPT.
+
+           IF WS-MODE-PILOTE
+               MOVE SPACES TO INV-LIGNE
+               STRING "Releve consolide - pilote " WS-SAISIE-PILOTE
+                   DELIMITED BY SIZE INTO INV-LIGNE
+               WRITE INVOICE-REC
+               ADD 1 TO WS-PRT-LIGNE-CPT
+           END-IF.
+
+           MOVE SPACES TO INV-LIGNE.
+           STRING "Avion  Dep.       Arr.       Destination"
+               "               Cpt.dep Cpt.arr Nb h.  Cout"
+               DELIMITED BY SIZE INTO INV-LIGNE.
+           WRITE INVOICE-REC.
+           ADD 1 TO WS-PRT-LIGNE-CPT.
+
+       SAUT-PAGE-SI-PLEINE.
+           IF WS-PRT-LIGNE-CPT >= WS-PRT-PAGE-LEN
+               MOVE WS-PRT-FF TO INV-LIGNE
+               WRITE INVOICE-REC
+               PERFORM ECRIT-ENTETE-FACTURE
+           END-IF.
+
+       COPY "CHECKPOINT-PROC.cpy" IN TEMPLATE.
+
        END PROGRAM F7.
 
