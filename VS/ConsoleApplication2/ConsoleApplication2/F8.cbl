@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. F8.
+
+      * Weekly batch report for the club secretary: every
+      * pilot who is currently grounded (sante/finances/dispo) or
+      * whose medical/licence expiry is already past or falls within
+      * WS-SEUIL-JOURS days, so paperwork can be chased before someone
+      * shows up to fly and gets turned away at F1's CHECK_PILOTE_F1
+      * gate. Run on-demand or from a weekly scheduler - batch only,
+      * no LINKAGE/operator prompt, same as F5/F6/F7.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "DATAFILES.cpy" IN TEMPLATE.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "DATAFILES-FD.cpy" IN TEMPLATE.
+
+       WORKING-STORAGE SECTION.
+           COPY "WS-TEMPLATE.cpy" IN TEMPLATE.
+           COPY "DATAFILES-WS.cpy" IN TEMPLATE.
+           COPY "PRINT-TEMPLATE.cpy" IN TEMPLATE.
+
+           77  WS-SEUIL-JOURS      PIC 9(3) VALUE 30.
+           77  WS-AUJOURD-DATE     PIC 9(8).
+           77  WS-AUJOURD-INT      PIC 9(7).
+           77  WS-SEUIL-INT        PIC 9(7).
+           77  WS-EXP-INT          PIC 9(7).
+           77  WS-NB-PILOTES       PIC 9(5) VALUE 0.
+           77  WS-NB-ALERTES       PIC 9(5) VALUE 0.
+           77  WS-MOTIF            PIC X(40).
+           77  WS-A-UN-MOTIF       PIC X VALUE "N".
+               88  WS-ALERTE           VALUE "O".
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE-FIELDS.
+           MOVE WS-CURR-DATE TO WS-AUJOURD-DATE.
+           COMPUTE WS-AUJOURD-INT = FUNCTION INTEGER-OF-DATE(
+               WS-AUJOURD-DATE).
+           COMPUTE WS-SEUIL-INT = WS-AUJOURD-INT + WS-SEUIL-JOURS.
+           PERFORM OUVRE-RAPPORT.
+           PERFORM BALAYE-PILOTES.
+           PERFORM FERME-RAPPORT.
+           PERFORM ENREGISTRE-AUDIT.
+           STOP RUN.
+
+      * A fresh report each run (OPEN OUTPUT, not EXTEND),
+      * since the secretary wants this week's list, not every prior
+      * run appended underneath it.
+       OUVRE-RAPPORT.
+           OPEN OUTPUT PILOTREP-FILE.
+           MOVE 0 TO WS-PRT-PAGE-NUM.
+           PERFORM ECRIT-ENTETE-PAGE.
+
+      * The date line and column header repeat on every page,
+      * not just the first, so a page pulled out of the printer tray on
+      * its own still says what it is and when it was run.
+       ECRIT-ENTETE-PAGE.
+           ADD 1 TO WS-PRT-PAGE-NUM.
+           MOVE 0 TO WS-PRT-LIGNE-CPT.
+           MOVE SPACES TO PR-LIGNE.
+           STRING "Rapport hebdomadaire licence/medical - edite le "
+               WS-CURR-DAY "/" WS-CURR-MONTH "/" WS-CURR-YEAR
+               " - page " WS-PRT-PAGE-NUM
+               DELIMITED BY SIZE INTO PR-LIGNE.
+           WRITE PILOTREP-REC.
+           ADD 1 TO WS-PRT-LIGNE-CPT.
+           MOVE SPACES TO PR-LIGNE.
+           WRITE PILOTREP-REC.
+           ADD 1 TO WS-PRT-LIGNE-CPT.
+           MOVE SPACES TO PR-LIGNE.
+           STRING "Num.Pil Nom                  Prenom     Motif"
+               DELIMITED BY SIZE INTO PR-LIGNE.
+           WRITE PILOTREP-REC.
+           ADD 1 TO WS-PRT-LIGNE-CPT.
+
+      * Break to a new page once the current one is full
+      * (WS-PRT-PAGE-LEN lines), same idiom as F7/F9/F10's own copy of
+      * this check.
+       SAUT-PAGE-SI-PLEINE.
+           IF WS-PRT-LIGNE-CPT >= WS-PRT-PAGE-LEN
+               MOVE WS-PRT-FF TO PR-LIGNE
+               WRITE PILOTREP-REC
+               PERFORM ECRIT-ENTETE-PAGE
+           END-IF.
+
+       BALAYE-PILOTES.
+           MOVE 0 TO WS-NB-PILOTES.
+           MOVE 0 TO WS-NB-ALERTES.
+           OPEN INPUT PILOTE-FILE.
+           OPEN INPUT ETATPIL-FILE.
+           IF WS-FS-PILOTE = "00"
+               MOVE LOW-VALUES TO PI-NUMPIL
+               START PILOTE-FILE KEY IS NOT LESS THAN PI-NUMPIL
+                   INVALID KEY MOVE "10" TO WS-FS-PILOTE
+               END-START
+               PERFORM UNTIL WS-FS-PILOTE = "10"
+                   READ PILOTE-FILE NEXT RECORD
+                       AT END MOVE "10" TO WS-FS-PILOTE
+                       NOT AT END
+                           ADD 1 TO WS-NB-PILOTES
+                           PERFORM EVALUE-PILOTE
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE PILOTE-FILE.
+           IF WS-FS-ETATPIL = "00"
+               CLOSE ETATPIL-FILE
+           END-IF.
+
+      * Checks every grounding/expiry reason for the pilot
+      * currently in PILOTE-REC's buffer and writes one report line
+      * per reason that applies (a pilot grounded two ways over gets
+      * two lines, which reads clearer than one run-on sentence).
+      * WS-A-UN-MOTIF tracks whether this pilot has had at least one
+      * line written, so WS-NB-ALERTES counts pilots, not lines.
+       EVALUE-PILOTE.
+           MOVE "N" TO WS-A-UN-MOTIF.
+           MOVE PI-ID-ETATPILOTE TO EP-ID.
+           IF WS-FS-ETATPIL = "00"
+               READ ETATPIL-FILE
+                   INVALID KEY
+                       MOVE "etat inconnu" TO WS-MOTIF
+                       PERFORM ECRIT-LIGNE-ALERTE
+                   NOT INVALID KEY
+                       PERFORM EVALUE-ETAT-PILOTE
+               END-READ
+           ELSE
+               MOVE "etat inconnu" TO WS-MOTIF
+               PERFORM ECRIT-LIGNE-ALERTE
+           END-IF.
+           IF WS-ALERTE
+               ADD 1 TO WS-NB-ALERTES
+           END-IF.
+
+       EVALUE-ETAT-PILOTE.
+           IF EP-SANTE-INAPTE
+               MOVE "medicalement inapte" TO WS-MOTIF
+               PERFORM ECRIT-LIGNE-ALERTE
+           END-IF.
+           IF EP-FINANCES-IMPAYE
+               MOVE "solde impaye" TO WS-MOTIF
+               PERFORM ECRIT-LIGNE-ALERTE
+           END-IF.
+           IF EP-INDISPONIBLE
+               MOVE "indisponible" TO WS-MOTIF
+               PERFORM ECRIT-LIGNE-ALERTE
+           END-IF.
+           IF EP-EXP-MEDICAL > 0
+               COMPUTE WS-EXP-INT =
+                   FUNCTION INTEGER-OF-DATE(EP-EXP-MEDICAL)
+               IF WS-EXP-INT < WS-AUJOURD-INT
+                   STRING "medical expire le " EP-EXP-MEDICAL
+                       DELIMITED BY SIZE INTO WS-MOTIF
+                   PERFORM ECRIT-LIGNE-ALERTE
+               ELSE
+                   IF WS-EXP-INT NOT > WS-SEUIL-INT
+                       STRING "medical a renouveler avant le "
+                           EP-EXP-MEDICAL DELIMITED BY SIZE
+                           INTO WS-MOTIF
+                       PERFORM ECRIT-LIGNE-ALERTE
+                   END-IF
+               END-IF
+           END-IF.
+           IF EP-EXP-LICENCE > 0
+               COMPUTE WS-EXP-INT =
+                   FUNCTION INTEGER-OF-DATE(EP-EXP-LICENCE)
+               IF WS-EXP-INT < WS-AUJOURD-INT
+                   STRING "licence expiree le " EP-EXP-LICENCE
+                       DELIMITED BY SIZE INTO WS-MOTIF
+                   PERFORM ECRIT-LIGNE-ALERTE
+               ELSE
+                   IF WS-EXP-INT NOT > WS-SEUIL-INT
+                       STRING "licence a renouveler avant le "
+                           EP-EXP-LICENCE DELIMITED BY SIZE
+                           INTO WS-MOTIF
+                       PERFORM ECRIT-LIGNE-ALERTE
+                   END-IF
+               END-IF
+           END-IF.
+
+       ECRIT-LIGNE-ALERTE.
+           MOVE "O" TO WS-A-UN-MOTIF.
+           PERFORM SAUT-PAGE-SI-PLEINE.
+           MOVE SPACES TO PR-LIGNE.
+           STRING PI-NUMPIL " " PI-NOM " " PI-PRENOM " " WS-MOTIF
+               DELIMITED BY SIZE INTO PR-LIGNE.
+           WRITE PILOTREP-REC.
+           ADD 1 TO WS-PRT-LIGNE-CPT.
+
+       FERME-RAPPORT.
+           MOVE SPACES TO PR-LIGNE.
+           WRITE PILOTREP-REC.
+           MOVE SPACES TO PR-LIGNE.
+           STRING WS-NB-ALERTES " pilote(s) sur " WS-NB-PILOTES
+               " a traiter." DELIMITED BY SIZE INTO PR-LIGNE.
+           WRITE PILOTREP-REC.
+           CLOSE PILOTREP-FILE.
+
+       ENREGISTRE-AUDIT.
+           MOVE "BATCH"          TO WS-OPERATEUR.
+           MOVE "F8"              TO WS-AUDIT-PROGRAMME.
+           MOVE "BALAYE-PILOTES"  TO WS-AUDIT-PARAGRAPHE.
+           MOVE "RAPPORT"         TO WS-AUDIT-ACTION.
+           STRING WS-NB-ALERTES " alerte(s) sur " WS-NB-PILOTES
+               " pilote(s)" DELIMITED BY SIZE INTO WS-AUDIT-RESUME.
+           PERFORM LOG-AUDIT.
+
+           COPY "AUDIT-PROC.cpy" IN TEMPLATE.
+
+       END PROGRAM F8.
