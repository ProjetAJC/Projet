@@ -0,0 +1,284 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. F9.
+
+      * Unattended month-end billing run: for every pilot,
+      * bills every terminated-and-unpaid flight whose departure date
+      * falls within the month that just ended, the same way F7's
+      * operator-driven "facturer" flow does page by page, but here for
+      * every pilot in one run and with no screen/operator involved so
+      * it can be launched from a scheduler. Writes the same
+      * INVOICE-FILE (FACTURE.TXT) F7 writes, appending one statement
+      * per billed pilot, and applies payment exactly as F7's
+      * APPLIQUE-PAIEMENT does (VL-PAYE, PI-SOLDE, EP-FINANCES). Run on
+      * a monthly scheduler or on demand - batch only, no
+      * LINKAGE/operator prompt, same as F5/F6/F7/F8.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "DATAFILES.cpy" IN TEMPLATE.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "DATAFILES-FD.cpy" IN TEMPLATE.
+
+       WORKING-STORAGE SECTION.
+           COPY "WS-TEMPLATE.cpy" IN TEMPLATE.
+           COPY "DATAFILES-WS.cpy" IN TEMPLATE.
+           COPY "PRINT-TEMPLATE.cpy" IN TEMPLATE.
+
+           77  TARIF-DEFAUT        PIC 9(3) VALUE 15.
+           77  WS-TAUX-HORAIRE     PIC 9(3).
+           77  WS-DATE-IN          PIC 9(8).
+           77  WS-DATE-OUT         PIC X(10).
+           77  WS-DATEDEB-X        PIC X(10).
+           77  WS-DATEFIN-X        PIC X(10).
+           77  PERIODE-DEP         PIC 9(6).
+           77  PERIODE-ARR         PIC 9(6).
+           77  WS-DEBUT-CE-MOIS    PIC 9(8).
+           77  WS-INT-DEBUT-MOIS   PIC 9(7).
+           77  WS-INT-FIN-MOIS-PREC PIC 9(7).
+           77  WS-FIN-MOIS-PREC    PIC 9(8).
+           77  WS-PERIODE-DEP-X    PIC X(6).
+           77  WS-PERIODE-ARR-X    PIC X(6).
+           77  WS-MONTANT-VOL      PIC 9(8)V99.
+           77  WS-MONTANT-PILOTE   PIC 9(8)V99.
+           77  WS-NB-VOLS-PILOTE   PIC 9(5) VALUE 0.
+           77  WS-NB-PILOTES       PIC 9(5) VALUE 0.
+           77  WS-NB-FACTURES      PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE-FIELDS.
+           PERFORM CALCULE-PERIODE.
+           PERFORM BALAYE-PILOTES.
+           PERFORM ENREGISTRE-AUDIT.
+           STOP RUN.
+
+      * Billing period is always "the month that just ended"
+      * relative to today: the day before this month's 1st, via
+      * FUNCTION INTEGER-OF-DATE/DATE-OF-INTEGER, gives both the last
+      * day of that month and, from its own year/month, the 1st day.
+      * PERIODE-DEP/PERIODE-ARR keep F7's YYMMDD (6-digit) shape so the
+      * same VL-DATEDEP(3:6) comparison idiom applies unchanged.
+       CALCULE-PERIODE.
+           COMPUTE WS-DEBUT-CE-MOIS =
+               WS-CURR-YEAR * 10000 + WS-CURR-MONTH * 100 + 1.
+           COMPUTE WS-INT-DEBUT-MOIS =
+               FUNCTION INTEGER-OF-DATE(WS-DEBUT-CE-MOIS).
+           COMPUTE WS-INT-FIN-MOIS-PREC = WS-INT-DEBUT-MOIS - 1.
+           COMPUTE WS-FIN-MOIS-PREC =
+               FUNCTION DATE-OF-INTEGER(WS-INT-FIN-MOIS-PREC).
+           STRING WS-FIN-MOIS-PREC(3:2) WS-FIN-MOIS-PREC(5:2) "01"
+               DELIMITED BY SIZE INTO WS-PERIODE-DEP-X.
+           MOVE WS-PERIODE-DEP-X TO PERIODE-DEP.
+           STRING WS-FIN-MOIS-PREC(3:2) WS-FIN-MOIS-PREC(5:2)
+               WS-FIN-MOIS-PREC(7:2) DELIMITED BY SIZE
+               INTO WS-PERIODE-ARR-X.
+           MOVE WS-PERIODE-ARR-X TO PERIODE-ARR.
+
+      * Resumes from the last pilot billed (CK-CLE) if a
+      * prior run of this job was interrupted partway through the
+      * roster, instead of re-billing every pilot already invoiced
+      * this run (re-billing an already-paid flight is harmless since
+      * FACTURE-PILOTE only picks up VL-EST-PAYE = "N" flights, but
+      * resuming still saves re-scanning pilots already done).
+       BALAYE-PILOTES.
+           MOVE 0 TO WS-NB-PILOTES.
+           MOVE 0 TO WS-NB-FACTURES.
+           MOVE "F9" TO WS-CKPT-JOB.
+           PERFORM LOAD-CHECKPOINT.
+           OPEN I-O PILOTE-FILE.
+           OPEN I-O ETATPIL-FILE.
+           IF WS-FS-PILOTE = "00"
+               IF WS-CKPT-CLE NOT = LOW-VALUES
+                   MOVE WS-CKPT-CLE(1:6) TO PI-NUMPIL
+               ELSE
+                   MOVE LOW-VALUES TO PI-NUMPIL
+               END-IF
+               START PILOTE-FILE KEY IS NOT LESS THAN PI-NUMPIL
+                   INVALID KEY MOVE "10" TO WS-FS-PILOTE
+               END-START
+               PERFORM UNTIL WS-FS-PILOTE = "10"
+                   READ PILOTE-FILE NEXT RECORD
+                       AT END MOVE "10" TO WS-FS-PILOTE
+                       NOT AT END
+                           ADD 1 TO WS-NB-PILOTES
+                           PERFORM FACTURE-PILOTE
+                           MOVE PI-NUMPIL TO WS-CKPT-CLE
+                           PERFORM SAVE-CHECKPOINT
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE PILOTE-FILE.
+           IF WS-FS-ETATPIL = "00"
+               CLOSE ETATPIL-FILE
+           END-IF.
+           PERFORM CLEAR-CHECKPOINT.
+
+      * Same qualifying test and payment-application as F7's
+      * APPLIQUE-PAIEMENT (VL-TERMINE, NOT VL-EST-PAYE) plus the
+      * period window, for every flight belonging to PI-NUMPIL (the
+      * pilot record BALAYE-PILOTES just read). Opens a fresh
+      * INVOICE-FILE statement the first time a qualifying flight is
+      * found so a pilot with nothing to bill gets no empty statement.
+       FACTURE-PILOTE.
+           MOVE 0 TO WS-MONTANT-PILOTE.
+           MOVE 0 TO WS-NB-VOLS-PILOTE.
+           OPEN I-O VOL-FILE.
+           OPEN INPUT AVION-FILE.
+           OPEN INPUT TARIF-FILE.
+           IF WS-FS-VOL = "00"
+               MOVE LOW-VALUES TO VL-NUMVOL
+               START VOL-FILE KEY IS NOT LESS THAN VL-NUMVOL
+                   INVALID KEY MOVE "10" TO WS-FS-VOL
+               END-START
+               PERFORM UNTIL WS-FS-VOL = "10"
+                   READ VOL-FILE NEXT RECORD
+                       AT END MOVE "10" TO WS-FS-VOL
+                       NOT AT END
+                           IF VL-NUMPIL = PI-NUMPIL
+                              AND VL-TERMINE AND NOT VL-EST-PAYE
+                              AND VL-DATEDEP(3:6) NOT < PERIODE-DEP
+                              AND VL-DATEDEP(3:6) NOT > PERIODE-ARR
+                               MOVE VL-CODAV TO AV-CODAV
+                               PERFORM CHARGE-TARIF-VOL
+                               COMPUTE WS-MONTANT-VOL =
+                                   VL-NBHVOL * WS-TAUX-HORAIRE
+                               IF WS-NB-VOLS-PILOTE = 0
+                                   PERFORM OUVRE-FACTURE-PILOTE
+                               END-IF
+                               PERFORM ECRIT-LIGNE-FACTURE
+                               MOVE "O" TO VL-PAYE
+                               REWRITE VOL-REC
+                               ADD WS-MONTANT-VOL TO WS-MONTANT-PILOTE
+                               ADD 1 TO WS-NB-VOLS-PILOTE
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE VOL-FILE.
+           CLOSE AVION-FILE.
+           CLOSE TARIF-FILE.
+           IF WS-NB-VOLS-PILOTE > 0
+               PERFORM FERME-FACTURE-PILOTE
+               ADD WS-MONTANT-PILOTE TO PI-SOLDE
+               REWRITE PILOTE-REC
+               IF WS-FS-ETATPIL = "00"
+                   MOVE PI-ID-ETATPILOTE TO EP-ID
+                   READ ETATPIL-FILE
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           IF PI-SOLDE >= 0
+                               MOVE "A" TO EP-FINANCES
+                           ELSE
+                               MOVE "I" TO EP-FINANCES
+                           END-IF
+                           REWRITE ETATPIL-REC
+                   END-READ
+               END-IF
+               ADD 1 TO WS-NB-FACTURES
+           END-IF.
+
+       OUVRE-FACTURE-PILOTE.
+           OPEN EXTEND INVOICE-FILE.
+           IF WS-FS-INVOICE = "35"
+               OPEN OUTPUT INVOICE-FILE
+           END-IF.
+           MOVE 0 TO WS-PRT-PAGE-NUM.
+           PERFORM ECRIT-ENTETE-FACTURE-PILOTE.
+
+      * Header repeats on every page; page count restarts
+      * at 1 for each pilot's own mini-statement.
+       ECRIT-ENTETE-FACTURE-PILOTE.
+           ADD 1 TO WS-PRT-PAGE-NUM.
+           MOVE 0 TO WS-PRT-LIGNE-CPT.
+           MOVE SPACES TO INV-LIGNE.
+           STRING "Facture mensuelle periode du " PERIODE-DEP " au "
+               PERIODE-ARR " - Pilote " PI-NUMPIL " " PI-NOM
+               " - page " WS-PRT-PAGE-NUM
+               DELIMITED BY SIZE INTO INV-LIGNE.
+           WRITE INVOICE-REC.
+           ADD 1 TO WS-PRT-LIGNE-CPT.
+           MOVE SPACES TO INV-LIGNE.
+           STRING "Avion  Dep.       Arr.       Destination"
+               "               Cpt.dep Cpt.arr Nb h.  Cout"
+               DELIMITED BY SIZE INTO INV-LIGNE.
+           WRITE INVOICE-REC.
+           ADD 1 TO WS-PRT-LIGNE-CPT.
+
+       SAUT-PAGE-SI-PLEINE.
+           IF WS-PRT-LIGNE-CPT >= WS-PRT-PAGE-LEN
+               MOVE WS-PRT-FF TO INV-LIGNE
+               WRITE INVOICE-REC
+               PERFORM ECRIT-ENTETE-FACTURE-PILOTE
+           END-IF.
+
+       ECRIT-LIGNE-FACTURE.
+           MOVE VL-DATEDEP TO WS-DATE-IN.
+           PERFORM FORMAT-DATE.
+           MOVE WS-DATE-OUT TO WS-DATEDEB-X.
+           MOVE VL-DATEARR TO WS-DATE-IN.
+           PERFORM FORMAT-DATE.
+           MOVE WS-DATE-OUT TO WS-DATEFIN-X.
+           PERFORM SAUT-PAGE-SI-PLEINE.
+           MOVE SPACES TO INV-LIGNE.
+           STRING VL-CODAV "   " WS-DATEDEB-X " " WS-DATEFIN-X " "
+               VL-DEST " " VL-CPTDEP " " VL-CPTARR " " VL-NBHVOL " "
+               WS-MONTANT-VOL DELIMITED BY SIZE INTO INV-LIGNE.
+           WRITE INVOICE-REC.
+           ADD 1 TO WS-PRT-LIGNE-CPT.
+
+       FERME-FACTURE-PILOTE.
+           MOVE SPACES TO INV-LIGNE.
+           STRING "Total pilote: " WS-MONTANT-PILOTE
+               DELIMITED BY SIZE INTO INV-LIGNE.
+           WRITE INVOICE-REC.
+           MOVE SPACES TO INV-LIGNE.
+           WRITE INVOICE-REC.
+           CLOSE INVOICE-FILE.
+
+      * Same tariff lookup as F5/F6/F7's CHARGE-TARIF-VOL:
+      * AVION-FILE's CODTYP into TARIF-FILE's per-type rate, picking
+      * the instruction rate when VL-VOL-INSTRUCTION is set, falling
+      * back to TARIF-DEFAUT when the aircraft or its type has none.
+       CHARGE-TARIF-VOL.
+           MOVE TARIF-DEFAUT TO WS-TAUX-HORAIRE.
+           IF WS-FS-AVION = "00" AND WS-FS-TARIF = "00"
+               READ AVION-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE AV-CODTYP TO TR-CODTYP
+                       READ TARIF-FILE
+                           INVALID KEY
+                               CONTINUE
+                           NOT INVALID KEY
+                               IF VL-VOL-INSTRUCTION
+                                   MOVE TR-TAUX-INSTR TO WS-TAUX-HORAIRE
+                               ELSE
+                                   MOVE TR-TAUX-SOLO TO WS-TAUX-HORAIRE
+                               END-IF
+                       END-READ
+               END-READ
+           END-IF.
+
+       FORMAT-DATE.
+           STRING WS-DATE-IN(7:2) "/" WS-DATE-IN(5:2) "/"
+               WS-DATE-IN(1:4) DELIMITED BY SIZE INTO WS-DATE-OUT.
+
+       ENREGISTRE-AUDIT.
+           MOVE "BATCH"          TO WS-OPERATEUR.
+           MOVE "F9"              TO WS-AUDIT-PROGRAMME.
+           MOVE "BALAYE-PILOTES"  TO WS-AUDIT-PARAGRAPHE.
+           MOVE "FACTURER"        TO WS-AUDIT-ACTION.
+           STRING WS-NB-FACTURES " facture(s) sur " WS-NB-PILOTES
+               " pilote(s)" DELIMITED BY SIZE INTO WS-AUDIT-RESUME.
+           PERFORM LOG-AUDIT.
+
+           COPY "AUDIT-PROC.cpy" IN TEMPLATE.
+           COPY "CHECKPOINT-PROC.cpy" IN TEMPLATE.
+
+       END PROGRAM F9.
